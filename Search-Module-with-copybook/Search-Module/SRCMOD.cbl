@@ -30,6 +30,24 @@
        01 PRG-STATUS  PIC X(1).
        88 STATUS-OK         VALUE "O".
        88 ERR               VALUE "E".
+
+      *> HOW MANY ENTRIES LIN CAN HOLD, PER ITS OCCURS CLAUSE IN
+      *> SRCH-INT - GUARDS F-INSERT-ENTRY AGAINST OVERRUNNING IT
+       01 K-MAX-LIN   PIC 9(3) VALUE 100.
+
+      *> WORK FIELDS FOR THE SELECTION SORT IN G-SORT-LIN
+       01 WS-SORT-I   PIC 9(2).
+       01 WS-SORT-J   PIC 9(2).
+       01 WS-SORT-BEST PIC 9(2).
+
+      *> SCANS THE REST OF LIN FOR A SECOND SURNAME/NAME MATCH IN
+      *> F-SEARCH-NAME
+       01 WS-DUP-IDX  PIC 9(2).
+       01 LIN-TEMP.
+           05 LIN-TEMP-SURNAME        PIC X(30).
+           05 LIN-TEMP-NAME           PIC X(30).
+           05 LIN-TEMP-CNP            PIC 9(13).
+           05 LIN-TEMP-FILLER         PIC X(30).
       *-----------------------
        LINKAGE SECTION.
 
@@ -45,7 +63,7 @@
                PERFORM F0
            END-IF
            MOVE RETURN-CODE TO QUIT-CODE
-           MOVE "ALL OK" TO QUIT-MESSAGE
+           PERFORM H-SET-QUIT-MESSAGE
 
            GOBACK.
        S0Z.
@@ -55,9 +73,16 @@
        A0A.
            MOVE 1 TO RETURN-CODE
            SET STATUS-OK TO TRUE
-           IF INP-CNP <= SPACE
-               MOVE 3          TO RETURN-CODE
-               SET ERR         TO TRUE
+           IF OP-NAME
+               IF INP-SURNAME <= SPACE AND INP-NAME <= SPACE
+                   MOVE 3      TO RETURN-CODE
+                   SET ERR     TO TRUE
+               END-IF
+           ELSE
+               IF INP-CNP <= SPACE
+                   MOVE 3          TO RETURN-CODE
+                   SET ERR         TO TRUE
+               END-IF
            END-IF
            .
        A0Z.
@@ -73,6 +98,17 @@
                PERFORM F-SEARCH-SEQ
            WHEN OP-BINARY
                PERFORM F-SEARCH-BIN
+           WHEN OP-NAME
+      *> F-SEARCH-NAME NOW AUDITS THE REST OF THE TABLE FOR A SECOND
+      *> SURNAME/NAME MATCH ITSELF AND SETS RETURN-CODE DIRECTLY, SO
+      *> SKIP THE ADJACENT-CNP CHECK BELOW (TWO DIFFERENT STUDENTS
+      *> SHARING A NAME WON'T SHARE A CNP, SO THAT CHECK CAN NEVER
+      *> CATCH THIS CASE)
+               PERFORM F-SEARCH-NAME
+               GO TO F0Z
+           WHEN OP-INSERT
+               PERFORM F-INSERT-ENTRY
+               GO TO F0Z
            END-EVALUATE
 
 
@@ -93,6 +129,31 @@
        F0Z.
            EXIT.
 
+      *> TRANSLATE RETURN-CODE INTO SOMETHING A CALLER CAN DISPLAY
+      *> WITHOUT HAVING TO MEMORIZE THE NUMERIC MEANINGS
+       H-SET-QUIT-MESSAGE SECTION.
+       H-SET-QUIT-MESSAGEA.
+           EVALUATE RETURN-CODE
+           WHEN 0
+               MOVE "RECORD FOUND" TO QUIT-MESSAGE
+           WHEN 1
+               MOVE "NO RECORD MATCHES THE GIVEN CRITERIA"
+                                   TO QUIT-MESSAGE
+           WHEN 2
+               MOVE "MULTIPLE RECORDS MATCH THE GIVEN CRITERIA"
+                                   TO QUIT-MESSAGE
+           WHEN 3
+               MOVE "INPUT CRITERIA WAS BLANK" TO QUIT-MESSAGE
+           WHEN 4
+               MOVE "LIN TABLE IS FULL, INSERT REJECTED"
+                                   TO QUIT-MESSAGE
+           WHEN OTHER
+               MOVE "UNKNOWN RETURN CODE" TO QUIT-MESSAGE
+           END-EVALUATE
+           .
+       H-SET-QUIT-MESSAGEZ.
+           EXIT.
+
 
 
 
@@ -132,8 +193,104 @@
 
        F-SEARCH-SEQ SECTION.
        F-SEARCH-SEQA.
-      * TO BE DONE
+      * WALK LIN(1) THROUGH LIN(N) COMPARING CNP, STOPPING AS SOON
+      * AS A MATCH IS FOUND (THE DUPLICATE CHECK BELOW IN F0 TAKES
+      * CARE OF REPORTING ADJACENT DUPLICATES)
+           MOVE 1 TO MID
+           PERFORM TEST BEFORE UNTIL MID > N
+               OR FOUND
+               IF CNP(MID) = INP-CNP
+                   STRING SURNAME(MID)  NAME(MID)
+                      DELIMITED BY SIZE INTO OUT-SURNAME-NAME
+                   MOVE 0 TO RETURN-CODE
+                   SET FOUND TO TRUE
+               ELSE
+                   ADD 1 TO MID
+               END-IF
+           END-PERFORM
+           .
        F-SEARCH-SEQZ.
            EXIT.
 
+      *> SEARCH LIN BY SURNAME/NAME INSTEAD OF CNP, FOR FRONT-DESK
+      *> STAFF WHO DO NOT HAVE THE STUDENT'S CNP ON HAND
+       F-SEARCH-NAME SECTION.
+       F-SEARCH-NAMEA.
+           MOVE 1 TO MID
+           PERFORM TEST BEFORE UNTIL MID > N
+               OR FOUND
+               IF SURNAME(MID) = INP-SURNAME
+               AND NAME(MID) = INP-NAME
+                   STRING SURNAME(MID)  NAME(MID)
+                      DELIMITED BY SIZE INTO OUT-SURNAME-NAME
+                   MOVE CNP(MID) TO INP-CNP
+                   MOVE 0 TO RETURN-CODE
+                   SET FOUND TO TRUE
+               ELSE
+                   ADD 1 TO MID
+               END-IF
+           END-PERFORM
+
+      *> A SURNAME/NAME CAN BE SHARED BY TWO DIFFERENT STUDENTS, EACH
+      *> WITH THEIR OWN CNP, SO CHECK THE REST OF THE TABLE FOR A
+      *> SECOND MATCH RATHER THAN RELYING ON THE CNP-NEIGHBOR CHECK
+      *> IN F0
+           IF FOUND
+               COMPUTE WS-DUP-IDX = MID + 1
+               PERFORM VARYING WS-DUP-IDX FROM WS-DUP-IDX BY 1
+                       UNTIL WS-DUP-IDX > N
+                   IF SURNAME(WS-DUP-IDX) = INP-SURNAME
+                   AND NAME(WS-DUP-IDX) = INP-NAME
+                       MOVE 2          TO RETURN-CODE
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+       F-SEARCH-NAMEZ.
+           EXIT.
+
+      *> APPEND A NEW LIN ENTRY (FROM INP-SURNAME/INP-NAME/INP-CNP)
+      *> AND RE-SORT THE TABLE BY CNP SO THE BINARY SEARCH STAYS
+      *> VALID. THE CALLER THAT OWNS THE FILE (PRGBAT) IS
+      *> RESPONSIBLE FOR RE-WRITING IT FROM THE UPDATED LIN/N.
+       F-INSERT-ENTRY SECTION.
+       F-INSERT-ENTRYA.
+           IF N >= K-MAX-LIN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               ADD 1               TO N
+               MOVE INP-SURNAME    TO SURNAME(N)
+               MOVE INP-NAME       TO NAME(N)
+               MOVE INP-CNP        TO CNP(N)
+               MOVE SPACE          TO LIN-FILLER(N)
+               PERFORM G-SORT-LIN
+               MOVE 0              TO RETURN-CODE
+           END-IF
+           .
+       F-INSERT-ENTRYZ.
+           EXIT.
+
+      *> SELECTION SORT OF LIN(1:N) ASCENDING BY CNP
+       G-SORT-LIN SECTION.
+       G-SORT-LINA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= N
+               MOVE WS-SORT-I          TO WS-SORT-BEST
+               COMPUTE WS-SORT-J = WS-SORT-I + 1
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-J BY 1
+                       UNTIL WS-SORT-J > N
+                   IF CNP(WS-SORT-J) < CNP(WS-SORT-BEST)
+                       MOVE WS-SORT-J  TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE LIN(WS-SORT-I)    TO LIN-TEMP
+                   MOVE LIN(WS-SORT-BEST) TO LIN(WS-SORT-I)
+                   MOVE LIN-TEMP          TO LIN(WS-SORT-BEST)
+               END-IF
+           END-PERFORM
+           .
+       G-SORT-LINZ.
+           EXIT.
+
        END PROGRAM "SRCMOD".
