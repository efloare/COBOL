@@ -35,6 +35,16 @@
            88  INP1-EOF                VALUE "E".
            88  INP1-NEOF               VALUE "N".
 
+      *> WORK FIELDS FOR THE SELECTION SORT IN C-SORT-LIN
+       01  WS-SORT-I                   PIC 9(2).
+       01  WS-SORT-J                   PIC 9(2).
+       01  WS-SORT-BEST                PIC 9(2).
+       01  LIN-TEMP.
+           05 LIN-TEMP-SURNAME         PIC X(30).
+           05 LIN-TEMP-NAME            PIC X(30).
+           05 LIN-TEMP-CNP             PIC 9(13).
+           05 LIN-TEMP-FILLER          PIC X(30).
+
        COPY SRCH-INT.
 
        PROCEDURE DIVISION.
@@ -42,7 +52,8 @@
        S0  SECTION.
        S0A.
            PERFORM A0
-           PERFORM B0 VARYING N FROM 1 BY 1 UNTIL INP1-EOF
+           MOVE 0                          TO N
+           PERFORM B0 UNTIL INP1-EOF
            PERFORM F0
            PERFORM Z0
            STOP RUN.
@@ -57,14 +68,23 @@
 
        B0  SECTION.
        B0A.
+      *> N IS ADVANCED BEFORE THE READ AND BACKED OUT ON AT END SO IT
+      *> ENDS THE LOOP HOLDING THE TRUE RECORD COUNT, NOT ONE (OR TWO)
+      *> PAST IT
+           ADD 1 TO N
            READ ST-INPUT                  INTO LIN (N)
            AT END
                SET INP1-EOF               TO TRUE
+               SUBTRACT 1 FROM N
            END-READ.
        B0Z.
 
        F0  SECTION.
        F0A.
+      *> SRCMOD'S BINARY SEARCH ASSUMES LIN IS ALREADY SORTED
+      *> ASCENDING BY CNP - NOTHING ABOUT THE SOURCE FILE GUARANTEES
+      *> THAT, SO SORT IT HERE BEFORE CALLING OP-BINARY
+           PERFORM C-SORT-LIN
 
            MOVE "1940917123777" TO INP-CNP
       *      MOVE SPACE TO INP-CNP
@@ -72,10 +92,34 @@
            CALL "SRCMOD" USING INTF
 
            DISPLAY OUT-SURNAME-NAME
+           DISPLAY QUIT-MESSAGE
            .
        F0Z.
            EXIT.
 
+      *> SELECTION SORT OF LIN(1:N) ASCENDING BY CNP
+       C-SORT-LIN SECTION.
+       C-SORT-LINA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= N
+               MOVE WS-SORT-I          TO WS-SORT-BEST
+               COMPUTE WS-SORT-J = WS-SORT-I + 1
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-J BY 1
+                       UNTIL WS-SORT-J > N
+                   IF CNP(WS-SORT-J) < CNP(WS-SORT-BEST)
+                       MOVE WS-SORT-J  TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE LIN(WS-SORT-I)    TO LIN-TEMP
+                   MOVE LIN(WS-SORT-BEST) TO LIN(WS-SORT-I)
+                   MOVE LIN-TEMP          TO LIN(WS-SORT-BEST)
+               END-IF
+           END-PERFORM
+           .
+       C-SORT-LINZ.
+           EXIT.
+
 
        Z0 SECTION.
        Z0A.
