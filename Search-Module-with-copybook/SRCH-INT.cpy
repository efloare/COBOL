@@ -2,15 +2,23 @@
            05 OP-CODE                      PIC X(1).
                88 OP-SEQUENTIAL            VALUE "S".
                88 OP-BINARY                VALUE "B".
+               88 OP-NAME                  VALUE "N".
+               88 OP-INSERT                VALUE "I".
            05 LIN  OCCURS 100.
                10  SURNAME                 PIC X(30).
                10  NAME                    PIC X(30).
                10  CNP                     PIC 9(13).
+      *> CARRIES WHATEVER THE SOURCE LINE HELD PAST CNP (ST-INPUT-FD
+      *> IS 103 BYTES WIDE, 30 MORE THAN SURNAME+NAME+CNP) SO A
+      *> READ/WRITE ROUND-TRIP THROUGH LIN DOES NOT TRUNCATE THE
+      *> REST OF THE RECORD
+               10  LIN-FILLER              PIC X(30).
            05  N                           PIC 9(2).
            05  INP-CNP                     PIC X(13).
+           05  INP-SURNAME                 PIC X(30).
+           05  INP-NAME                    PIC X(30).
            05  OUT-SURNAME-NAME            PIC X(60).
 		   05  QUIT-CODE                   PIC X(02).
 		   05  QUIT-MESSAGE                PIC X(70).
-		   
-		   
-		   
\ No newline at end of file
+
+
