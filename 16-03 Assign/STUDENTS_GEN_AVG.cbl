@@ -13,11 +13,58 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> THE STANDALONE FLAT FILE. WHEN THE OPERATOR ASKS FOR GRADES TO
+      *> BE PULLED FROM THE LIVE NOTE TABLE INSTEAD, A-COUNT-INPUT-
+      *> RECORDS/A0/B0/Z0 BELOW OPEN/READ/CLOSE NOTE-LIVE-FEED IN
+      *> PLACE OF ST-INPUT (GNUCOBOL'S DYNAMIC ASSIGN-TO-DATA-NAME
+      *> EXTENSION DOES NOT RESOLVE UNDER THE -STD=IBM DIALECT THIS
+      *> SHOP COMPILES WITH, SO THE SOURCE FILE IS PICKED BY BRANCHING
+      *> ON WS-LIVE-MODE-SWITCH INSTEAD OF BY SWAPPING ITS ASSIGN NAME)
            SELECT ST-INPUT ASSIGN TO 'StGradesCobol.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT ST-AVGS ASSIGN TO 'Results.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ST-AVGS-CSV ASSIGN TO 'ResultsCSV.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> CLASSES RANKED BY MEAN GENERAL AVERAGE, SO 10A CAN BE COMPARED
+      *> AGAINST 10B WITHOUT READING TWO SEPARATE REPORTS SIDE BY SIDE
+           SELECT CLASS-RANKING ASSIGN TO 'ClassRanking.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> GRADES PULLED FROM NOTE ARE STAGED HERE IN THE SAME FIXED
+      *> WIDTH SHAPE AS StGradesCobol.txt SO B0/F0/E0 BELOW DO NOT
+      *> NEED TO KNOW WHICH SOURCE FED THEM
+           SELECT NOTE-LIVE-FEED ASSIGN TO 'NoteLiveFeed.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SQL-ADAPTER HANDSHAKE FILES, SAME TECHNIQUE InsertAll/PROFLOAD
+      *> ALREADY USE TO DRIVE JSqlAdapter.jar
+           SELECT SQL-STATEMENT-FILE ASSIGN TO 'StatementSQLInput.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults/SQLSta.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> STATEMENTS WHOSE JAR INVOCATION FAILED ARE APPENDED HERE
+      *> INSTEAD OF BEING SILENTLY DROPPED
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> PER-STUDENT, PER-SUBJECT LIST OF GRADES IN DATE ORDER, SO A
+      *> TEACHER CAN SEE WHETHER A STUDENT IS IMPROVING OR SLIPPING
+      *> ACROSS THE TERM INSTEAD OF ONLY THE FINAL AVERAGE
+           SELECT GRADE-TREND ASSIGN TO 'GradeTrend.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *> LINES WHOSE ST-SCORE FELL OUTSIDE 1-10, DIVERTED HERE INSTEAD
+      *> OF BEING FOLDED INTO A SUBJECT'S RUNNING SUM
+           SELECT GRADE-REJECTS ASSIGN TO 'GradeRejects.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -27,6 +74,33 @@
 
            FD ST-AVGS.
            01 ST-AVGS-FD                 PIC X(128).
+
+           FD ST-AVGS-CSV.
+           01 ST-AVGS-CSV-FD             PIC X(150).
+
+           FD CLASS-RANKING.
+           01 CLASS-RANKING-FD           PIC X(80).
+
+           FD NOTE-LIVE-FEED.
+           01 NOTE-LIVE-FEED-FD          PIC X(105).
+
+           FD SQL-STATEMENT-FILE.
+           01 SQL-STATEMENT-FILE-FD      PIC X(300).
+
+           FD SQL-RESULTS.
+           01 SQL-RESULTS-FD             PIC X(2500).
+
+           FD SQL-STATUS-FILE.
+           01 SQL-STATUS-FD              PIC X(10).
+
+           FD DEAD-LETTER-FILE.
+           01 DEAD-LETTER-FD             PIC X(325).
+
+           FD GRADE-TREND.
+           01 GRADE-TREND-FD             PIC X(80).
+
+           FD GRADE-REJECTS.
+           01 GRADE-REJECTS-FD           PIC X(999).
       *-----------------------
        WORKING-STORAGE SECTION.
         01 STUDENT-GRADES.
@@ -39,16 +113,119 @@
             10 ST-DATE-YEAR              PIC 9(4).
             10 ST-DATE-MONTH             PIC 9(2).
             10 ST-DATE-DAY               PIC 9(2).
+         05 ST-DATE-NUM REDEFINES ST-DATE PIC 9(08).
 
 
         01 AVG-ST.
          05 AVG-ST-CLASS                 PIC X(02).
-         05 FILLER                       PIC X(16).
+         05 FILLER                       PIC X(10).
          05 AVG-ST-LAST-NAME             PIC X(30).
          05 AVG-ST-FIRST-NAME            PIC X(30).
          05 AVG-ST-SUBJECT               PIC X(30).
          05 AVG-ST-SCORE                 PIC 9(2).9(2).
-         05 FILLER                       PIC X(14).
+         05 FILLER                       PIC X(02).
+         05 AVG-ST-STATUS                PIC X(09).
+         05 FILLER                       PIC X(02).
+         05 AVG-ST-MAX-GRADE             PIC 9(02).
+         05 FILLER                       PIC X(03).
+
+        01 K-PASS-THRESHOLD              PIC 9(02) VALUE 5.
+
+      *> OPTIONAL TERM FILTER SO A FIRST-SEMESTER REPORT CAN BE RUN
+      *> BEFORE EVERY GRADE OF THE YEAR IS IN, INSTEAD OF WAITING
+        01 WS-DATE-FILTER-SWITCH         PIC X(01) VALUE "N".
+            88 DATE-FILTER-ON            VALUE "Y".
+            88 DATE-FILTER-OFF           VALUE "N".
+        01 WS-FILTER-START-DATE          PIC 9(08) VALUE 0.
+        01 WS-FILTER-END-DATE            PIC 9(08) VALUE 99999999.
+
+      *> HOW MANY OF THE CURRENT STUDENT'S SUBJECTS HAD AT LEAST ONE
+      *> GRADE INSIDE THE REQUESTED TERM
+        01 WS-STUDENT-SUBJ-COUNT         PIC 9(02) VALUE 0.
+
+      *> LIVE-FEED MODE: GRADES ARE PULLED FROM THE NOTE TABLE (THE
+      *> SAME TABLE NOTEMODULE LOADS) THROUGH THE JAR ADAPTER INSTEAD
+      *> OF ONLY READING THE DISCONNECTED StGradesCobol.txt FILE
+        01 WS-LIVE-MODE-SWITCH           PIC X(01) VALUE "N".
+            88 LIVE-MODE-ON              VALUE "Y".
+            88 LIVE-MODE-OFF             VALUE "N".
+        01 WS-ST-INPUT-PATH              PIC X(40) VALUE
+               "StGradesCobol.txt".
+
+        01 FIELDS-FOR-SQL.
+            05 K-INVOKE-JAR              PIC X(27) VALUE
+                "java -jar JSqlAdapter.jar ".
+            05 SQL-STATEMENT             PIC X(300).
+
+        01 JAR-CALL-SWITCH               PIC X(01) VALUE "O".
+            88 JAR-CALL-OK               VALUE "O".
+            88 JAR-CALL-FAILED           VALUE "F".
+        01 WS-JAR-RC                     PIC S9(04) VALUE 0.
+        01 SQL-STATUS-VALUE              PIC X(4).
+
+      *> ONE LINE PER DEAD-LETTERED STATEMENT: WHEN, WHICH PROGRAM,
+      *> AND THE STATEMENT TEXT ITSELF
+        01 DEAD-LETTER-LINE.
+            05 DL-DATE                   PIC 9(08).
+            05 FILLER                    PIC X(01) VALUE SPACE.
+            05 DL-TIME                   PIC 9(08).
+            05 FILLER                    PIC X(01) VALUE SPACE.
+            05 DL-PROGRAM                PIC X(16) VALUE
+                "STUDENTS_GEN_AVG".
+            05 FILLER                    PIC X(01) VALUE SPACE.
+            05 DL-STATEMENT              PIC X(290).
+
+      *> HOW MANY ROWS NOTE-ROW-LIST CAN HOLD, PER ITS OCCURS CLAUSE
+      *> BELOW - GUARDS B-BUILD-LIVE-FEED AGAINST OVERRUNNING IT
+        01 K-MAX-NOTE-ROW                   PIC 9(04) VALUE 1000.
+
+      *> RAW ROWS READ BACK FROM "SELECT CNP, MATERIE, NOTA, DATANOTA
+      *> FROM NOTE" BEFORE EACH IS ENRICHED WITH THE STUDENT'S NAME
+      *> AND CLASS AND WRITTEN TO NOTE-LIVE-FEED
+        01 NOTE-ROW-LIST.
+            05 NOTE-ROW-ENTRY OCCURS 1000 TIMES.
+                10 NR-CNP                PIC X(13).
+                10 NR-MATERIE            PIC X(30).
+                10 NR-NOTA               PIC X(02).
+                10 NR-DATA               PIC X(08).
+        01 NOTE-ROW-COUNT                PIC 9(04) VALUE 0.
+        01 NOTE-ROW-IDX                  PIC 9(04).
+
+      *> SEPARATE FROM INP-SWITCH BELOW SO BUILDING THE LIVE FEED
+      *> DOES NOT DISTURB THE MAIN ST-INPUT READ LOOP'S EOF STATE
+        01 WS-NOTE-READ-SWITCH           PIC X(01) VALUE "N".
+            88 NOTE-READ-EOF             VALUE "E".
+            88 NOTE-READ-NEOF            VALUE "N".
+
+        01 WS-STUDENT-LOOKUP-ROW.
+            05 WS-LOOKUP-CLASA           PIC X(04).
+            05 FILLER                    PIC X(02).
+            05 WS-LOOKUP-NUME            PIC X(30).
+            05 FILLER                    PIC X(02).
+            05 WS-LOOKUP-PRENUME         PIC X(30).
+
+      *> CHRONOLOGICAL GRADE LIST FOR THE SUBJECT CURRENTLY BEING
+      *> ACCUMULATED, RESET AT EVERY SUBJECT BOUNDARY IN E0
+        01 WS-TREND-TABLE.
+            05 WS-TREND-ENTRY OCCURS 50 TIMES.
+                10 TR-DATE                PIC 9(08).
+                10 TR-SCORE                PIC 9(02).
+        01 WS-TREND-COUNT                PIC 9(02) VALUE 0.
+        01 WS-TREND-IDX                  PIC 9(02).
+        01 WS-TREND-TEMP.
+            05 TR-TEMP-DATE               PIC 9(08).
+            05 TR-TEMP-SCORE              PIC 9(02).
+
+        01 WS-TREND-HALF-COUNT           PIC 9(02).
+        01 WS-TREND-SECOND-START         PIC 9(02).
+        01 WS-TREND-FIRST-SUM            PIC 9(04).
+        01 WS-TREND-SECOND-SUM           PIC 9(04).
+        01 WS-TREND-FIRST-AVG            PIC 99V9(2).
+        01 WS-TREND-SECOND-AVG           PIC 99V9(2).
+        01 WS-TREND-VERDICT              PIC X(22).
+
+        01 WS-TREND-LINE                 PIC X(80).
+        01 WS-TREND-DATE-DISP            PIC 9(4)/9(2)/9(2).
 
         01 INP-SWITCH                    PIC X(1) VALUE "N".
             88  INP1-EOF                 VALUE "E".
@@ -64,18 +241,100 @@
             05 NGRU-SUBJ                 PIC X(30).
         01 WS-COUNT-SPACES                  PIC 9(2).
         01 WS-COUNT-CHAR                   PIC 9(2).
+
+      *> RUN-HEADER BANNER FIELDS - JOB NAME, START TIME, SOURCE FILE
+      *> AND RECORDS READ, WRITTEN TO THE TOP OF Results.txt
+        01 WS-HDR-RECORD-COUNT             PIC 9(06) VALUE 0.
+        01 WS-HDR-EOF-SWITCH               PIC X(01) VALUE "N".
+            88 HDR-COUNT-EOF                VALUE "Y".
+            88 HDR-COUNT-NEOF               VALUE "N".
+        01 WS-HDR-LINE                     PIC X(80).
         01 WS-FIELDS.
             05 WS-SUM-OF-GRADES-FOR-SUBJ PIC 99V9(2).
             05 WS-AVG-OF-SUBJECT         PIC 99V9(2).
             05 WS-AVG-OF-SUBJECT-DISP    PIC B9.9(2).
             05 WS-COUNT-GRADES           PIC 9(3).
             05 WS-MAX-GRADE              PIC 9(2).
+            05 WS-STUDENT-MAX-GRADE      PIC 9(2).
             05 WS-COUNT-LINES            PIC 9(4).
+            05 WS-COUNT-AVG-LINES        PIC 9(4).
+            05 WS-COUNT-GRADE-REJECTS    PIC 9(4).
             05 WS-GENERAL-AVG-SUM        PIC 9(4)V9(2).
             05 WS-COUNT-SUBJECTS         PIC 9(2).
             05 WS-GENERAL-AVG            PIC 9(2)V9(2).
             05 WS-GENERAL-AVG-SUBJECT    PIC 9(2)V9(2).
 
+      *> HOW MANY STUDENTS / LINES-PER-STUDENT WS-STUDENT-TABLE CAN
+      *> HOLD, PER ITS OCCURS CLAUSES BELOW - GUARDS G-SORT-STUDENTS'
+      *> CALLERS IN E0/E-OUTPUT-AVERAGE AGAINST OVERRUNNING IT
+        01 K-MAX-STUDENT                    PIC 9(03) VALUE 200.
+        01 K-MAX-STUDENT-LINE               PIC 9(02) VALUE 20.
+
+        01 WS-STUDENT-TABLE.
+            05 WS-STUDENT-ENTRY OCCURS 200 TIMES.
+                10 WSE-CLASS                PIC 9(02).
+                10 WSE-GEN-AVG              PIC 9(02)V9(02).
+                10 WSE-LINE-COUNT           PIC 9(02) VALUE 0.
+                10 WSE-LINE OCCURS 20 TIMES PIC X(128).
+        01 WS-STUDENT-ENTRY-TEMP.
+            05 WST-CLASS                    PIC 9(02).
+            05 WST-GEN-AVG                  PIC 9(02)V9(02).
+            05 WST-LINE-COUNT               PIC 9(02).
+            05 WST-LINE OCCURS 20 TIMES     PIC X(128).
+        01 WS-STUDENT-COUNT                 PIC 9(03) VALUE 0.
+        01 WS-SORT-FIELDS.
+            05 WS-SORT-I                    PIC 9(03).
+            05 WS-SORT-J                    PIC 9(03).
+            05 WS-SORT-BEST                 PIC 9(03).
+
+        01 WS-CLASS-SUBJ-TABLE.
+            05 WS-CLASS-SUBJ-ENTRY OCCURS 50 TIMES.
+                10 CS-CLASS                 PIC 9(02).
+                10 CS-SUBJECT                PIC X(30).
+                10 CS-SUM                   PIC 9(5)V9(2).
+                10 CS-COUNT                 PIC 9(4).
+        01 WS-CLASS-SUBJ-COUNT               PIC 9(03) VALUE 0.
+        01 WS-CLASS-SUBJ-FOUND               PIC X(01) VALUE "N".
+            88 CS-ENTRY-FOUND                VALUE "Y".
+            88 CS-ENTRY-NOT-FOUND            VALUE "N".
+        01 WS-CLASS-SUBJ-IDX                 PIC 9(03).
+        01 WS-CS-AVG                         PIC 9(02)V9(02).
+        01 WS-CS-AVG-DISP                    PIC Z9.99.
+        01 WS-CS-CLASS-DISP                  PIC Z9.
+        01 WS-CS-SUMMARY-LINE                PIC X(80).
+
+      *> ONE ENTRY PER DISTINCT CLASS, ACCUMULATING EVERY STUDENT'S
+      *> GENERAL AVERAGE SO A CLASS-WIDE MEAN CAN BE RANKED
+        01 WS-CLASS-RANK-TABLE.
+            05 WS-CLASS-RANK-ENTRY OCCURS 50 TIMES.
+                10 CR-CLASS                 PIC 9(02).
+                10 CR-SUM                   PIC 9(5)V9(02).
+                10 CR-COUNT                 PIC 9(04).
+                10 CR-MEAN                  PIC 9(02)V9(02).
+        01 WS-CLASS-RANK-COUNT               PIC 9(03) VALUE 0.
+        01 WS-CLASS-RANK-FOUND               PIC X(01) VALUE "N".
+            88 CR-ENTRY-FOUND                VALUE "Y".
+            88 CR-ENTRY-NOT-FOUND            VALUE "N".
+        01 WS-CLASS-RANK-IDX                 PIC 9(03).
+        01 WS-CLASS-RANK-TEMP.
+            05 CRT-CLASS                     PIC 9(02).
+            05 CRT-SUM                       PIC 9(5)V9(02).
+            05 CRT-COUNT                     PIC 9(04).
+            05 CRT-MEAN                      PIC 9(02)V9(02).
+        01 WS-CLASS-RANK-CLASS-DISP          PIC Z9.
+        01 WS-CLASS-RANK-MEAN-DISP           PIC Z9.99.
+        01 WS-CLASS-RANK-COUNT-DISP          PIC ZZ9.
+        01 WS-CLASS-RANK-NO-DISP             PIC Z9.
+        01 WS-CLASS-RANK-LINE                PIC X(80).
+
+        01 WS-RUN-DATE                       PIC 9(08).
+        01 WS-RUN-TIME                       PIC 9(08).
+        01 WS-CONTROL-TOTALS-LINE            PIC X(100).
+
+        01 WS-CSV-LINE                       PIC X(150).
+        01 WS-CSV-SCORE-DISP                 PIC 99.99.
+        01 WS-CSV-MAX-GRADE-DISP             PIC Z9.
+
         01 KONSTANTEN.
             05 K-COLS                    PIC X(100) VALUE
            "----+----1----+----2----+----3----+----4----+----5----+----6
@@ -83,14 +342,17 @@
             05 K-HEADER                  PIC X(128) VALUE
            "CLASS OF STUDENT  LAST NAME                     FIRST NAME
       -    "                  SUBJECT                        AVERAGE FOR
-      -    " SUBJECT".
+      -    " SUBJECT  STATUS     MAX".
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        S0 SECTION.
        S0A.
            DISPLAY "BEGINNING PROGRAM"
+           PERFORM A-PROMPT-INPUT-MODE
+           PERFORM A-COUNT-INPUT-RECORDS
            PERFORM A0
+           PERFORM A-PROMPT-DATE-FILTER
            PERFORM B0
            PERFORM UNTIL INP1-EOF
               PERFORM F0
@@ -99,25 +361,134 @@
               MOVE NGRU                TO OGRU
            END-PERFORM
 
+           PERFORM G-SORT-STUDENTS
+           PERFORM H-WRITE-SORTED-OUTPUT
+           PERFORM I-WRITE-CLASS-SUBJECT-SUMMARY
+           PERFORM J-WRITE-CONTROL-TOTALS
+           PERFORM K-BUILD-CLASS-RANKING
+           PERFORM L-SORT-CLASS-RANKING
+           PERFORM M-WRITE-CLASS-RANKING
+
            PERFORM Z0
+
+      *> TELL NIGHTLYBATCH'S CHAIN TO HALT IF THIS RUN REJECTED ANY
+      *> GRADE, INSTEAD OF LETTING A BAD BATCH FLOW SILENTLY INTO
+      *> THE NEXT STEP
+           IF WS-COUNT-GRADE-REJECTS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            STOP RUN.
        S0Z.
            EXIT.
 
+      *> ASK THE OPERATOR WHETHER TO PULL GRADES FROM THE LIVE NOTE
+      *> TABLE VIA THE JAR ADAPTER INSTEAD OF THE STANDALONE FLAT
+      *> FILE, SO THE REPORT CANNOT DRIFT FROM WHAT INSERTALL/
+      *> NOTEMODULE HAVE ACTUALLY LOADED
+       A-PROMPT-INPUT-MODE SECTION.
+       A-PROMPT-INPUT-MODEA.
+           DISPLAY "READ GRADES FROM LIVE NOTE TABLE VIA JAR? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-LIVE-MODE-SWITCH
+           IF LIVE-MODE-ON
+               PERFORM B-BUILD-LIVE-FEED
+      *> RECORD-KEEPING ONLY, FOR THE RUN-HEADER BANNER - THE ACTUAL
+      *> SOURCE FILE FOR THIS RUN IS PICKED BY LIVE-MODE-ON/OFF IN
+      *> A-COUNT-INPUT-RECORDS/A0/B0/Z0, NOT BY THIS FIELD
+               MOVE "NoteLiveFeed.txt"    TO WS-ST-INPUT-PATH
+           END-IF
+           .
+       A-PROMPT-INPUT-MODEZ.
+           EXIT.
+
+      *> COUNT THE INPUT RECORDS BEFORE PROCESSING BEGINS SO THE
+      *> RUN-HEADER BANNER CAN REPORT "RECORDS READ" UP FRONT
+       A-COUNT-INPUT-RECORDS SECTION.
+       A-COUNT-INPUT-RECORDSA.
+           MOVE 0                        TO WS-HDR-RECORD-COUNT
+           SET HDR-COUNT-NEOF            TO TRUE
+           IF LIVE-MODE-ON
+               OPEN INPUT NOTE-LIVE-FEED
+           ELSE
+               OPEN INPUT ST-INPUT
+           END-IF
+           PERFORM UNTIL HDR-COUNT-EOF
+               IF LIVE-MODE-ON
+                   READ NOTE-LIVE-FEED
+                   AT END
+                       SET HDR-COUNT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-HDR-RECORD-COUNT
+                   END-READ
+               ELSE
+                   READ ST-INPUT
+                   AT END
+                       SET HDR-COUNT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-HDR-RECORD-COUNT
+                   END-READ
+               END-IF
+           END-PERFORM
+           IF LIVE-MODE-ON
+               CLOSE NOTE-LIVE-FEED
+           ELSE
+               CLOSE ST-INPUT
+           END-IF
+           .
+       A-COUNT-INPUT-RECORDSZ.
+           EXIT.
+
        A0 SECTION.
        A0A.
-           OPEN INPUT ST-INPUT
+           IF LIVE-MODE-ON
+               OPEN INPUT NOTE-LIVE-FEED
+           ELSE
+               OPEN INPUT ST-INPUT
+           END-IF
            OPEN OUTPUT ST-AVGS
+           OPEN OUTPUT ST-AVGS-CSV
+           OPEN OUTPUT CLASS-RANKING
+           OPEN EXTEND DEAD-LETTER-FILE
+           OPEN OUTPUT GRADE-TREND
+           OPEN OUTPUT GRADE-REJECTS
            MOVE 0                      TO WS-SUM-OF-GRADES-FOR-SUBJ
            MOVE 0                      TO WS-COUNT-GRADES
            MOVE 0                      TO WS-MAX-GRADE
+           MOVE 0                      TO WS-STUDENT-MAX-GRADE
+           MOVE 0                      TO WS-STUDENT-SUBJ-COUNT
+           MOVE 0                      TO WS-TREND-COUNT
+           MOVE 0                      TO WS-COUNT-AVG-LINES
+           MOVE 0                      TO WS-COUNT-GRADE-REJECTS
            MOVE SPACE                  TO OGRU
+           ACCEPT WS-RUN-DATE          FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME          FROM TIME
+           PERFORM J-WRITE-RUN-HEADER
            PERFORM A-PREPARE-HEADLINES
            MOVE 0                      TO WS-COUNT-LINES
            .
        A0Z.
            EXIT.
 
+      *> ASK THE OPERATOR WHETHER TO RESTRICT THE RUN TO A DATE RANGE,
+      *> INSTEAD OF REQUIRING THE SOURCE TO BE EDITED AND RECOMPILED
+       A-PROMPT-DATE-FILTER SECTION.
+       A-PROMPT-DATE-FILTERA.
+           DISPLAY "RESTRICT TO A DATE RANGE (ONE SEMESTER)? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-DATE-FILTER-SWITCH
+           IF DATE-FILTER-ON
+               DISPLAY "ENTER START DATE (YYYYMMDD): " WITH NO ADVANCING
+               ACCEPT WS-FILTER-START-DATE
+               DISPLAY "ENTER END DATE (YYYYMMDD): " WITH NO ADVANCING
+               ACCEPT WS-FILTER-END-DATE
+           END-IF
+           .
+       A-PROMPT-DATE-FILTERZ.
+           EXIT.
+
        A-PREPARE-HEADLINES SECTION.
        A-PREPARE-HEADLINESA.
            MOVE SPACE                  TO ST-AVGS-FD
@@ -144,10 +515,17 @@
        B0 SECTION.
        B0A.
            MOVE SPACE                  TO STUDENT-GRADES
-           READ ST-INPUT INTO STUDENT-GRADES
-           AT END
-               SET INP1-EOF            TO TRUE
-           END-READ
+           IF LIVE-MODE-ON
+               READ NOTE-LIVE-FEED INTO STUDENT-GRADES
+               AT END
+                   SET INP1-EOF        TO TRUE
+               END-READ
+           ELSE
+               READ ST-INPUT INTO STUDENT-GRADES
+               AT END
+                   SET INP1-EOF        TO TRUE
+               END-READ
+           END-IF
 
            IF NOT INP1-EOF
                ADD 1 TO WS-COUNT-LINES
@@ -174,28 +552,90 @@
            OR OGRU = SPACE
              CONTINUE
            ELSE
-             PERFORM E-OUTPUT-AVERAGE
+      *> A SUBJECT WITH NO GRADES INSIDE THE REQUESTED TERM HAS NOTHING
+      *> TO AVERAGE - LEAVE IT OUT OF THE REPORT INSTEAD OF DIVIDING
+      *> BY ZERO
+             IF WS-COUNT-GRADES > 0
+                 PERFORM E-OUTPUT-AVERAGE
+                 PERFORM N-SORT-TREND
+                 PERFORM O-WRITE-GRADE-TREND
+                 ADD 1                     TO WS-STUDENT-SUBJ-COUNT
+                 IF WS-MAX-GRADE > WS-STUDENT-MAX-GRADE
+                     MOVE WS-MAX-GRADE     TO WS-STUDENT-MAX-GRADE
+                 END-IF
+             END-IF
              MOVE 0                        TO WS-SUM-OF-GRADES-FOR-SUBJ
              MOVE 0                        TO WS-COUNT-GRADES
              MOVE 0                        TO WS-MAX-GRADE
+             MOVE 0                        TO WS-TREND-COUNT
            END-IF
            IF OGRU-LAST-F-NAME NOT = NGRU-LAST-F-NAME
            AND OGRU-LAST-F-NAME > SPACE
-               ADD WS-AVG-OF-SUBJECT       TO WS-GENERAL-AVG-SUM
-               ADD 1                       TO WS-COUNT-SUBJECTS
+      *> A STUDENT WITH NO SUBJECTS INSIDE THE REQUESTED TERM HAS NO
+      *> GENERAL AVERAGE TO REPORT EITHER
+             IF WS-STUDENT-SUBJ-COUNT > 0
+      *> WS-GENERAL-AVG-SUM AND WS-COUNT-SUBJECTS ALREADY CARRY EVERY
+      *> SUBJECT'S CONTRIBUTION FROM E-OUTPUT-AVERAGE - DO NOT ADD THE
+      *> LAST SUBJECT IN AGAIN HERE
                COMPUTE WS-GENERAL-AVG = WS-GENERAL-AVG-SUM /
                                            WS-COUNT-SUBJECTS
                COMPUTE WS-GENERAL-AVG-SUBJECT = WS-GENERAL-AVG-SUM /
-                                           5
+                                           WS-COUNT-SUBJECTS
                DISPLAY "GENERAL AVERAGE OF  " OGRU-LAST-F-NAME(1:30)
                    OGRU-LAST-F-NAME(31:)    "IS: "
                    WS-GENERAL-AVG-SUBJECT
                DISPLAY "GENERAL AVERAGE = "
                                   WS-GENERAL-AVG
 
-               MOVE 0                      TO WS-GENERAL-AVG-SUM
-                                              WS-GENERAL-AVG
-                                              WS-COUNT-SUBJECTS
+      *> APPEND A "GENERAL AVERAGE" LINE TO THE STUDENT'S BLOCK SO THE
+      *> OVERALL PASS/FAIL STATUS SHOWS UP IN THE REPORT AS WELL
+               MOVE SPACE                  TO ST-AVGS-FD AVG-ST
+               MOVE OGRU-CLASS             TO AVG-ST-CLASS
+               MOVE OGRU-LAST-F-NAME(1:30) TO AVG-ST-LAST-NAME
+               MOVE OGRU-LAST-F-NAME(31:)  TO AVG-ST-FIRST-NAME
+               MOVE "GENERAL AVERAGE"      TO AVG-ST-SUBJECT
+               MOVE WS-GENERAL-AVG         TO AVG-ST-SCORE
+               IF WS-GENERAL-AVG >= K-PASS-THRESHOLD
+                   MOVE "PROMOVAT"          TO AVG-ST-STATUS
+               ELSE
+                   MOVE "CORIGENT"          TO AVG-ST-STATUS
+               END-IF
+               MOVE WS-STUDENT-MAX-GRADE   TO AVG-ST-MAX-GRADE
+               MOVE AVG-ST                 TO ST-AVGS-FD
+
+      *> WS-STUDENT-TABLE HOLDS AT MOST K-MAX-STUDENT STUDENTS OF AT
+      *> MOST K-MAX-STUDENT-LINE LINES EACH - DROP THE LINE RATHER
+      *> THAN OVERRUN EITHER OCCURS CLAUSE
+               IF WS-STUDENT-COUNT >= K-MAX-STUDENT
+                   DISPLAY "TOO MANY STUDENTS, TRUNCATED AT "
+                       K-MAX-STUDENT
+               ELSE
+                   IF WSE-LINE-COUNT(WS-STUDENT-COUNT + 1) >=
+                                                K-MAX-STUDENT-LINE
+                       DISPLAY "TOO MANY LINES FOR ONE STUDENT, "
+                           "TRUNCATED AT " K-MAX-STUDENT-LINE
+                   ELSE
+                       MOVE OGRU-CLASS           TO
+                                     WSE-CLASS(WS-STUDENT-COUNT + 1)
+                       ADD 1 TO WSE-LINE-COUNT(WS-STUDENT-COUNT + 1)
+                       MOVE ST-AVGS-FD           TO
+                           WSE-LINE(WS-STUDENT-COUNT + 1,
+                                WSE-LINE-COUNT(WS-STUDENT-COUNT + 1))
+                   END-IF
+
+      *> THE STUDENT'S BLOCK OF LINES IS NOW COMPLETE - FILE IT UNDER
+      *> ITS GENERAL AVERAGE SO THE FINAL REPORT CAN BE SORTED ON IT
+                   MOVE WS-GENERAL-AVG      TO
+                                  WSE-GEN-AVG(WS-STUDENT-COUNT + 1)
+                   ADD 1                    TO WS-STUDENT-COUNT
+               END-IF
+             END-IF
+
+             MOVE 0                      TO WS-GENERAL-AVG-SUM
+                                            WS-GENERAL-AVG
+                                            WS-COUNT-SUBJECTS
+                                            WS-STUDENT-MAX-GRADE
+                                            WS-STUDENT-SUBJ-COUNT
            END-IF
            .
        E0Z.
@@ -222,41 +662,632 @@
            MOVE OGRU-LAST-F-NAME(31:)    TO AVG-ST-FIRST-NAME
            MOVE OGRU-SUBJ                TO AVG-ST-SUBJECT
            MOVE WS-AVG-OF-SUBJECT        TO AVG-ST-SCORE
+           IF WS-AVG-OF-SUBJECT >= K-PASS-THRESHOLD
+               MOVE "PROMOVAT"            TO AVG-ST-STATUS
+           ELSE
+               MOVE "CORIGENT"            TO AVG-ST-STATUS
+           END-IF
+           MOVE WS-MAX-GRADE             TO AVG-ST-MAX-GRADE
            MOVE AVG-ST                   TO ST-AVGS-FD
            DISPLAY "MAX-GRADE = " WS-MAX-GRADE
 
            COMPUTE WS-GENERAL-AVG-SUM = WS-GENERAL-AVG-SUM +
                                        WS-AVG-OF-SUBJECT
-           PERFORM Y20
+      *> ONE SUBJECT'S AVERAGE HAS NOW BEEN FOLDED INTO THE SUM ABOVE -
+      *> COUNT IT HERE, ONCE PER SUBJECT, SO THE STUDENT-BOUNDARY BLOCK
+      *> BELOW DIVIDES BY THE TRUE NUMBER OF SUBJECTS
+           ADD 1                          TO WS-COUNT-SUBJECTS
+
+      *> BUFFER THE LINE UNDER THE STUDENT CURRENTLY BEING BUILT SO IT
+      *> CAN BE RE-ORDERED BY CLASS/GENERAL AVERAGE BEFORE IT IS WRITTEN
+      *> WS-STUDENT-TABLE HOLDS AT MOST K-MAX-STUDENT STUDENTS OF AT
+      *> MOST K-MAX-STUDENT-LINE LINES EACH - DROP THE LINE RATHER
+      *> THAN OVERRUN EITHER OCCURS CLAUSE
+           IF WS-STUDENT-COUNT >= K-MAX-STUDENT
+               DISPLAY "TOO MANY STUDENTS, TRUNCATED AT "
+                   K-MAX-STUDENT
+           ELSE
+               IF WSE-LINE-COUNT(WS-STUDENT-COUNT + 1) >=
+                                            K-MAX-STUDENT-LINE
+                   DISPLAY "TOO MANY LINES FOR ONE STUDENT, "
+                       "TRUNCATED AT " K-MAX-STUDENT-LINE
+               ELSE
+                   MOVE OGRU-CLASS           TO
+                                     WSE-CLASS(WS-STUDENT-COUNT + 1)
+                   ADD 1 TO WSE-LINE-COUNT(WS-STUDENT-COUNT + 1)
+                   MOVE ST-AVGS-FD           TO
+                       WSE-LINE(WS-STUDENT-COUNT + 1,
+                                WSE-LINE-COUNT(WS-STUDENT-COUNT + 1))
+               END-IF
+           END-IF
 
+           PERFORM E-ACCUMULATE-CLASS-SUBJECT
            .
        E-OUTPUT-AVERAGEZ.
            EXIT.
 
+      *> ROLL THIS GROUP'S GRADE TOTALS INTO THE CLASS/SUBJECT TABLE SO
+      *> A CLASS-WIDE SUBJECT AVERAGE CAN BE TRAILER-PRINTED LATER
+       E-ACCUMULATE-CLASS-SUBJECT SECTION.
+       E-ACCUMULATE-CLASS-SUBJECTA.
+           SET CS-ENTRY-NOT-FOUND            TO TRUE
+           PERFORM VARYING WS-CLASS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-CLASS-SUBJ-IDX > WS-CLASS-SUBJ-COUNT
+               IF CS-CLASS(WS-CLASS-SUBJ-IDX) = OGRU-CLASS
+               AND CS-SUBJECT(WS-CLASS-SUBJ-IDX) = OGRU-SUBJ
+                   SET CS-ENTRY-FOUND         TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF CS-ENTRY-NOT-FOUND
+               ADD 1                          TO WS-CLASS-SUBJ-COUNT
+               MOVE WS-CLASS-SUBJ-COUNT       TO WS-CLASS-SUBJ-IDX
+               MOVE OGRU-CLASS                TO
+                                   CS-CLASS(WS-CLASS-SUBJ-IDX)
+               MOVE OGRU-SUBJ                 TO
+                                   CS-SUBJECT(WS-CLASS-SUBJ-IDX)
+               MOVE 0                         TO
+                                   CS-SUM(WS-CLASS-SUBJ-IDX)
+               MOVE 0                         TO
+                                   CS-COUNT(WS-CLASS-SUBJ-IDX)
+           END-IF
+
+           ADD WS-SUM-OF-GRADES-FOR-SUBJ      TO
+                                   CS-SUM(WS-CLASS-SUBJ-IDX)
+           ADD WS-COUNT-GRADES                TO
+                                   CS-COUNT(WS-CLASS-SUBJ-IDX)
+           .
+       E-ACCUMULATE-CLASS-SUBJECTZ.
+           EXIT.
+
        F0 SECTION.
        F0A.
       * PROCESSING THE LINE.
 
-           COMPUTE WS-SUM-OF-GRADES-FOR-SUBJ =
-           WS-SUM-OF-GRADES-FOR-SUBJ + ST-SCORE
-           ADD 1 TO WS-COUNT-GRADES
-           IF WS-MAX-GRADE < ST-SCORE
-               MOVE ST-SCORE             TO WS-MAX-GRADE
-               *> DISPLAY WS-MAX-GRADE
+      *> A GARBLED LINE WITH A SCORE OUTSIDE 1-10 IS DIVERTED TO
+      *> GRADE-REJECTS INSTEAD OF BEING FOLDED INTO THE SUBJECT SUM
+           IF NOT (ST-SCORE >= 1 AND ST-SCORE <= 10)
+               ADD 1                       TO WS-COUNT-GRADE-REJECTS
+               MOVE STUDENT-GRADES         TO GRADE-REJECTS-FD
+               WRITE GRADE-REJECTS-FD
+
+      *> A GRADE OUTSIDE THE REQUESTED TERM IS LEFT OUT OF THE SUBJECT
+      *> TOTALS ENTIRELY, AS IF IT HAD NOT BEEN RECORDED YET
+           ELSE
+             IF DATE-FILTER-OFF
+             OR (ST-DATE-NUM NOT < WS-FILTER-START-DATE
+             AND ST-DATE-NUM NOT > WS-FILTER-END-DATE)
+               COMPUTE WS-SUM-OF-GRADES-FOR-SUBJ =
+               WS-SUM-OF-GRADES-FOR-SUBJ + ST-SCORE
+               ADD 1 TO WS-COUNT-GRADES
+               IF WS-MAX-GRADE < ST-SCORE
+                   MOVE ST-SCORE             TO WS-MAX-GRADE
+                   *> DISPLAY WS-MAX-GRADE
+               END-IF
+      *> REMEMBER THE GRADE AND ITS DATE FOR THE TREND REPORT, UP TO
+      *> AS MANY GRADES AS ONE SUBJECT CAN REASONABLY ACCUMULATE
+               IF WS-TREND-COUNT < 50
+                   ADD 1                     TO WS-TREND-COUNT
+                   MOVE ST-DATE-NUM          TO TR-DATE(WS-TREND-COUNT)
+                   MOVE ST-SCORE             TO TR-SCORE(WS-TREND-COUNT)
+               END-IF
+             END-IF
            END-IF
            .
        F0Z.
            EXIT.
 
+      *> ORDER THE SUBJECT'S GRADES BY DATE ASCENDING BEFORE THEY ARE
+      *> WRITTEN TO THE TREND REPORT (SAME SELECTION-SORT SHAPE AS
+      *> G-SORT-STUDENTS)
+       N-SORT-TREND SECTION.
+       N-SORT-TRENDA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-TREND-COUNT
+               MOVE WS-SORT-I              TO WS-SORT-BEST
+               COMPUTE WS-SORT-J = WS-SORT-I + 1
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-J BY 1
+                       UNTIL WS-SORT-J > WS-TREND-COUNT
+                   IF TR-DATE(WS-SORT-J) < TR-DATE(WS-SORT-BEST)
+                       MOVE WS-SORT-J      TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE WS-TREND-ENTRY(WS-SORT-I)
+                                      TO WS-TREND-TEMP
+                   MOVE WS-TREND-ENTRY(WS-SORT-BEST)
+                                      TO WS-TREND-ENTRY(WS-SORT-I)
+                   MOVE WS-TREND-TEMP TO WS-TREND-ENTRY(WS-SORT-BEST)
+               END-IF
+           END-PERFORM
+           .
+       N-SORT-TRENDZ.
+           EXIT.
+
+      *> WRITE THE SUBJECT'S DATE-ORDERED GRADE LIST, THEN A VERDICT
+      *> COMPARING THE AVERAGE OF THE EARLIER HALF OF GRADES AGAINST
+      *> THE LATER HALF SO A TEACHER CAN SEE IMPROVEMENT AT A GLANCE
+       O-WRITE-GRADE-TREND SECTION.
+       O-WRITE-GRADE-TRENDA.
+           MOVE SPACE                   TO WS-TREND-LINE
+           STRING "GRADE TREND - CLASS " OGRU-CLASS " "
+                   OGRU-LAST-F-NAME(1:30) OGRU-LAST-F-NAME(31:)
+                   "SUBJECT: " OGRU-SUBJ
+                   DELIMITED BY SIZE
+           INTO WS-TREND-LINE
+           MOVE WS-TREND-LINE           TO GRADE-TREND-FD
+           WRITE GRADE-TREND-FD
+
+           PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+                   UNTIL WS-TREND-IDX > WS-TREND-COUNT
+               MOVE TR-DATE(WS-TREND-IDX)  TO WS-TREND-DATE-DISP
+               MOVE SPACE                  TO WS-TREND-LINE
+               STRING "    " WS-TREND-DATE-DISP
+                       "  GRADE: " TR-SCORE(WS-TREND-IDX)
+                       DELIMITED BY SIZE
+               INTO WS-TREND-LINE
+               MOVE WS-TREND-LINE          TO GRADE-TREND-FD
+               WRITE GRADE-TREND-FD
+           END-PERFORM
+
+           IF WS-TREND-COUNT < 2
+               MOVE "N/A (SINGLE GRADE)"   TO WS-TREND-VERDICT
+           ELSE
+               COMPUTE WS-TREND-HALF-COUNT = WS-TREND-COUNT / 2
+               COMPUTE WS-TREND-SECOND-START =
+                           WS-TREND-COUNT - WS-TREND-HALF-COUNT + 1
+               MOVE 0                      TO WS-TREND-FIRST-SUM
+               MOVE 0                      TO WS-TREND-SECOND-SUM
+               PERFORM VARYING WS-TREND-IDX FROM 1 BY 1
+                       UNTIL WS-TREND-IDX > WS-TREND-HALF-COUNT
+                   ADD TR-SCORE(WS-TREND-IDX) TO WS-TREND-FIRST-SUM
+               END-PERFORM
+               PERFORM VARYING WS-TREND-IDX FROM WS-TREND-SECOND-START
+                       BY 1 UNTIL WS-TREND-IDX > WS-TREND-COUNT
+                   ADD TR-SCORE(WS-TREND-IDX) TO WS-TREND-SECOND-SUM
+               END-PERFORM
+               COMPUTE WS-TREND-FIRST-AVG =
+                           WS-TREND-FIRST-SUM / WS-TREND-HALF-COUNT
+               COMPUTE WS-TREND-SECOND-AVG =
+                           WS-TREND-SECOND-SUM / WS-TREND-HALF-COUNT
+               IF WS-TREND-SECOND-AVG > WS-TREND-FIRST-AVG
+                   MOVE "IMPROVING"        TO WS-TREND-VERDICT
+               ELSE
+                   IF WS-TREND-SECOND-AVG < WS-TREND-FIRST-AVG
+                       MOVE "SLIPPING"     TO WS-TREND-VERDICT
+                   ELSE
+                       MOVE "STEADY"       TO WS-TREND-VERDICT
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE SPACE                      TO WS-TREND-LINE
+           STRING "    TREND: " WS-TREND-VERDICT
+                   DELIMITED BY SIZE
+           INTO WS-TREND-LINE
+           MOVE WS-TREND-LINE              TO GRADE-TREND-FD
+           WRITE GRADE-TREND-FD
+           .
+       O-WRITE-GRADE-TRENDZ.
+           EXIT.
+
+       G-SORT-STUDENTS SECTION.
+      *> ORDER THE BUFFERED STUDENT BLOCKS BY CLASS ASCENDING, THEN BY
+      *> GENERAL AVERAGE DESCENDING WITHIN THE CLASS (SELECTION SORT)
+       G-SORT-STUDENTSA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-STUDENT-COUNT
+               MOVE WS-SORT-I              TO WS-SORT-BEST
+               COMPUTE WS-SORT-J = WS-SORT-I + 1
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-J BY 1
+                       UNTIL WS-SORT-J > WS-STUDENT-COUNT
+                   IF WSE-CLASS(WS-SORT-J) < WSE-CLASS(WS-SORT-BEST)
+                   OR (WSE-CLASS(WS-SORT-J) = WSE-CLASS(WS-SORT-BEST)
+                   AND WSE-GEN-AVG(WS-SORT-J) >
+                                           WSE-GEN-AVG(WS-SORT-BEST))
+                       MOVE WS-SORT-J      TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE WS-STUDENT-ENTRY(WS-SORT-I)
+                                      TO WS-STUDENT-ENTRY-TEMP
+                   MOVE WS-STUDENT-ENTRY(WS-SORT-BEST)
+                                      TO WS-STUDENT-ENTRY(WS-SORT-I)
+                   MOVE WS-STUDENT-ENTRY-TEMP
+                                      TO WS-STUDENT-ENTRY(WS-SORT-BEST)
+               END-IF
+           END-PERFORM
+           .
+       G-SORT-STUDENTSZ.
+           EXIT.
+
+       H-WRITE-SORTED-OUTPUT SECTION.
+      *> NOW THAT THE STUDENT BLOCKS ARE ORDERED, WRITE THEM OUT
+       H-WRITE-SORTED-OUTPUTA.
+           MOVE SPACE                        TO WS-CSV-LINE
+           STRING "CLASS,LAST NAME,FIRST NAME,SUBJECT,SCORE,STATUS,"
+                  "MAX GRADE" DELIMITED BY SIZE INTO WS-CSV-LINE
+           END-STRING
+           MOVE WS-CSV-LINE                  TO ST-AVGS-CSV-FD
+           PERFORM Y21
+
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-STUDENT-COUNT
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                       UNTIL WS-SORT-J > WSE-LINE-COUNT(WS-SORT-I)
+                   MOVE WSE-LINE(WS-SORT-I, WS-SORT-J) TO ST-AVGS-FD
+                   PERFORM Y20
+                   ADD 1 TO WS-COUNT-AVG-LINES
+
+                   MOVE ST-AVGS-FD           TO AVG-ST
+                   MOVE AVG-ST-SCORE         TO WS-CSV-SCORE-DISP
+                   MOVE AVG-ST-MAX-GRADE     TO WS-CSV-MAX-GRADE-DISP
+                   MOVE SPACE                TO WS-CSV-LINE
+                   STRING AVG-ST-CLASS         DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          AVG-ST-LAST-NAME      DELIMITED BY SPACE
+                          ","                   DELIMITED BY SIZE
+                          AVG-ST-FIRST-NAME     DELIMITED BY SPACE
+                          ","                   DELIMITED BY SIZE
+                          AVG-ST-SUBJECT        DELIMITED BY SPACE
+                          ","                   DELIMITED BY SIZE
+                          WS-CSV-SCORE-DISP     DELIMITED BY SIZE
+                          ","                   DELIMITED BY SIZE
+                          AVG-ST-STATUS         DELIMITED BY SPACE
+                          ","                   DELIMITED BY SIZE
+                          WS-CSV-MAX-GRADE-DISP DELIMITED BY SIZE
+                          INTO WS-CSV-LINE
+                   END-STRING
+                   MOVE WS-CSV-LINE          TO ST-AVGS-CSV-FD
+                   PERFORM Y21
+               END-PERFORM
+           END-PERFORM
+           .
+       H-WRITE-SORTED-OUTPUTZ.
+           EXIT.
+
+      *> TRAILER SECTION: ONE LINE PER CLASS/SUBJECT COMBINATION SHOWING
+      *> THE CLASS-WIDE AVERAGE FOR THAT SUBJECT
+       I-WRITE-CLASS-SUBJECT-SUMMARY SECTION.
+       I-WRITE-CLASS-SUBJECT-SUMMARYA.
+           MOVE SPACE                        TO ST-AVGS-FD
+           PERFORM Y20
+           MOVE SPACE                        TO ST-AVGS-FD
+           MOVE "CLASS/SUBJECT AVERAGES" TO ST-AVGS-FD
+           PERFORM Y20
+
+           PERFORM VARYING WS-CLASS-SUBJ-IDX FROM 1 BY 1
+                   UNTIL WS-CLASS-SUBJ-IDX > WS-CLASS-SUBJ-COUNT
+               COMPUTE WS-CS-AVG = CS-SUM(WS-CLASS-SUBJ-IDX) /
+                                    CS-COUNT(WS-CLASS-SUBJ-IDX)
+               MOVE WS-CS-AVG                TO WS-CS-AVG-DISP
+               MOVE CS-CLASS(WS-CLASS-SUBJ-IDX) TO WS-CS-CLASS-DISP
+               MOVE SPACE                    TO WS-CS-SUMMARY-LINE
+               STRING "CLASS " WS-CS-CLASS-DISP " - "
+                      CS-SUBJECT(WS-CLASS-SUBJ-IDX)
+                      " - CLASS AVG " WS-CS-AVG-DISP
+                      DELIMITED BY SIZE
+                      INTO WS-CS-SUMMARY-LINE
+               END-STRING
+               MOVE SPACE                    TO ST-AVGS-FD
+               MOVE WS-CS-SUMMARY-LINE       TO ST-AVGS-FD
+               PERFORM Y20
+           END-PERFORM
+           .
+       I-WRITE-CLASS-SUBJECT-SUMMARYZ.
+           EXIT.
+
+      *> RUN-HEADER BANNER SO A REPORT FOUND LATER CAN BE TIED BACK TO
+      *> THE RUN THAT PRODUCED IT - JOB NAME, START TIME, SOURCE FILE,
+      *> AND RECORDS READ
+       J-WRITE-RUN-HEADER SECTION.
+       J-WRITE-RUN-HEADERA.
+           MOVE SPACE                        TO WS-HDR-LINE
+           STRING "JOB: STUDENTS_GEN_AVG"
+                  "  RUN: " WS-RUN-DATE " " WS-RUN-TIME
+                  DELIMITED BY SIZE
+                  INTO WS-HDR-LINE
+           END-STRING
+           MOVE SPACE                        TO ST-AVGS-FD
+           MOVE WS-HDR-LINE                  TO ST-AVGS-FD
+           PERFORM Y20
+
+           MOVE SPACE                        TO WS-HDR-LINE
+           STRING "SOURCE FILE: " WS-ST-INPUT-PATH
+                  "  RECORDS READ: " WS-HDR-RECORD-COUNT
+                  DELIMITED BY SIZE
+                  INTO WS-HDR-LINE
+           END-STRING
+           MOVE SPACE                        TO ST-AVGS-FD
+           MOVE WS-HDR-LINE                  TO ST-AVGS-FD
+           PERFORM Y20
+           .
+       J-WRITE-RUN-HEADERZ.
+           EXIT.
+
+      *> CONTROL TOTALS SO A DOWNSTREAM LOADER CAN CONFIRM THE RUN
+      *> WASN'T TRUNCATED MID-FILE
+       J-WRITE-CONTROL-TOTALS SECTION.
+       J-WRITE-CONTROL-TOTALSA.
+           MOVE SPACE                        TO ST-AVGS-FD
+           PERFORM Y20
+
+           MOVE SPACE                        TO WS-CONTROL-TOTALS-LINE
+           STRING "RECORDS READ: " WS-COUNT-LINES
+                  "  AVG-ST LINES WRITTEN: " WS-COUNT-AVG-LINES
+                  "  GRADE REJECTS: " WS-COUNT-GRADE-REJECTS
+                  "  RUN: " WS-RUN-DATE " " WS-RUN-TIME
+                  DELIMITED BY SIZE
+                  INTO WS-CONTROL-TOTALS-LINE
+           END-STRING
+           MOVE SPACE                        TO ST-AVGS-FD
+           MOVE WS-CONTROL-TOTALS-LINE       TO ST-AVGS-FD
+           PERFORM Y20
+           .
+       J-WRITE-CONTROL-TOTALSZ.
+           EXIT.
+
+      *> ROLL EVERY STUDENT'S ALREADY-SORTED GENERAL AVERAGE INTO A
+      *> PER-CLASS SUM/COUNT SO A CLASS-WIDE MEAN CAN BE RANKED
+       K-BUILD-CLASS-RANKING SECTION.
+       K-BUILD-CLASS-RANKINGA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > WS-STUDENT-COUNT
+               SET CR-ENTRY-NOT-FOUND        TO TRUE
+               PERFORM VARYING WS-CLASS-RANK-IDX FROM 1 BY 1
+                       UNTIL WS-CLASS-RANK-IDX > WS-CLASS-RANK-COUNT
+                   IF CR-CLASS(WS-CLASS-RANK-IDX) = WSE-CLASS(WS-SORT-I)
+                       SET CR-ENTRY-FOUND     TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF CR-ENTRY-NOT-FOUND
+                   ADD 1                      TO WS-CLASS-RANK-COUNT
+                   MOVE WS-CLASS-RANK-COUNT   TO WS-CLASS-RANK-IDX
+                   MOVE WSE-CLASS(WS-SORT-I)  TO
+                                       CR-CLASS(WS-CLASS-RANK-IDX)
+                   MOVE 0                     TO
+                                       CR-SUM(WS-CLASS-RANK-IDX)
+                   MOVE 0                     TO
+                                       CR-COUNT(WS-CLASS-RANK-IDX)
+               END-IF
+
+               ADD WSE-GEN-AVG(WS-SORT-I)     TO
+                                   CR-SUM(WS-CLASS-RANK-IDX)
+               ADD 1                          TO
+                                   CR-COUNT(WS-CLASS-RANK-IDX)
+           END-PERFORM
+
+           PERFORM VARYING WS-CLASS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-CLASS-RANK-IDX > WS-CLASS-RANK-COUNT
+               COMPUTE CR-MEAN(WS-CLASS-RANK-IDX) =
+                           CR-SUM(WS-CLASS-RANK-IDX) /
+                           CR-COUNT(WS-CLASS-RANK-IDX)
+           END-PERFORM
+           .
+       K-BUILD-CLASS-RANKINGZ.
+           EXIT.
+
+      *> ORDER THE CLASSES BY MEAN GENERAL AVERAGE, BEST CLASS FIRST
+      *> (SELECTION SORT, SAME STYLE AS G-SORT-STUDENTS)
+       L-SORT-CLASS-RANKING SECTION.
+       L-SORT-CLASS-RANKINGA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= WS-CLASS-RANK-COUNT
+               MOVE WS-SORT-I                 TO WS-SORT-BEST
+               COMPUTE WS-SORT-J = WS-SORT-I + 1
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-J BY 1
+                       UNTIL WS-SORT-J > WS-CLASS-RANK-COUNT
+                   IF CR-MEAN(WS-SORT-J) > CR-MEAN(WS-SORT-BEST)
+                       MOVE WS-SORT-J         TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE WS-CLASS-RANK-ENTRY(WS-SORT-I)
+                                      TO WS-CLASS-RANK-TEMP
+                   MOVE WS-CLASS-RANK-ENTRY(WS-SORT-BEST)
+                                      TO WS-CLASS-RANK-ENTRY(WS-SORT-I)
+                   MOVE WS-CLASS-RANK-TEMP
+                                  TO WS-CLASS-RANK-ENTRY(WS-SORT-BEST)
+               END-IF
+           END-PERFORM
+           .
+       L-SORT-CLASS-RANKINGZ.
+           EXIT.
+
+      *> WRITE THE RANKED CLASS LIST, BEST MEAN GENERAL AVERAGE FIRST
+       M-WRITE-CLASS-RANKING SECTION.
+       M-WRITE-CLASS-RANKINGA.
+           MOVE SPACE                         TO CLASS-RANKING-FD
+           MOVE "CLASS RANKING BY MEAN GENERAL AVERAGE" TO
+                                               CLASS-RANKING-FD
+           WRITE CLASS-RANKING-FD
+
+           MOVE SPACE                         TO CLASS-RANKING-FD
+           MOVE K-COLS                        TO CLASS-RANKING-FD
+           WRITE CLASS-RANKING-FD
+
+           PERFORM VARYING WS-CLASS-RANK-IDX FROM 1 BY 1
+                   UNTIL WS-CLASS-RANK-IDX > WS-CLASS-RANK-COUNT
+               MOVE WS-CLASS-RANK-IDX         TO WS-CLASS-RANK-NO-DISP
+               MOVE CR-CLASS(WS-CLASS-RANK-IDX) TO
+                                          WS-CLASS-RANK-CLASS-DISP
+               MOVE CR-MEAN(WS-CLASS-RANK-IDX) TO
+                                          WS-CLASS-RANK-MEAN-DISP
+               MOVE CR-COUNT(WS-CLASS-RANK-IDX) TO
+                                          WS-CLASS-RANK-COUNT-DISP
+               MOVE SPACE                     TO WS-CLASS-RANK-LINE
+               STRING "RANK " WS-CLASS-RANK-NO-DISP
+                      ": CLASS " WS-CLASS-RANK-CLASS-DISP
+                      " - MEAN GENERAL AVERAGE " WS-CLASS-RANK-MEAN-DISP
+                      " (" WS-CLASS-RANK-COUNT-DISP " STUDENTS)"
+                      DELIMITED BY SIZE
+                      INTO WS-CLASS-RANK-LINE
+               END-STRING
+               MOVE SPACE                     TO CLASS-RANKING-FD
+               MOVE WS-CLASS-RANK-LINE        TO CLASS-RANKING-FD
+               WRITE CLASS-RANKING-FD
+           END-PERFORM
+           .
+       M-WRITE-CLASS-RANKINGZ.
+           EXIT.
+
+      *> PULL EVERY NOTE ROW THROUGH THE JAR ADAPTER AND STAGE IT IN
+      *> NOTE-LIVE-FEED, IN THE SAME FIXED-WIDTH SHAPE ST-INPUT
+      *> ALREADY EXPECTS, SO B0/F0/E0 NEED NO CHANGES OF THEIR OWN
+       B-BUILD-LIVE-FEED SECTION.
+       B-BUILD-LIVE-FEEDA.
+           MOVE SPACE                  TO SQL-STATEMENT
+           STRING "SELECT CNP, MATERIE, NOTA, DATANOTA FROM NOTE"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+
+           MOVE 0                      TO NOTE-ROW-COUNT
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               MOVE 1                   TO NOTE-ROW-COUNT
+               SET NOTE-READ-NEOF       TO TRUE
+               PERFORM WITH TEST BEFORE UNTIL NOTE-READ-EOF
+                   READ SQL-RESULTS INTO NOTE-ROW-ENTRY(NOTE-ROW-COUNT)
+                       AT END
+                           SET NOTE-READ-EOF TO TRUE
+                   END-READ
+                   IF NOT NOTE-READ-EOF
+                       IF NOTE-ROW-COUNT >= K-MAX-NOTE-ROW
+                           DISPLAY "TOO MANY NOTE ROWS, TRUNCATED AT "
+                               K-MAX-NOTE-ROW
+                           SET NOTE-READ-EOF TO TRUE
+                       ELSE
+                           ADD 1        TO NOTE-ROW-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               SUBTRACT 1               FROM NOTE-ROW-COUNT
+               CLOSE SQL-RESULTS
+           END-IF
+
+           OPEN OUTPUT NOTE-LIVE-FEED
+           PERFORM C-WRITE-LIVE-FEED-LINE THRU C-WRITE-LIVE-FEED-LINEZ
+               VARYING NOTE-ROW-IDX FROM 1 BY 1
+               UNTIL NOTE-ROW-IDX > NOTE-ROW-COUNT
+           CLOSE NOTE-LIVE-FEED
+           .
+       B-BUILD-LIVE-FEEDZ.
+           EXIT.
+
+      *> LOOK UP ONE NOTE ROW'S STUDENT NAME AND CLASS AND APPEND THE
+      *> RESULTING LINE TO NOTE-LIVE-FEED
+       C-WRITE-LIVE-FEED-LINE SECTION.
+       C-WRITE-LIVE-FEED-LINEA.
+           MOVE SPACE                  TO SQL-STATEMENT
+           STRING "SELECT CLASA, NUME, PRENUME FROM STUDENTI WHERE "
+                   "CNP = '" NR-CNP(NOTE-ROW-IDX) "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO WS-STUDENT-LOOKUP-ROW
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE SPACE               TO WS-STUDENT-LOOKUP-ROW
+           END-IF
+
+           MOVE SPACE                   TO STUDENT-GRADES
+      *> CLASS CODES ARE TREATED AS PLAIN NUMBERS THROUGHOUT THIS
+      *> PROGRAM (ST-CLASS/OGRU-CLASS ARE PIC 9(02)), SO ONLY THE
+      *> LEADING TWO DIGITS OF THE CLASA COLUMN ARE KEPT
+           MOVE WS-LOOKUP-CLASA(1:2)    TO ST-CLASS
+           MOVE WS-LOOKUP-NUME          TO ST-LAST-NAME
+           MOVE WS-LOOKUP-PRENUME       TO ST-FIRST-NAME
+           MOVE NR-MATERIE(NOTE-ROW-IDX) TO ST-SUBJECT
+           MOVE NR-NOTA(NOTE-ROW-IDX)   TO ST-SCORE
+           MOVE NR-DATA(NOTE-ROW-IDX)   TO ST-DATE-NUM
+
+           MOVE STUDENT-GRADES          TO NOTE-LIVE-FEED-FD
+           WRITE NOTE-LIVE-FEED-FD
+           .
+       C-WRITE-LIVE-FEED-LINEZ.
+           EXIT.
+
+      *> SAME JAR-INVOCATION TECHNIQUE PROFLOAD/InsertAll USE
+       I-INVOKE-JAR SECTION.
+       I-INVOKE-JARA.
+           SET JAR-CALL-OK             TO TRUE
+           CALL "SYSTEM" USING K-INVOKE-JAR
+           MOVE RETURN-CODE TO WS-JAR-RC
+           IF WS-JAR-RC NOT = 0
+               SET JAR-CALL-FAILED     TO TRUE
+               DISPLAY "JAR INVOCATION FAILED, RETURN CODE: " WS-JAR-RC
+               PERFORM J-WRITE-DEADLETTER
+           ELSE
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+               IF SQL-STATUS-VALUE NOT = "0   "
+                   SET JAR-CALL-FAILED TO TRUE
+                   DISPLAY "SQL SAY: " SQL-STATUS-VALUE
+                   PERFORM J-WRITE-DEADLETTER
+               END-IF
+           END-IF
+           .
+       I-INVOKE-JARZ.
+           EXIT.
+
+      *> APPEND THE STATEMENT THAT COULD NOT BE RUN TO THE DEAD-LETTER
+      *> FILE SO IT CAN BE REPLAYED LATER INSTEAD OF BEING LOST
+       J-WRITE-DEADLETTER SECTION.
+       J-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           ACCEPT DL-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-TIME FROM TIME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           .
+       J-WRITE-DEADLETTERZ.
+           EXIT.
+
        Y20 SECTION.
        Y20A.
            WRITE ST-AVGS-FD.
        Y20Z.
            EXIT.
 
+       Y21 SECTION.
+       Y21A.
+           WRITE ST-AVGS-CSV-FD.
+       Y21Z.
+           EXIT.
+
        Z0 SECTION.
        Z0A.
-           CLOSE ST-INPUT
-           CLOSE ST-AVGS.
+           IF LIVE-MODE-ON
+               CLOSE NOTE-LIVE-FEED
+           ELSE
+               CLOSE ST-INPUT
+           END-IF
+           CLOSE ST-AVGS
+           CLOSE ST-AVGS-CSV
+           CLOSE CLASS-RANKING
+           CLOSE DEAD-LETTER-FILE
+           CLOSE GRADE-TREND
+           CLOSE GRADE-REJECTS.
        Z0Z.
            EXIT.
