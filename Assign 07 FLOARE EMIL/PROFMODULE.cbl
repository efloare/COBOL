@@ -15,12 +15,34 @@
        FILE-CONTROL.
            SELECT SQL-STATEMENT-FILE ASSIGN TO 'StatementSQLInput.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> STATEMENTS WHOSE JAR INVOCATION FAILED AT THE OS LEVEL ARE
+      *> APPENDED HERE INSTEAD OF BEING SILENTLY DROPPED
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SHARED ACROSS EVERY CNPMODULE CALLER - ONE CONSOLIDATED LIST
+      *> OF CHECKSUM FAILURES (CNP-QUIT = 2) FOR THE WHOLE BATCH SUITE
+           SELECT CNP-EXCEPTIONS ASSIGN TO 'CnpChecksumExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
         FD SQL-STATEMENT-FILE.
        01 SQL-STATEMENT-FILE-FD             PIC X(1000).
 
+        FD SQL-RESULTS.
+       01 SQL-RESULTS-FD                    PIC X(2500).
+
+        FD DEAD-LETTER-FILE.
+       01 DEAD-LETTER-FD                    PIC X(321).
+
+        FD CNP-EXCEPTIONS.
+       01 CNP-EXCEPTIONS-FD                 PIC X(90).
+
       *-----------------------
        WORKING-STORAGE SECTION.
 
@@ -29,9 +51,40 @@
                "java -jar JSqlAdapter.jar ".
 
        05 SQL-STATEMENT                    PIC X(300).
+
        01 CNP-INTERFACE.
            COPY CNP-INT.
 
+      *> ONE LINE PER CHECKSUM FAILURE: WHEN, WHICH PROGRAM, THE CNP
+      *> THAT FAILED
+       01 CNP-EXC-LINE.
+           05 CE-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-PROGRAM                   PIC X(16) VALUE
+               "PROFMODULE".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-CNP                       PIC X(13).
+
+       01 JAR-CALL-SWITCH                  PIC X(01) VALUE "O".
+           88 JAR-CALL-OK                   VALUE "O".
+           88 JAR-CALL-FAILED               VALUE "F".
+       01 WS-JAR-RC                        PIC S9(04) VALUE 0.
+
+      *> ONE LINE PER DEAD-LETTERED STATEMENT: WHEN, WHICH PROGRAM,
+      *> AND THE STATEMENT TEXT ITSELF
+       01 DEAD-LETTER-LINE.
+           05 DL-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-PROGRAM                   PIC X(12) VALUE "PROFMODULE".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-STATEMENT                 PIC X(290).
+
+       01 H-COUNT-ROW                      PIC 9(05).
+
       *-----------------------
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -41,15 +94,27 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        S0  SECTION.
        S0A.
+           OPEN EXTEND DEAD-LETTER-FILE
+           OPEN EXTEND CNP-EXCEPTIONS
            MOVE PROF-CNP             TO CNP-VAL
-           CALL "CNPMODULE"          USING CNP-VAL
+           CALL "CNPMODULE"          USING CNP-INTERFACE
            IF (CNP-QUIT = 0)
              *> FILL THE DATA-NASTERE AND SEX FROM CNPMODULE
              MOVE CNP-DAT-NASTERE    TO PROF-DATA-NASTERE
              MOVE CNP-SEX            TO PROF-SEX
              PERFORM F-INSERT-DB
            ELSE
+             DISPLAY CNP-ERR-MSG
              MOVE 1 TO PROF-ERROR
+            *> A BAD CHECKSUM ALSO GOES TO THE SHARED CROSS-PROGRAM LOG
+             IF CNP-QUIT = 2
+                 MOVE SPACE                    TO CNP-EXC-LINE
+                 ACCEPT CE-DATE                FROM DATE YYYYMMDD
+                 ACCEPT CE-TIME                FROM TIME
+                 MOVE PROF-CNP                 TO CE-CNP
+                 MOVE CNP-EXC-LINE             TO CNP-EXCEPTIONS-FD
+                 WRITE CNP-EXCEPTIONS-FD
+             END-IF
            END-IF
            PERFORM Z0
            .
@@ -61,88 +126,180 @@
          *> INSERT FOR PROFESORI FILD - THIS WILL BE FIRT BECAUSE
          *> INSERT FOR THIS IN NOT DEPENDING ON OTHER INSERT,
          *> WE JUST NEED TO HAVE CNP AND NAME
+         *> EACH INSERT IS NOW GUARDED BY A COUNT(*) CHECK SO RE-RUNNING
+         *> THE SAME ROW DOES NOT BLOW UP ON A DUPLICATE-KEY ERROR
            MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(*) FROM PROFESORI WHERE CNP = '"
+                   PROF-CNP "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           PERFORM R-CHECK-EXISTS
 
-           STRING "INSERT INTO PROFESORI(CNP, NUME, PRENUME, "
-           " DATANASTERII, SEX) VALUES ('"PROF-CNP"', "
-           "'"PROF-NUME"' "
-           ", '"PROF-PRENUME"','"PROF-DATA-NASTERE"',"
-           "'"PROF-SEX"')"
-           DELIMITED BY SIZE INTO SQL-STATEMENT
+           IF H-COUNT-ROW = 0
+               MOVE SPACE              TO SQL-STATEMENT
 
-           *> LET'S SEE HOW DOES THE STATEMENT LOOK.
-           DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
+               STRING "INSERT INTO PROFESORI(CNP, NUME, PRENUME, "
+               " DATANASTERII, SEX) VALUES ('"PROF-CNP"', "
+               "'"PROF-NUME"' "
+               ", '"PROF-PRENUME"','"PROF-DATA-NASTERE"',"
+               "'"PROF-SEX"')"
+               DELIMITED BY SIZE INTO SQL-STATEMENT
 
-           OPEN OUTPUT SQL-STATEMENT-FILE
-           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
-           CLOSE SQL-STATEMENT-FILE
+               *> LET'S SEE HOW DOES THE STATEMENT LOOK.
+               DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
 
-           *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+               OPEN OUTPUT SQL-STATEMENT-FILE
+               WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+               CLOSE SQL-STATEMENT-FILE
+
+               *> INVOKE THE JAR
+               PERFORM I-INVOKE-JAR
+           END-IF
 
            *>INSERT MATERIE OF FROFESOR THAT WILL BE INSERTED AFTER
            *> DOING THIS WILL LET US INSERT PROFESORMATERIECLASA
            *> WHO HAVE FOREIGN KEY (`MATERIE`) REFERENCES `STUDENTI`.`MATERII` (`MATERIE`)
            MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(*) FROM MATERII WHERE MATERIE = '"
+                   MAT-NUME "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           PERFORM R-CHECK-EXISTS
 
-           STRING "INSERT INTO MATERII (MATERIE) "
-           "VALUES ('"MAT-NUME"')"
-           DELIMITED BY SIZE INTO SQL-STATEMENT
+           IF H-COUNT-ROW = 0
+               MOVE SPACE              TO SQL-STATEMENT
 
-           *> LET'S SEE HOW DOES THE STATEMENT LOOK.
-           DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
+               STRING "INSERT INTO MATERII (MATERIE) "
+               "VALUES ('"MAT-NUME"')"
+               DELIMITED BY SIZE INTO SQL-STATEMENT
 
-           OPEN OUTPUT SQL-STATEMENT-FILE
-           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
-           CLOSE SQL-STATEMENT-FILE
+               *> LET'S SEE HOW DOES THE STATEMENT LOOK.
+               DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
 
-           *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+               OPEN OUTPUT SQL-STATEMENT-FILE
+               WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+               CLOSE SQL-STATEMENT-FILE
+
+               *> INVOKE THE JAR
+               PERFORM I-INVOKE-JAR
+           END-IF
 
            *> INSERT FOR PROFESORMATERIECLASA FILD
            MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(*) FROM PROFESORMATERIECLASA WHERE "
+                   "CNP = '"PROF-CNP"' AND MATERIE = '"MAT-NUME"'"
+                   " AND CLASA = '"MAT-CLASA"'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           PERFORM R-CHECK-EXISTS
 
-           STRING "INSERT INTO PROFESORMATERIECLASA"
-           "(CNP, MATERIE, CLASA) "
-           "VALUES ('"PROF-CNP"', "
-           "'"MAT-NUME"', '"MAT-CLASA"')"
-           DELIMITED BY SIZE INTO SQL-STATEMENT
+           IF H-COUNT-ROW = 0
+               MOVE SPACE              TO SQL-STATEMENT
 
-           *> LET'S SEE HOW DOES THE STATEMENT LOOK.
-           DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
+               STRING "INSERT INTO PROFESORMATERIECLASA"
+               "(CNP, MATERIE, CLASA) "
+               "VALUES ('"PROF-CNP"', "
+               "'"MAT-NUME"', '"MAT-CLASA"')"
+               DELIMITED BY SIZE INTO SQL-STATEMENT
 
-           OPEN OUTPUT SQL-STATEMENT-FILE
-           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
-           CLOSE SQL-STATEMENT-FILE
+               *> LET'S SEE HOW DOES THE STATEMENT LOOK.
+               DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
 
-           *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+               OPEN OUTPUT SQL-STATEMENT-FILE
+               WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+               CLOSE SQL-STATEMENT-FILE
+
+               *> INVOKE THE JAR
+               PERFORM I-INVOKE-JAR
+           END-IF
 
            *> AND AFTER ALL THIS WE NOW INSERT MATERIEPROFESOR
            MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(*) FROM MATERIEPROFESOR WHERE "
+                   "CNP = '"PROF-CNP"' AND MATERIE = '"MAT-NUME"'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           PERFORM R-CHECK-EXISTS
+
+           IF H-COUNT-ROW = 0
+               MOVE SPACE              TO SQL-STATEMENT
+
+               STRING "INSERT INTO MATERIEPROFESOR"
+               "(CNP, MATERIE) "
+               "VALUES ('"PROF-CNP"', "
+               "'"MAT-NUME"')"
+               DELIMITED BY SIZE INTO SQL-STATEMENT
+
+               *> LET'S SEE HOW DOES THE STATEMENT LOOK.
+               DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
+
+               OPEN OUTPUT SQL-STATEMENT-FILE
+               WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+               CLOSE SQL-STATEMENT-FILE
+
+               *> INVOKE THE JAR
+               PERFORM I-INVOKE-JAR
+           END-IF
+           .
 
-           STRING "INSERT INTO MATERIEPROFESOR"
-           "(CNP, MATERIE) "
-           "VALUES ('"PROF-CNP"', "
-           "'"MAT-NUME"')"
-           DELIMITED BY SIZE INTO SQL-STATEMENT
+       F-INSERT-DB0Z.
+         EXIT.
 
-           *> LET'S SEE HOW DOES THE STATEMENT LOOK.
-           DISPLAY "SQL-INSERT-STATEMENT: " SQL-STATEMENT
+      *> RUN THE SELECT COUNT(*) ALREADY BUILT IN SQL-STATEMENT AND
+      *> LEAVE THE ANSWER IN H-COUNT-ROW
+       R-CHECK-EXISTS SECTION.
+       R-CHECK-EXISTS0A.
+           DISPLAY "SQL-SELECT-STATEMENT: " SQL-STATEMENT
 
            OPEN OUTPUT SQL-STATEMENT-FILE
            WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
            CLOSE SQL-STATEMENT-FILE
 
-           *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO H-COUNT-ROW
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE 0 TO H-COUNT-ROW
+           END-IF
            .
+       R-CHECK-EXISTS0Z.
+         EXIT.
 
-       F-INSERT-DB0Z.
+       I-INVOKE-JAR SECTION.
+       I-INVOKE-JARA.
+           SET JAR-CALL-OK          TO TRUE
+           CALL "SYSTEM" USING K-INVOKE-JAR
+           MOVE RETURN-CODE TO WS-JAR-RC
+           IF WS-JAR-RC NOT = 0
+               SET JAR-CALL-FAILED  TO TRUE
+               DISPLAY "JAR INVOCATION FAILED, RETURN CODE: " WS-JAR-RC
+               PERFORM J-WRITE-DEADLETTER
+           END-IF
+           .
+       I-INVOKE-JARZ.
          EXIT.
 
+      *> APPEND THE STATEMENT THAT COULD NOT BE RUN TO THE DEAD-LETTER
+      *> FILE SO IT CAN BE REPLAYED LATER INSTEAD OF BEING LOST
+       J-WRITE-DEADLETTER SECTION.
+       J-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           ACCEPT DL-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-TIME FROM TIME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           .
+       J-WRITE-DEADLETTERZ.
+           EXIT.
+
        Z0 SECTION.
        Z0A.
+           CLOSE DEAD-LETTER-FILE
+           CLOSE CNP-EXCEPTIONS
            MOVE PROFI-MATERII-INFO TO RETURN-CODE
            .
        Z0Z.
