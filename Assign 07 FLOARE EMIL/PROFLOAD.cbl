@@ -0,0 +1,356 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PROFLOAD.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        *> WRITE TO THIS FILE THE SQL STATEMENT WE NEED FOR USING,
+        *> AFTER THAT, THE CURRENT BATCH WILL CALL THE JAR-INTERPRETER
+           SELECT SQL-STATEMENT-FILE ASSIGN TO 'StatementSQLInput.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> OUTPUT FILE OF JAR, INPUT FOR THIS PGM, RELATIVE PATH!
+           SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+        *> OUTPUT OF JAR, INPUT FOR THIS PGM: SQL-STATUS OR ERROR?
+           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults/SQLSta.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> REPORT OF PROFESOR TEACHING LOAD, ONE LINE PER PROFESOR
+           SELECT REPORT-FILE ASSIGN TO 'ProfLoadReport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> STATEMENTS WHOSE JAR INVOCATION FAILED ARE APPENDED HERE
+      *> INSTEAD OF BEING SILENTLY DROPPED
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+        FD SQL-STATEMENT-FILE.
+       01 SQL-STATEMENT-FILE-FD             PIC X(300).
+
+        FD SQL-RESULTS.
+       01 SQL-RESULTS-FD                    PIC X(2500).
+
+        FD SQL-STATUS-FILE.
+       01 SQL-STATUS-FD                     PIC X(10).
+
+        FD REPORT-FILE.
+       01 REPORT-FILE-FD                    PIC X(128).
+
+        FD DEAD-LETTER-FILE.
+       01 DEAD-LETTER-FD                    PIC X(321).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       01 FIELDS-FOR-SQL.
+       05 K-INVOKE-JAR                     PIC X(27) VALUE
+               "java -jar JSqlAdapter.jar ".
+
+       05 SQL-STATEMENT                    PIC X(300).
+
+      *> ONE LINE PER DEAD-LETTERED STATEMENT: WHEN, WHICH PROGRAM,
+      *> AND THE STATEMENT TEXT ITSELF
+       01 DEAD-LETTER-LINE.
+           05 DL-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-PROGRAM                   PIC X(12) VALUE "PROFLOAD".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-STATEMENT                 PIC X(290).
+
+       01 JAR-CALL-SWITCH                  PIC X(01) VALUE "O".
+           88 JAR-CALL-OK                   VALUE "O".
+           88 JAR-CALL-FAILED               VALUE "F".
+       01 WS-JAR-RC                        PIC S9(04) VALUE 0.
+       01 SQL-STATUS-VALUE                 PIC X(4).
+
+       01 INP-SWITCH                       PIC X(1) VALUE "N".
+           88 INP1-EOF                     VALUE "E".
+           88 INP1-NEOF                    VALUE "N".
+
+      *> ONE ENTRY PER DISTINCT PROFESOR CNP TEACHING AT LEAST ONE
+      *> PROFESORMATERIECLASA ROW
+       01 PROF-CNP-LIST.
+           05 PROF-CNP-ENTRY               PIC X(13) OCCURS 200 TIMES.
+       01 PROF-COUNT                       PIC 9(04) VALUE 0.
+       01 PROF-IDX                         PIC 9(04).
+      *> HOW MANY ENTRIES PROF-CNP-LIST CAN HOLD, PER ITS OCCURS
+      *> CLAUSE ABOVE - GUARDS B-SELECT-PROFSB AGAINST OVERRUNNING IT
+       01 K-MAX-PROF                       PIC 9(04) VALUE 200.
+
+       01 WS-NAME-ROW.
+           05 WS-NAME-NUME                 PIC X(30).
+           05 FILLER                       PIC X(02).
+           05 WS-NAME-PRENUME              PIC X(30).
+
+       01 WS-COUNT-ROW                     PIC 9(05).
+
+      *> HEADER/RULER LINES FOR THE REPORT, SAME STYLE AS
+      *> STUDENTS_GEN_AVG'S RESULTS.TXT
+       01 K-COLS                           PIC X(60) VALUE
+           "----+----1----+----2----+----3----+----4----+----5----+".
+       01 K-HEADER                         PIC X(100) VALUE
+           "CNP           LAST NAME                     FIRST NAME
+      -    "                  CLASSES  SUBJECTS".
+
+       01 WS-REPORT-LINE.
+           05 RPT-CNP                      PIC X(13).
+           05 FILLER                       PIC X(02) VALUE SPACE.
+           05 RPT-NUME                     PIC X(30).
+           05 FILLER                       PIC X(02) VALUE SPACE.
+           05 RPT-PRENUME                  PIC X(30).
+           05 FILLER                       PIC X(02) VALUE SPACE.
+           05 RPT-CLASSES                  PIC ZZ9.
+           05 FILLER                       PIC X(02) VALUE SPACE.
+           05 RPT-SUBJECTS                 PIC ZZ9.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       S0  SECTION.
+       S0A.
+           DISPLAY "BEGINNING PROFESOR TEACHING-LOAD REPORT"
+           OPEN EXTEND DEAD-LETTER-FILE
+           PERFORM A0
+           PERFORM B-SELECT-PROFS
+
+           MOVE 1                          TO PROF-IDX
+           PERFORM WITH TEST AFTER UNTIL PROF-IDX > PROF-COUNT
+      *> CLEAR THE WHOLE LINE BEFORE ANY OF ITS FIELDS ARE SET -
+      *> C-COUNT-CLASSES AND D-COUNT-SUBJECTS ALREADY FILL IN
+      *> RPT-CLASSES/RPT-SUBJECTS BELOW, SO F-WRITE-LINE MUST NOT
+      *> BLANK THE LINE AGAIN AFTER THEM
+               MOVE SPACE                  TO WS-REPORT-LINE
+               PERFORM C-COUNT-CLASSES
+               PERFORM D-COUNT-SUBJECTS
+               PERFORM E-GET-NAME
+               PERFORM F-WRITE-LINE
+               ADD 1                       TO PROF-IDX
+           END-PERFORM
+
+           PERFORM Z0
+           .
+       S0Z.
+           STOP RUN.
+
+       A0 SECTION.
+       A0A.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           MOVE K-HEADER                   TO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           STRING K-COLS K-COLS(1:40) DELIMITED BY SIZE
+               INTO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+           .
+       A0Z.
+           EXIT.
+
+      *> DISTINCT PROFESOR CNPS FROM PROFESORMATERIECLASA
+       B-SELECT-PROFS SECTION.
+       B-SELECT-PROFSA.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT DISTINCT CNP FROM PROFESORMATERIECLASA"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+           .
+
+       B-SELECT-PROFSB.
+           MOVE 0                          TO PROF-COUNT
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               MOVE 1                      TO PROF-COUNT
+               SET INP1-NEOF               TO TRUE
+               PERFORM WITH TEST BEFORE UNTIL INP1-EOF
+                   READ SQL-RESULTS INTO PROF-CNP-ENTRY(PROF-COUNT)
+                       AT END
+                           SET INP1-EOF    TO TRUE
+                   END-READ
+                   IF NOT INP1-EOF
+                       IF PROF-COUNT >= K-MAX-PROF
+                           DISPLAY "TOO MANY PROF ROWS, TRUNCATED AT "
+                               K-MAX-PROF
+                           SET INP1-EOF    TO TRUE
+                       ELSE
+                           ADD 1           TO PROF-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               SUBTRACT 1 FROM PROF-COUNT
+               *> LAST READ WAS THE EMPTY LINE AT END OF FILE
+               CLOSE SQL-RESULTS
+           END-IF
+           .
+       B-SELECT-PROFSZ.
+           EXIT.
+
+      *> HOW MANY DISTINCT CLASSES DOES THIS PROFESOR TEACH?
+       C-COUNT-CLASSES SECTION.
+       C-COUNT-CLASSESA.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(DISTINCT CLASA) FROM "
+                   "PROFESORMATERIECLASA WHERE CNP = '"
+                   PROF-CNP-ENTRY(PROF-IDX) "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO WS-COUNT-ROW
+               CLOSE SQL-RESULTS
+               MOVE WS-COUNT-ROW           TO RPT-CLASSES
+           ELSE
+               MOVE 0                      TO RPT-CLASSES
+           END-IF
+           .
+       C-COUNT-CLASSESZ.
+           EXIT.
+
+      *> HOW MANY DISTINCT SUBJECTS DOES THIS PROFESOR TEACH?
+       D-COUNT-SUBJECTS SECTION.
+       D-COUNT-SUBJECTSA.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(DISTINCT MATERIE) FROM "
+                   "PROFESORMATERIECLASA WHERE CNP = '"
+                   PROF-CNP-ENTRY(PROF-IDX) "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO WS-COUNT-ROW
+               CLOSE SQL-RESULTS
+               MOVE WS-COUNT-ROW           TO RPT-SUBJECTS
+           ELSE
+               MOVE 0                      TO RPT-SUBJECTS
+           END-IF
+           .
+       D-COUNT-SUBJECTSZ.
+           EXIT.
+
+      *> LOOK UP THE PROFESOR'S NAME FROM PROFESORI
+       E-GET-NAME SECTION.
+       E-GET-NAMEA.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT NUME, PRENUME FROM PROFESORI WHERE CNP = '"
+                   PROF-CNP-ENTRY(PROF-IDX) "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO WS-NAME-ROW
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE SPACE                  TO WS-NAME-ROW
+           END-IF
+           .
+       E-GET-NAMEZ.
+           EXIT.
+
+       F-WRITE-LINE SECTION.
+       F-WRITE-LINEA.
+           MOVE PROF-CNP-ENTRY(PROF-IDX)   TO RPT-CNP
+           MOVE WS-NAME-NUME               TO RPT-NUME
+           MOVE WS-NAME-PRENUME            TO RPT-PRENUME
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           MOVE WS-REPORT-LINE             TO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+           .
+       F-WRITE-LINEZ.
+           EXIT.
+
+       I-INVOKE-JAR SECTION.
+       I-INVOKE-JARA.
+           SET JAR-CALL-OK          TO TRUE
+           CALL "SYSTEM" USING K-INVOKE-JAR
+           MOVE RETURN-CODE TO WS-JAR-RC
+           IF WS-JAR-RC NOT = 0
+               SET JAR-CALL-FAILED  TO TRUE
+               DISPLAY "JAR INVOCATION FAILED, RETURN CODE: " WS-JAR-RC
+               PERFORM J-WRITE-DEADLETTER
+           ELSE
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+               IF SQL-STATUS-VALUE NOT = "0   "
+                   SET JAR-CALL-FAILED     TO TRUE
+                   DISPLAY "SQL SAY: " SQL-STATUS-VALUE
+                   PERFORM J-WRITE-DEADLETTER
+               END-IF
+           END-IF
+           .
+       I-INVOKE-JARZ.
+           EXIT.
+
+      *> APPEND THE STATEMENT THAT COULD NOT BE RUN TO THE DEAD-LETTER
+      *> FILE SO IT CAN BE REPLAYED LATER INSTEAD OF BEING LOST
+       J-WRITE-DEADLETTER SECTION.
+       J-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           ACCEPT DL-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-TIME FROM TIME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           .
+       J-WRITE-DEADLETTERZ.
+           EXIT.
+
+       Z0 SECTION.
+       Z0A.
+           DISPLAY "PROFESORS REPORTED: " PROF-COUNT
+           CLOSE REPORT-FILE
+           CLOSE DEAD-LETTER-FILE
+           .
+       Z0Z.
+           EXIT.
+
+       END PROGRAM PROFLOAD.
