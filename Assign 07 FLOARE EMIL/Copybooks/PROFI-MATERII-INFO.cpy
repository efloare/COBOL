@@ -0,0 +1,16 @@
+      ******************************************************************
+      * PROFI-MATERII-INFO.cpy
+      * One row of Materii-Profi-Clase.csv: a teacher, the subject
+      * they teach and the class they teach it to. Shared between
+      * InsertAll.cbl (UNSTRING target) and PROFMODULE.cbl (LINKAGE
+      * record for the CALL).
+      ******************************************************************
+           01 PROFI-MATERII-INFO.
+               05 MAT-CLASA            PIC X(04).
+               05 MAT-NUME             PIC X(30).
+               05 PROF-NUME            PIC X(30).
+               05 PROF-PRENUME         PIC X(30).
+               05 PROF-CNP             PIC X(13).
+               05 PROF-DATA-NASTERE    PIC X(08).
+               05 PROF-SEX             PIC X(01).
+               05 PROF-ERROR           PIC 9(01).
