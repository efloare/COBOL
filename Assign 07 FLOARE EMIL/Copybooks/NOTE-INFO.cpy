@@ -0,0 +1,13 @@
+      ******************************************************************
+      * NOTE-INFO.cpy
+      * One row of Note.csv: a student's grade in a subject. Shared
+      * between InsertAll.cbl (UNSTRING target) and NOTEMODULE.cbl
+      * (LINKAGE record for the CALL).
+      ******************************************************************
+           01 NOTE-INFO.
+               05 NOTE-CNP-STUD        PIC X(13).
+               05 NOTE-MATERIE         PIC X(30).
+               05 NOTE-NOTA            PIC X(02).
+               05 NOTE-DATA            PIC X(08).
+               05 NOTE-CLASA           PIC X(04).
+               05 NOTE-ERROR           PIC 9(01).
