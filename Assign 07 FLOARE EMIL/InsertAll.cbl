@@ -52,6 +52,27 @@
            88 X-NOTE-EOF                  VALUE "E".
            88 X-NOTE-NEOF                 VALUE "N".
 
+      *> RUN-HEADER BANNER FIELDS - JOB NAME, START TIME, SOURCE FILES
+      *> AND RECORDS READ, WRITTEN TO THE TOP OF THIS RUN'S SEGMENT OF
+      *> LogFileIfError.txt
+       01 WS-HDR-DATE                     PIC 9(08).
+       01 WS-HDR-TIME                     PIC 9(08).
+       01 WS-HDR-PROF-COUNT               PIC 9(06) VALUE 0.
+       01 WS-HDR-NOTE-COUNT               PIC 9(06) VALUE 0.
+       01 WS-HDR-LINE                     PIC X(120).
+
+       01 WS-HDR-PROF-EOF-SWITCH          PIC X(01) VALUE "N".
+           88 HDR-PROF-EOF                 VALUE "Y".
+           88 HDR-PROF-NEOF                VALUE "N".
+
+       01 WS-HDR-NOTE-EOF-SWITCH          PIC X(01) VALUE "N".
+           88 HDR-NOTE-EOF                 VALUE "Y".
+           88 HDR-NOTE-NEOF                VALUE "N".
+
+      *> HOW MANY PROF/NOTE ROWS PROFMODULE/NOTEMODULE REJECTED THIS
+      *> RUN - A NON-ZERO COUNT FAILS THE CHAIN IN NIGHTLYBATCH
+       01 WS-COUNT-ERRORS                 PIC 9(06) VALUE 0.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -59,7 +80,9 @@
        S0  SECTION.
        S0A.
            *> OPEN INPUT FILE : PROF AND NOTE
+           PERFORM A-COUNT-INPUT-RECORDS
            PERFORM A0
+           PERFORM J-WRITE-RUN-HEADER
 
            *> FIRST: INSERT PROF
            PERFORM UNTIL X-PROF-EOF
@@ -68,6 +91,7 @@
                IF (PROF-ERROR = 1)
                  DISPLAY "F-WRITE-STATUS-PROF!!!!!!!!!!!!!!!!!!!!!!!!!"
                  PERFORM F-WRITE-STATUS-PROF
+                 ADD 1 TO WS-COUNT-ERRORS
                END-IF
            END-PERFORM
 
@@ -78,14 +102,57 @@
                IF (NOTE-ERROR = 1)
                  DISPLAY "F-WRITE-STATUS-NOTE!!!!!!!!!!!!!!!!!!!!!!!!!"
                  PERFORM F-WRITE-STATUS-NOTE
+                 ADD 1 TO WS-COUNT-ERRORS
                END-IF
            END-PERFORM
 
            PERFORM Z0
+
+      *> TELL NIGHTLYBATCH'S CHAIN TO HALT IF ANY PROF/NOTE ROW WAS
+      *> REJECTED THIS RUN, INSTEAD OF LETTING A BAD BATCH FLOW
+      *> SILENTLY INTO THE NEXT STEP
+           IF WS-COUNT-ERRORS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
            .
        S0Z.
            STOP RUN.
 
+      *> COUNT THE INPUT RECORDS BEFORE PROCESSING BEGINS SO THE
+      *> RUN-HEADER BANNER CAN REPORT "RECORDS READ" UP FRONT
+       A-COUNT-INPUT-RECORDS SECTION.
+       A-COUNT-INPUT-RECORDSA.
+           MOVE 0                        TO WS-HDR-PROF-COUNT
+           SET HDR-PROF-NEOF             TO TRUE
+           OPEN INPUT PROF-FILE
+           PERFORM UNTIL HDR-PROF-EOF
+               READ PROF-FILE
+               AT END
+                   SET HDR-PROF-EOF      TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HDR-PROF-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE PROF-FILE
+
+           MOVE 0                        TO WS-HDR-NOTE-COUNT
+           SET HDR-NOTE-NEOF             TO TRUE
+           OPEN INPUT NOTE-FILE
+           PERFORM UNTIL HDR-NOTE-EOF
+               READ NOTE-FILE
+               AT END
+                   SET HDR-NOTE-EOF      TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HDR-NOTE-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE NOTE-FILE
+           .
+       A-COUNT-INPUT-RECORDSZ.
+           EXIT.
+
        A0 SECTION.
        A0A.
            *> OPEN INPUT FILE : PROF AND NOTE
@@ -94,10 +161,44 @@
 
            OPEN INPUT NOTE-FILE
            SET X-NOTE-NEOF         TO TRUE
+
+           *> OPENED ONCE FOR THE WHOLE RUN SO REPEATED ERROR WRITES
+           *> APPEND TO THE LOG INSTEAD OF TRUNCATING IT EACH TIME
+           OPEN EXTEND LOG-FILE
            .
        A0Z.
            EXIT.
 
+      *> RUN-HEADER BANNER SO THIS RUN'S ERRORS CAN BE TIED BACK TO
+      *> THE RUN THAT PRODUCED THEM - JOB NAME, START TIME, SOURCE
+      *> FILES, AND RECORDS READ
+       J-WRITE-RUN-HEADER SECTION.
+       J-WRITE-RUN-HEADERA.
+           ACCEPT WS-HDR-DATE                FROM DATE YYYYMMDD
+           ACCEPT WS-HDR-TIME                FROM TIME
+
+           MOVE SPACE                        TO WS-HDR-LINE
+           STRING "JOB: INSERTALL"
+                  "  RUN: " WS-HDR-DATE " " WS-HDR-TIME
+                  DELIMITED BY SIZE
+                  INTO WS-HDR-LINE
+           END-STRING
+           MOVE WS-HDR-LINE                  TO LOG-FILE-FD
+           WRITE LOG-FILE-FD
+
+           MOVE SPACE                        TO WS-HDR-LINE
+           STRING "SOURCE FILES: Materii-Profi-Clase.csv (RECORDS "
+                  "READ: " WS-HDR-PROF-COUNT ")  Note.csv (RECORDS "
+                  "READ: " WS-HDR-NOTE-COUNT ")"
+                  DELIMITED BY SIZE
+                  INTO WS-HDR-LINE
+           END-STRING
+           MOVE WS-HDR-LINE                  TO LOG-FILE-FD
+           WRITE LOG-FILE-FD
+           .
+       J-WRITE-RUN-HEADERZ.
+           EXIT.
+
        B-PROF SECTION.
        B-PROF0A.
            READ PROF-FILE
@@ -127,9 +228,7 @@
            EXIT.
        F-WRITE-STATUS-PROF SECTION.
        F-WRITE-STATUS-PROF0A.
-             OPEN OUTPUT LOG-FILE
              WRITE LOG-FILE-FD               FROM PROFI-MATERII-INFO
-             CLOSE LOG-FILE
              .
        F-WRITE-STATUS-PROF0Z.
            EXIT.
@@ -162,9 +261,7 @@
            EXIT.
        F-WRITE-STATUS-NOTE SECTION.
        F-WRITE-STATUS-NOTE0A.
-             OPEN OUTPUT LOG-FILE
              WRITE LOG-FILE-FD               FROM NOTE-INFO
-             CLOSE LOG-FILE
              .
        F-WRITE-STATUS-NOTE0Z.
            EXIT.
@@ -173,6 +270,7 @@
        Z0A.
            CLOSE PROF-FILE
            CLOSE NOTE-FILE
+           CLOSE LOG-FILE
            .
        Z0Z.
            EXIT.
