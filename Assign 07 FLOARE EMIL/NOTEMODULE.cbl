@@ -15,12 +15,48 @@
        FILE-CONTROL.
            SELECT SQL-STATEMENT-FILE ASSIGN TO 'StatementSQLInput.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults/SQLSta.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> NOTA OUT OF RANGE OR A GRADE ALREADY ON FILE FOR THE SAME
+      *> STUDENT/SUBJECT/DATE IS DIVERTED HERE INSTEAD OF INSERTED
+           SELECT NOTE-REJECTS ASSIGN TO 'NoteRejects.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> STATEMENTS WHOSE JAR INVOCATION FAILED ARE APPENDED HERE
+      *> INSTEAD OF BEING SILENTLY DROPPED
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SHARED ACROSS EVERY CNPMODULE CALLER - ONE CONSOLIDATED LIST
+      *> OF CHECKSUM FAILURES (CNP-QUIT = 2) FOR THE WHOLE BATCH SUITE
+           SELECT CNP-EXCEPTIONS ASSIGN TO 'CnpChecksumExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
         FD SQL-STATEMENT-FILE.
        01 SQL-STATEMENT-FILE-FD             PIC X(1000).
 
+        FD SQL-RESULTS.
+       01 SQL-RESULTS-FD                    PIC X(2500).
+
+        FD SQL-STATUS-FILE.
+       01 SQL-STATUS-FD                     PIC X(10).
+
+        FD NOTE-REJECTS.
+       01 NOTE-REJECTS-FD                   PIC X(200).
+
+        FD DEAD-LETTER-FILE.
+       01 DEAD-LETTER-FD                    PIC X(321).
+
+        FD CNP-EXCEPTIONS.
+       01 CNP-EXCEPTIONS-FD                 PIC X(90).
+
       *-----------------------
        WORKING-STORAGE SECTION.
 
@@ -32,6 +68,54 @@
        01 CNP-INTERFACE.
            COPY CNP-INT.
 
+      *> ONE LINE PER CHECKSUM FAILURE: WHEN, WHICH PROGRAM, THE CNP
+      *> THAT FAILED
+       01 CNP-EXC-LINE.
+           05 CE-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-PROGRAM                   PIC X(16) VALUE
+               "NOTEMODULE".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-CNP                       PIC X(13).
+
+       01 JAR-CALL-SWITCH                  PIC X(01) VALUE "O".
+           88 JAR-CALL-OK                   VALUE "O".
+           88 JAR-CALL-FAILED               VALUE "F".
+       01 WS-JAR-RC                        PIC S9(04) VALUE 0.
+
+       01 WS-NOTA-NUM                      PIC 9(02).
+       01 WS-NOTA-OK-SWITCH                PIC X(01) VALUE "O".
+           88 NOTA-OK                       VALUE "O".
+           88 NOTA-BAD                      VALUE "B".
+
+       01 H-COUNT-NOTE                     PIC 9(05).
+
+       01 WS-REJECT-REASON                 PIC X(30).
+
+       01 REJECT-LINE.
+        05 REJ-REASON                      PIC X(30).
+        05 FILLER                          PIC X(02) VALUE SPACE.
+        05 REJ-CNP                         PIC X(13).
+        05 FILLER                          PIC X(02) VALUE SPACE.
+        05 REJ-MATERIE                     PIC X(30).
+        05 FILLER                          PIC X(02) VALUE SPACE.
+        05 REJ-NOTA                        PIC X(02).
+        05 FILLER                          PIC X(02) VALUE SPACE.
+        05 REJ-DATA                        PIC X(08).
+
+      *> ONE LINE PER DEAD-LETTERED STATEMENT: WHEN, WHICH PROGRAM,
+      *> AND THE STATEMENT TEXT ITSELF
+       01 DEAD-LETTER-LINE.
+           05 DL-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-PROGRAM                   PIC X(12) VALUE "NOTEMODULE".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-STATEMENT                 PIC X(290).
+
       *-----------------------
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -42,16 +126,81 @@
        S0  SECTION.
        S0A.
            MOVE NOTE-CNP-STUD             TO CNP-VAL
-           CALL "CNPMODULE"                USING CNP-VAL
+           CALL "CNPMODULE"                USING CNP-INTERFACE
            IF (CNP-QUIT = 0)
-             PERFORM F-INSERT-DB
+             PERFORM D-VALIDATE-NOTA
+             IF NOTA-OK
+               PERFORM R-NOTE-SE-1
+               IF H-COUNT-NOTE > 0
+                 MOVE 1 TO NOTE-ERROR
+                 MOVE "DUPLICATE GRADE ON FILE" TO WS-REJECT-REASON
+                 PERFORM F-WRITE-REJECT
+               ELSE
+                 PERFORM F-INSERT-DB
+               END-IF
+             ELSE
+               MOVE 1 TO NOTE-ERROR
+               MOVE "NOTA OUT OF 1-10 RANGE" TO WS-REJECT-REASON
+               PERFORM F-WRITE-REJECT
+             END-IF
            ELSE
+             DISPLAY CNP-ERR-MSG
              MOVE 1 TO NOTE-ERROR
+             IF CNP-QUIT = 2
+               PERFORM J-WRITE-CNP-EXCEPTION
+             END-IF
            END-IF
            PERFORM Z0
            .
        S0Z.
            GOBACK.
+
+      *> NOTA MUST BE A NUMERIC VALUE BETWEEN 1 AND 10 INCLUSIVE
+       D-VALIDATE-NOTA SECTION.
+       D-VALIDATE-NOTA0A.
+           SET NOTA-OK              TO TRUE
+           IF NOTE-NOTA NOT NUMERIC
+               SET NOTA-BAD         TO TRUE
+           ELSE
+               MOVE NOTE-NOTA       TO WS-NOTA-NUM
+               IF WS-NOTA-NUM < 1 OR WS-NOTA-NUM > 10
+                   SET NOTA-BAD     TO TRUE
+               END-IF
+           END-IF
+           .
+       D-VALIDATE-NOTA0Z.
+         EXIT.
+
+      *> HAS THIS STUDENT ALREADY GOT A GRADE FOR THE SAME SUBJECT ON
+      *> THE SAME DATE? GUARDS AGAINST THE SAME ROW BEING LOADED TWICE
+       R-NOTE-SE-1 SECTION.
+       R-NOTE-SE-1A.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT COUNT(*) FROM NOTE WHERE CNP = '"
+                   NOTE-CNP-STUD "' AND MATERIE = '"
+                   NOTE-MATERIE "' AND DATANOTA = '"
+                   NOTE-DATA "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO H-COUNT-NOTE
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE 0 TO H-COUNT-NOTE
+           END-IF
+           .
+       R-NOTE-SE-1Z.
+         EXIT.
+
        F-INSERT-DB SECTION.
        F-INSERT-DB0A.
          *> PREPARE SQL STATEMENT FOR INSERT
@@ -71,12 +220,76 @@
            CLOSE SQL-STATEMENT-FILE
 
            *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+           PERFORM I-INVOKE-JAR
            .
 
        F-INSERT-DB0Z.
          EXIT.
 
+      *> DIVERT A ROW THAT FAILED VALIDATION INSTEAD OF INSERTING IT
+       F-WRITE-REJECT SECTION.
+       F-WRITE-REJECT0A.
+           MOVE SPACE              TO REJECT-LINE
+           MOVE WS-REJECT-REASON   TO REJ-REASON
+           MOVE NOTE-CNP-STUD      TO REJ-CNP
+           MOVE NOTE-MATERIE       TO REJ-MATERIE
+           MOVE NOTE-NOTA          TO REJ-NOTA
+           MOVE NOTE-DATA          TO REJ-DATA
+
+           OPEN EXTEND NOTE-REJECTS
+           WRITE NOTE-REJECTS-FD   FROM REJECT-LINE
+           CLOSE NOTE-REJECTS
+           .
+       F-WRITE-REJECT0Z.
+         EXIT.
+
+       I-INVOKE-JAR SECTION.
+       I-INVOKE-JARA.
+           SET JAR-CALL-OK          TO TRUE
+           CALL "SYSTEM" USING K-INVOKE-JAR
+           MOVE RETURN-CODE TO WS-JAR-RC
+           IF WS-JAR-RC NOT = 0
+               SET JAR-CALL-FAILED  TO TRUE
+               DISPLAY "JAR INVOCATION FAILED, RETURN CODE: " WS-JAR-RC
+               PERFORM J-WRITE-DEADLETTER
+           END-IF
+           .
+       I-INVOKE-JARZ.
+         EXIT.
+
+      *> APPEND THE STATEMENT THAT COULD NOT BE RUN TO THE DEAD-LETTER
+      *> FILE SO IT CAN BE REPLAYED LATER INSTEAD OF BEING LOST
+       J-WRITE-DEADLETTER SECTION.
+       J-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           ACCEPT DL-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-TIME FROM TIME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+
+           OPEN EXTEND DEAD-LETTER-FILE
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           CLOSE DEAD-LETTER-FILE
+           .
+       J-WRITE-DEADLETTERZ.
+           EXIT.
+
+      *> A BAD CHECKSUM ALSO GOES TO THE SHARED CROSS-PROGRAM LOG
+       J-WRITE-CNP-EXCEPTION SECTION.
+       J-WRITE-CNP-EXCEPTIONA.
+           MOVE SPACE                    TO CNP-EXC-LINE
+           ACCEPT CE-DATE                FROM DATE YYYYMMDD
+           ACCEPT CE-TIME                FROM TIME
+           MOVE NOTE-CNP-STUD            TO CE-CNP
+
+           OPEN EXTEND CNP-EXCEPTIONS
+           MOVE CNP-EXC-LINE             TO CNP-EXCEPTIONS-FD
+           WRITE CNP-EXCEPTIONS-FD
+           CLOSE CNP-EXCEPTIONS
+           .
+       J-WRITE-CNP-EXCEPTIONZ.
+           EXIT.
+
        Z0 SECTION.
        Z0A.
            MOVE NOTE-INFO TO RETURN-CODE
