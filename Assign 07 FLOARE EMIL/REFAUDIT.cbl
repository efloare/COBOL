@@ -0,0 +1,340 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: STANDALONE REFERENTIAL-INTEGRITY AUDIT. THE SCHEMA
+      *          DOES NOT ENFORCE THE FOREIGN KEYS THAT InsertAll'S
+      *          F-CLEAN-DB DDL DESCRIBES (IT IS ONLY EVER RUN IF THE
+      *          OPERATOR ASKS FOR IT), AND NOTEMODULE/PROFMODULE
+      *          INSERT ROWS WITH NO EXISTENCE CHECKS AGAINST RELATED
+      *          TABLES, SO THIS WALKS EVERY DECLARED FOREIGN KEY AND
+      *          REPORTS ANY ORPHANED ROW IT FINDS. IT ALSO CATCHES A
+      *          CNP LOADED INTO BOTH STUDENTI AND PROFESORI, SINCE
+      *          InsertAll AND PROFMODULE EACH ONLY CHECK FOR A
+      *          DUPLICATE WITHIN THEIR OWN TABLE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. REFAUDIT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        *> WRITE TO THIS FILE THE SQL STATEMENT WE NEED FOR USING,
+        *> AFTER THAT, THE CURRENT BATCH WILL CALL THE JAR-INTERPRETER
+           SELECT SQL-STATEMENT-FILE ASSIGN TO 'StatementSQLInput.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> OUTPUT FILE OF JAR, INPUT FOR THIS PGM, RELATIVE PATH!
+           SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+        *> OUTPUT OF JAR, INPUT FOR THIS PGM: SQL-STATUS OR ERROR?
+           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults/SQLSta.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> ONE LINE PER VIOLATION FOUND, OR PER CHECK THAT CAME BACK
+        *> CLEAN
+           SELECT REPORT-FILE ASSIGN TO 'RefAuditReport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> STATEMENTS WHOSE JAR INVOCATION FAILED ARE APPENDED HERE
+      *> INSTEAD OF BEING SILENTLY DROPPED
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+        FD SQL-STATEMENT-FILE.
+       01 SQL-STATEMENT-FILE-FD             PIC X(300).
+
+        FD SQL-RESULTS.
+       01 SQL-RESULTS-FD                    PIC X(2500).
+
+        FD SQL-STATUS-FILE.
+       01 SQL-STATUS-FD                     PIC X(10).
+
+        FD REPORT-FILE.
+       01 REPORT-FILE-FD                    PIC X(80).
+
+        FD DEAD-LETTER-FILE.
+       01 DEAD-LETTER-FD                    PIC X(321).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+       01 FIELDS-FOR-SQL.
+       05 K-INVOKE-JAR                     PIC X(27) VALUE
+               "java -jar JSqlAdapter.jar ".
+
+       05 SQL-STATEMENT                    PIC X(300).
+
+      *> ONE LINE PER DEAD-LETTERED STATEMENT: WHEN, WHICH PROGRAM,
+      *> AND THE STATEMENT TEXT ITSELF
+       01 DEAD-LETTER-LINE.
+           05 DL-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-PROGRAM                   PIC X(12) VALUE "REFAUDIT".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-STATEMENT                 PIC X(290).
+
+       01 JAR-CALL-SWITCH                  PIC X(01) VALUE "O".
+           88 JAR-CALL-OK                   VALUE "O".
+           88 JAR-CALL-FAILED               VALUE "F".
+       01 WS-JAR-RC                        PIC S9(04) VALUE 0.
+       01 SQL-STATUS-VALUE                 PIC X(4).
+
+       01 INP-SWITCH                       PIC X(1) VALUE "N".
+           88 INP1-EOF                     VALUE "E".
+           88 INP1-NEOF                    VALUE "N".
+
+      *> ONE ENTRY PER FOREIGN KEY DECLARED IN InsertAll'S F-CLEAN-DB
+      *> DDL -- CHILD TABLE/COLUMN, PARENT TABLE/COLUMN AND THE QUERY
+      *> THAT FINDS CHILD ROWS WITH NO MATCHING PARENT
+       01 CHECK-TABLE-DATA.
+           05 FILLER                       PIC X(48) VALUE
+               "STUDENTI.CLASA -> CLASE.CLASA".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT CLASA FROM STUDENTI WHERE CLASA NOT IN
+      -        " (SELECT CLASA FROM CLASE)".
+           05 FILLER                       PIC X(48) VALUE
+               "NOTE.CNP -> STUDENTI.CNP".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT CNP FROM NOTE WHERE CNP NOT IN (SELECT
+      -        " CNP FROM STUDENTI)".
+           05 FILLER                       PIC X(48) VALUE
+               "NOTE.MATERIE -> MATERII.MATERIE".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT MATERIE FROM NOTE WHERE MATERIE NOT IN
+      -        " (SELECT MATERIE FROM MATERII)".
+           05 FILLER                       PIC X(48) VALUE
+               "PROFESORMATERIECLASA.CNP -> PROFESORI.CNP".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT CNP FROM PROFESORMATERIECLASA WHERE CNP
+      -        " NOT IN (SELECT CNP FROM PROFESORI)".
+           05 FILLER                       PIC X(48) VALUE
+               "PROFESORMATERIECLASA.CLASA -> CLASE.CLASA".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT CLASA FROM PROFESORMATERIECLASA WHERE
+      -        " CLASA NOT IN (SELECT CLASA FROM CLASE)".
+           05 FILLER                       PIC X(48) VALUE
+               "PROFESORMATERIECLASA.MATERIE -> MATERII.MATERIE".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT MATERIE FROM PROFESORMATERIECLASA WHERE
+      -        " MATERIE NOT IN (SELECT MATERIE FROM MATERII)".
+           05 FILLER                       PIC X(48) VALUE
+               "MATERIEPROFESOR.CNP -> PROFESORI.CNP".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT CNP FROM MATERIEPROFESOR WHERE CNP NOT
+      -        " IN (SELECT CNP FROM PROFESORI)".
+           05 FILLER                       PIC X(48) VALUE
+               "MATERIEPROFESOR.MATERIE -> MATERII.MATERIE".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT MATERIE FROM MATERIEPROFESOR WHERE
+      -        " MATERIE NOT IN (SELECT MATERIE FROM MATERII)".
+           05 FILLER                       PIC X(48) VALUE
+               "STUDENTI.CNP REUSED IN PROFESORI.CNP".
+           05 FILLER                       PIC X(120) VALUE
+               "SELECT DISTINCT CNP FROM STUDENTI WHERE CNP IN (SELECT
+      -        " CNP FROM PROFESORI)".
+
+       01 CHECK-TABLE REDEFINES CHECK-TABLE-DATA.
+           05 CHECK-ENTRY OCCURS 9 TIMES INDEXED BY CHECK-IDX.
+               10 CHECK-LABEL               PIC X(48).
+               10 CHECK-QUERY                PIC X(120).
+
+      *> ORPHAN KEY VALUES COME BACK AS A SINGLE COLUMN, AT MOST
+      *> 30 CHARACTERS WIDE (MATERIE IS THE WIDEST COLUMN INVOLVED)
+       01 ORPHAN-LIST.
+           05 ORPHAN-VALUE                 PIC X(30) OCCURS 200 TIMES.
+       01 ORPHAN-COUNT                     PIC 9(04) VALUE 0.
+       01 ORPHAN-IDX                       PIC 9(04).
+      *> HOW MANY ENTRIES ORPHAN-LIST CAN HOLD, PER ITS OCCURS CLAUSE
+      *> ABOVE - GUARDS C0-READ-ORPHANSA AGAINST OVERRUNNING IT
+       01 K-MAX-ORPHAN                     PIC 9(04) VALUE 200.
+
+       01 TOTAL-ORPHANS                    PIC 9(05) VALUE 0.
+
+      *> HEADER/RULER LINES FOR THE REPORT, SAME STYLE AS
+      *> STUDENTS_GEN_AVG'S RESULTS.TXT
+       01 K-COLS                           PIC X(60) VALUE
+           "----+----1----+----2----+----3----+----4----+----5----+".
+       01 K-HEADER                         PIC X(80) VALUE
+           "REFERENTIAL-INTEGRITY AUDIT REPORT".
+
+       01 WS-REPORT-LINE.
+           05 RPT-LABEL                    PIC X(48).
+           05 FILLER                       PIC X(02) VALUE SPACE.
+           05 RPT-DETAIL                   PIC X(36).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       S0  SECTION.
+       S0A.
+           DISPLAY "BEGINNING REFERENTIAL-INTEGRITY AUDIT"
+           OPEN EXTEND DEAD-LETTER-FILE
+           PERFORM A0
+
+           PERFORM B0-RUN-CHECK THRU B0-RUN-CHECKZ
+               VARYING CHECK-IDX FROM 1 BY 1
+               UNTIL CHECK-IDX > 9
+
+           PERFORM Z0
+           .
+       S0Z.
+           STOP RUN.
+
+       A0 SECTION.
+       A0A.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           MOVE K-HEADER                   TO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           MOVE K-COLS                     TO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+           .
+       A0Z.
+           EXIT.
+
+      *> RUN ONE CHECK (FOREIGN-KEY OR CROSS-TABLE) AND REPORT EVERY
+      *> VIOLATING VALUE IT FINDS
+       B0-RUN-CHECK SECTION.
+       B0-RUN-CHECKA.
+           MOVE SPACE              TO SQL-STATEMENT
+           MOVE CHECK-QUERY(CHECK-IDX) TO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           PERFORM I-INVOKE-JAR
+           PERFORM C0-READ-ORPHANS
+
+           IF ORPHAN-COUNT = 0
+               PERFORM D0-WRITE-CLEAN-LINE
+           ELSE
+               PERFORM E0-WRITE-ORPHAN-LINES THRU E0-WRITE-ORPHAN-LINESZ
+                   VARYING ORPHAN-IDX FROM 1 BY 1
+                   UNTIL ORPHAN-IDX > ORPHAN-COUNT
+               ADD ORPHAN-COUNT     TO TOTAL-ORPHANS
+           END-IF
+           .
+       B0-RUN-CHECKZ.
+           EXIT.
+
+      *> READ BACK EVERY VALUE THE CHECK'S QUERY RETURNED
+       C0-READ-ORPHANS SECTION.
+       C0-READ-ORPHANSA.
+           MOVE 0                          TO ORPHAN-COUNT
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               MOVE 1                      TO ORPHAN-COUNT
+               SET INP1-NEOF               TO TRUE
+               PERFORM WITH TEST BEFORE UNTIL INP1-EOF
+                   READ SQL-RESULTS INTO ORPHAN-VALUE(ORPHAN-COUNT)
+                       AT END
+                           SET INP1-EOF    TO TRUE
+                   END-READ
+                   IF NOT INP1-EOF
+                       IF ORPHAN-COUNT >= K-MAX-ORPHAN
+                           DISPLAY "TOO MANY ORPHAN ROWS, TRUNCATED AT "
+                               K-MAX-ORPHAN
+                           SET INP1-EOF    TO TRUE
+                       ELSE
+                           ADD 1           TO ORPHAN-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+               SUBTRACT 1 FROM ORPHAN-COUNT
+               *> LAST READ WAS THE EMPTY LINE AT END OF FILE
+               CLOSE SQL-RESULTS
+           END-IF
+           .
+       C0-READ-ORPHANSZ.
+           EXIT.
+
+       D0-WRITE-CLEAN-LINE SECTION.
+       D0-WRITE-CLEAN-LINEA.
+           MOVE SPACE                      TO WS-REPORT-LINE
+           MOVE CHECK-LABEL(CHECK-IDX)     TO RPT-LABEL
+           MOVE "NONE FOUND"               TO RPT-DETAIL
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           MOVE WS-REPORT-LINE             TO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+           .
+       D0-WRITE-CLEAN-LINEZ.
+           EXIT.
+
+       E0-WRITE-ORPHAN-LINES SECTION.
+       E0-WRITE-ORPHAN-LINESA.
+           MOVE SPACE                      TO WS-REPORT-LINE
+           MOVE CHECK-LABEL(CHECK-IDX)     TO RPT-LABEL
+           STRING "FOUND: " ORPHAN-VALUE(ORPHAN-IDX)
+                   DELIMITED BY SIZE
+               INTO RPT-DETAIL
+
+           MOVE SPACE                      TO REPORT-FILE-FD
+           MOVE WS-REPORT-LINE             TO REPORT-FILE-FD
+           WRITE REPORT-FILE-FD
+           .
+       E0-WRITE-ORPHAN-LINESZ.
+           EXIT.
+
+       I-INVOKE-JAR SECTION.
+       I-INVOKE-JARA.
+           SET JAR-CALL-OK          TO TRUE
+           CALL "SYSTEM" USING K-INVOKE-JAR
+           MOVE RETURN-CODE TO WS-JAR-RC
+           IF WS-JAR-RC NOT = 0
+               SET JAR-CALL-FAILED  TO TRUE
+               DISPLAY "JAR INVOCATION FAILED, RETURN CODE: " WS-JAR-RC
+               PERFORM J-WRITE-DEADLETTER
+           ELSE
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+               IF SQL-STATUS-VALUE NOT = "0   "
+                   SET JAR-CALL-FAILED     TO TRUE
+                   DISPLAY "SQL SAY: " SQL-STATUS-VALUE
+                   PERFORM J-WRITE-DEADLETTER
+               END-IF
+           END-IF
+           .
+       I-INVOKE-JARZ.
+           EXIT.
+
+      *> APPEND THE STATEMENT THAT COULD NOT BE RUN TO THE DEAD-LETTER
+      *> FILE SO IT CAN BE REPLAYED LATER INSTEAD OF BEING LOST
+       J-WRITE-DEADLETTER SECTION.
+       J-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           ACCEPT DL-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-TIME FROM TIME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           .
+       J-WRITE-DEADLETTERZ.
+           EXIT.
+
+       Z0 SECTION.
+       Z0A.
+           DISPLAY "TOTAL VIOLATIONS FOUND: " TOTAL-ORPHANS
+           CLOSE REPORT-FILE
+           CLOSE DEAD-LETTER-FILE
+           .
+       Z0Z.
+           EXIT.
+
+       END PROGRAM REFAUDIT.
