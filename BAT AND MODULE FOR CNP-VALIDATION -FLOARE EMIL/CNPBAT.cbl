@@ -1,7 +1,9 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: BATCH CNP VALIDATOR - READS ONE CNP PER LINE FROM
+      *          CnpBatchInput.txt AND WRITES A RESULT LINE PER CNP
+      *          TO CnpBatchResults.txt
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -12,10 +14,31 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNP-INPUT ASSIGN TO 'CnpBatchInput.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CNP-OUTPUT ASSIGN TO 'CnpBatchResults.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SHARED ACROSS EVERY CNPMODULE CALLER - ONE CONSOLIDATED LIST
+      *> OF CHECKSUM FAILURES (CNP-QUIT = 2) FOR THE WHOLE BATCH SUITE
+           SELECT CNP-EXCEPTIONS ASSIGN TO 'CnpChecksumExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+           FD CNP-INPUT.
+           01 CNP-INPUT-FD                 PIC X(13).
+
+           FD CNP-OUTPUT.
+           01 CNP-OUTPUT-FD                PIC X(150).
+
+           FD CNP-EXCEPTIONS.
+           01 CNP-EXCEPTIONS-FD            PIC X(90).
+
       *-----------------------
        WORKING-STORAGE SECTION.
            *> I USED COPYBOOK FOR JUD AND CNP-INTERFACE
@@ -24,6 +47,18 @@
            COPY CNP-INT.
            COPY CNP-JUD.
 
+      *> ONE LINE PER CHECKSUM FAILURE: WHEN, WHICH PROGRAM, THE CNP
+      *> THAT FAILED
+           01 CNP-EXC-LINE.
+               05 CE-DATE                  PIC 9(08).
+               05 FILLER                   PIC X(01) VALUE SPACE.
+               05 CE-TIME                  PIC 9(08).
+               05 FILLER                   PIC X(01) VALUE SPACE.
+               05 CE-PROGRAM                PIC X(16) VALUE
+                   "CNPBAT".
+               05 FILLER                   PIC X(01) VALUE SPACE.
+               05 CE-CNP                   PIC X(13).
+
            01 CURRENT-ACCTION.
                05 FLAGG                PIC 9(01).
 
@@ -31,74 +66,151 @@
                88 STATUS-OK            VALUE "O".
                88 ERR                  VALUE "E".
 
+           01 CNP-SWITCH                   PIC X(1) VALUE "N".
+               88 CNP-EOF                  VALUE "E".
+               88 CNP-NEOF                 VALUE "N".
+
+           01 ROW-SWITCH                   PIC X(1) VALUE "O".
+               88 ROW-OK                   VALUE "O".
+               88 ROW-BAD-PARSE            VALUE "B".
+
+           01 WS-RESULT-LINE               PIC X(150).
+
+           01 WS-RUN-COUNTERS.
+               05 WS-COUNT-READ            PIC 9(5) VALUE 0.
+               05 WS-COUNT-VALID           PIC 9(5) VALUE 0.
+               05 WS-COUNT-INVALID         PIC 9(5) VALUE 0.
+               05 WS-COUNT-REJECTED        PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        S0  SECTION.
        S0A.
-           MOVE "1910504060596" TO CNP-VAL
-           MOVE 0 TO FLAGG
-
-
+           DISPLAY "BEGINNING PROGRAM"
            PERFORM A0
-           IF STATUS-OK
-             CALL "CNPMODULE" USING CNP-INTERFACE
-             PERFORM Z0
-           END-IF
-
+           PERFORM WITH TEST AFTER UNTIL CNP-EOF
+               PERFORM B0
+               IF NOT CNP-EOF
+                   ADD 1 TO WS-COUNT-READ
+                   PERFORM C-VALIDATE-ROW
+                   IF ROW-OK
+                       PERFORM D-CALL-MODULE
+                       PERFORM E-WRITE-RESULT
+                   ELSE
+                       ADD 1 TO WS-COUNT-REJECTED
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM Y-PRINT-SUMMARY
+           PERFORM Z0
            STOP RUN
-           EXIT.
+           .
        S0Z.
            EXIT.
 
        A0  SECTION.
        A0A.
-           SET STATUS-OK TO TRUE
-           IF CNP-VAL <= SPACE
-               SET ERR         TO TRUE
-               MOVE 5 TO CNP-QUIT
-               DISPLAY "CNP INVALID"
-               PERFORM Z0
+           OPEN INPUT CNP-INPUT
+           OPEN OUTPUT CNP-OUTPUT
+           OPEN EXTEND CNP-EXCEPTIONS
+           .
+       A0Z.
+           EXIT.
+
+      *    Read one CNP from the file
+       B0  SECTION.
+       B0A.
+           MOVE SPACE                      TO CNP-INPUT-FD
+           READ CNP-INPUT
+
+           AT END
+               SET CNP-EOF                 TO TRUE
+           END-READ
+           .
+       B0Z.
+           EXIT.
+
+      *> REJECT ROWS THAT ARE NOT A BLANK-FREE 13-DIGIT NUMBER BEFORE
+      *> HANDING THEM TO CNPMODULE
+       C-VALIDATE-ROW SECTION.
+       C-VALIDATE-ROWA.
+           SET ROW-OK                      TO TRUE
+           IF CNP-INPUT-FD <= SPACE OR CNP-INPUT-FD NOT NUMERIC
+               SET ROW-BAD-PARSE           TO TRUE
            END-IF
            .
+       C-VALIDATE-ROWZ.
+           EXIT.
 
-       A0Z.
+       D-CALL-MODULE SECTION.
+       D-CALL-MODULEA.
+           MOVE CNP-INPUT-FD               TO CNP-VAL
+           MOVE 0                          TO CNP-QUIT
+           CALL "CNPMODULE" USING CNP-INTERFACE
+           .
+       D-CALL-MODULEZ.
+           EXIT.
 
-       Z0 SECTION.
-       Z0A.
+      *> BUILD ONE RESULT LINE PER CNP AND TALLY THE VALID/INVALID COUNT
+       E-WRITE-RESULT SECTION.
+       E-WRITE-RESULTA.
+           IF CNP-QUIT = 0
+               ADD 1 TO WS-COUNT-VALID
+               STRING CNP-VAL          DELIMITED BY SIZE
+                      " OK SEX="       DELIMITED BY SIZE
+                      CNP-SEX          DELIMITED BY SIZE
+                      " JUD="          DELIMITED BY SIZE
+                      CNP-NUME-JUDET   DELIMITED BY SPACE
+                      " DOB="          DELIMITED BY SIZE
+                      CNP-DAT-ZI       DELIMITED BY SIZE
+                      "/"              DELIMITED BY SIZE
+                      CNP-DAT-LUNA     DELIMITED BY SIZE
+                      "/"              DELIMITED BY SIZE
+                      CNP-DAT-AN       DELIMITED BY SIZE
+                      INTO WS-RESULT-LINE
+               END-STRING
+           ELSE
+               ADD 1 TO WS-COUNT-INVALID
+               STRING CNP-VAL          DELIMITED BY SIZE
+                      " REJECTED "     DELIMITED BY SIZE
+                      CNP-ERR-MSG      DELIMITED BY SPACE
+                      INTO WS-RESULT-LINE
+               END-STRING
+              *> A BAD CHECKSUM ALSO GOES TO THE SHARED CROSS-PROGRAM LOG
+               IF CNP-QUIT = 2
+                   MOVE SPACE                TO CNP-EXC-LINE
+                   ACCEPT CE-DATE            FROM DATE YYYYMMDD
+                   ACCEPT CE-TIME            FROM TIME
+                   MOVE CNP-VAL              TO CE-CNP
+                   MOVE CNP-EXC-LINE         TO CNP-EXCEPTIONS-FD
+                   WRITE CNP-EXCEPTIONS-FD
+               END-IF
+           END-IF
 
-           EVALUATE CNP-QUIT
-           WHEN 0
-               DISPLAY "ALL OK"
-               DISPLAY "SEX: " CNP-SEX
-               DISPLAY CNP-DAT-ZI"/" CNP-DAT-LUNA "/" CNP-DAT-AN
-               "(ZZ/LL/AAAA)"
-               DISPLAY "JUD: " CNP-NUME-JUDET
-               DISPLAY "CNP CIF CONTROL: " CNP-CIF-CTRL-CORECT
-
-           WHEN 1
-               DISPLAY "CIFRA PENTRU SEX INVALIDA!"
-           WHEN 2
-               DISPLAY "CIFRA DE CONTROL INVALIDA!"
-               DISPLAY "CNP CIF CTRL CORECTA: " CNP-CIF-CTRL-CORECT
-           WHEN 3
-               DISPLAY "LUNA INVALIDA!"
-           WHEN 4
-               DISPLAY "COMBINATIA ZI/LUNA INVALIDA!"
-           WHEN 5
-               DISPLAY "CNP NOT NUMERIC!"
-           WHEN 6
-               DISPLAY "JUDET INEXISTENT!"
-           WHEN 7
-               DISPLAY "AN INVALID!"
-           WHEN 8
-               DISPLAY "ZI INVALIDA!"
-           WHEN OTHER
-               DISPLAY "PROGRAM FAILED SOME TIMES :D"
-           END-EVALUATE
-           STOP RUN
+           MOVE WS-RESULT-LINE             TO CNP-OUTPUT-FD
+           WRITE CNP-OUTPUT-FD
            .
+       E-WRITE-RESULTZ.
+           EXIT.
 
-       Z0Z.
+       Y-PRINT-SUMMARY SECTION.
+       Y-PRINT-SUMMARYA.
+           DISPLAY "===== CNPBAT RUN SUMMARY ====="
+           DISPLAY "CNPs READ        : " WS-COUNT-READ
+           DISPLAY "CNPs VALID       : " WS-COUNT-VALID
+           DISPLAY "CNPs INVALID     : " WS-COUNT-INVALID
+           DISPLAY "ROWS REJECTED    : " WS-COUNT-REJECTED
+           .
+       Y-PRINT-SUMMARYZ.
+           EXIT.
 
+      *    Close all I-O files
+       Z0 SECTION.
+       Z0A.
+           CLOSE CNP-INPUT
+           CLOSE CNP-OUTPUT
+           CLOSE CNP-EXCEPTIONS
+           .
+       Z0Z.
            EXIT.
        END PROGRAM CNPBAT.
