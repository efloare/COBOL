@@ -31,7 +31,7 @@
                05 WS-CTR-NUMERIC       PIC 9(1).
            01 CURRENT-ACCTION.
                05 FLAGG                PIC 9(01).
-               05 NUMBER-DIVIDER       PIC 9(01) VALUE 2.
+               05 NUMBER-DIVIDER       PIC 9(03) VALUE 2.
                05 NUMBER-REST          PIC 9(02) VALUE 0.
                05 NUMBER-REZULT          PIC 9(02) VALUE 0.
 
@@ -39,6 +39,10 @@
                88 STATUS-OK            VALUE "O".
                88 ERR                  VALUE "E".
 
+           01 WS-LEAP-SWITCH           PIC X(01) VALUE "N".
+               88 CNP-LEAP-YEAR        VALUE "Y".
+               88 CNP-NOT-LEAP-YEAR    VALUE "N".
+
 
       *-----------------------
        LINKAGE SECTION.
@@ -125,11 +129,14 @@
        F-CNP-VAL-SEX SECTION.
        F-CNP-VAL-SEX0A.
            *> VERIFY FIRST NUMBER- SEX
-           *> SPECICATION IS ONLY CONCERNING ABOUT 1, 2 AND 5, 6
+           *> 1/2 = 1900-1999, 3/4 = 1800-1899, 5/6 = 2000-2099,
+           *> 7/8/9 = FOREIGN RESIDENTS
            *> IF THIS IS VALID, SETTING THE SEX M/F
 
            IF NOT (CNP-VAL-SEX = 1 OR CNP-VAL-SEX = 2 OR
-             CNP-VAL-SEX = 5 OR CNP-VAL-SEX = 6)
+             CNP-VAL-SEX = 3 OR CNP-VAL-SEX = 4 OR
+             CNP-VAL-SEX = 5 OR CNP-VAL-SEX = 6 OR
+             CNP-VAL-SEX = 7 OR CNP-VAL-SEX = 8 OR CNP-VAL-SEX = 9)
              MOVE 1 TO CNP-QUIT
              SET ERR TO TRUE
            ELSE
@@ -164,9 +171,16 @@
                  WHEN 1
                  WHEN 2
                    MOVE 19 TO CNP-DAT-AN-FIRST
+                 WHEN 3
+                 WHEN 4
+                   MOVE 18 TO CNP-DAT-AN-FIRST
                  WHEN 5
                  WHEN 6
                    MOVE 20 TO CNP-DAT-AN-FIRST
+                 WHEN 7
+                 WHEN 8
+                 WHEN 9
+                   MOVE 20 TO CNP-DAT-AN-FIRST
                END-EVALUATE
                MOVE CNP-VAL-AN-2 TO CNP-DAT-AN-TWO
              END-IF
@@ -185,13 +199,36 @@
        F-CHECK-CNP-VAL-DATE-BIRTH0A2.
              *> FIRST CHECK THAT YEAR IS BISECT
             *> if(( year % 4 == 0 && year % 100 != 0 ) || year % 400 = 0 )
-           MOVE 400 TO NUMBER-DIVIDER
-           MOVE 0 TO NUMBER-REST
+           SET CNP-NOT-LEAP-YEAR TO TRUE
+           MOVE 4 TO NUMBER-DIVIDER
            DIVIDE CNP-DAT-AN BY NUMBER-DIVIDER GIVING NUMBER-REZULT
            REMAINDER NUMBER-REST
+           IF (NUMBER-REST = 0)
+             MOVE 100 TO NUMBER-DIVIDER
+             DIVIDE CNP-DAT-AN BY NUMBER-DIVIDER GIVING NUMBER-REZULT
+             REMAINDER NUMBER-REST
+             IF (NUMBER-REST NOT = 0)
+               SET CNP-LEAP-YEAR TO TRUE
+             ELSE
+               MOVE 400 TO NUMBER-DIVIDER
+               DIVIDE CNP-DAT-AN BY NUMBER-DIVIDER GIVING NUMBER-REZULT
+               REMAINDER NUMBER-REST
+               IF (NUMBER-REST = 0)
+                 SET CNP-LEAP-YEAR TO TRUE
+               END-IF
+             END-IF
+           END-IF
 
-           IF (CNP-VAL-LUNA = 2 AND CNP-VAL-ZI >= 28
-                                               AND NUMBER-REST = 0)
+      *> NUMBER-DIVIDER IS SHARED WITH F-CNP-VAL-SEX0A'S SEX-DIGIT
+      *> DIVIDE - PUT IT BACK TO ITS SEX-CHECK VALUE NOW THAT THE
+      *> LEAP-YEAR CHECK ABOVE IS DONE WITH IT, SO THE NEXT CNP
+      *> VALIDATED IN THIS RUN STILL DIVIDES BY 2
+           MOVE 2 TO NUMBER-DIVIDER
+
+             *> ONLY FEB 29 IN A NON-LEAP YEAR IS INVALID; FEB 28 IS
+             *> ALWAYS A VALID DATE OF BIRTH REGARDLESS OF THE YEAR
+           IF (CNP-VAL-LUNA = 2 AND CNP-VAL-ZI = 29
+                                         AND CNP-NOT-LEAP-YEAR)
              MOVE 8 TO CNP-QUIT
              SET ERR TO TRUE
            END-IF
@@ -320,8 +357,40 @@
            .
 
 
+      *> TRANSLATE CNP-QUIT INTO A WORD DESCRIPTION ONCE HERE SO EVERY
+      *> CALLER CAN JUST DISPLAY CNP-ERR-MSG INSTEAD OF KEEPING ITS OWN
+      *> COPY OF THIS SAME EVALUATE
+       G-SET-ERR-MSG SECTION.
+       G-SET-ERR-MSGA.
+           EVALUATE CNP-QUIT
+               WHEN 0
+                   MOVE "ALL OK" TO CNP-ERR-MSG
+               WHEN 1
+                   MOVE "CIFRA PENTRU SEX INVALIDA" TO CNP-ERR-MSG
+               WHEN 2
+                   MOVE "CIFRA DE CONTROL INVALIDA" TO CNP-ERR-MSG
+               WHEN 3
+                   MOVE "LUNA INVALIDA" TO CNP-ERR-MSG
+               WHEN 4
+                   MOVE "COMBINATIA ZI/LUNA INVALIDA" TO CNP-ERR-MSG
+               WHEN 5
+                   MOVE "CNP NOT NUMERIC" TO CNP-ERR-MSG
+               WHEN 6
+                   MOVE "JUDET INEXISTENT" TO CNP-ERR-MSG
+               WHEN 7
+                   MOVE "AN INVALID" TO CNP-ERR-MSG
+               WHEN 8
+                   MOVE "ZI INVALIDA" TO CNP-ERR-MSG
+               WHEN OTHER
+                   MOVE "PROGRAM FAILED SOME TIMES" TO CNP-ERR-MSG
+           END-EVALUATE
+           .
+       G-SET-ERR-MSGZ.
+           EXIT.
+
        Z0 SECTION.
        Z0A.
+           PERFORM G-SET-ERR-MSG
            MOVE CNP-INTERFACE TO RETURN-CODE
 
            .
