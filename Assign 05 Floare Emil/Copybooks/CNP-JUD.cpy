@@ -0,0 +1,111 @@
+      ******************************************************************
+      * CNP-JUD.cpy
+      * Table of CNP judet (county) codes and names, positions 1-48.
+      * Codes 01-40 are the counties, 41-46 are the Bucuresti sectors,
+      * and 47-48 hold Calarasi and Giurgiu (originally issued as CNP
+      * codes 51 and 52, remapped to 47/48 by F-CHECK-CNP-VAL-JUD
+      * before this table is indexed). Positions 49-52 are spare
+      * capacity in the OCCURS 52 redefinition and are left blank.
+      * Each entry is 32 bytes: 2-digit code + 30-byte judet name.
+      ******************************************************************
+       01  JUD-COD.
+           05  FILLER              PIC X(32) VALUE
+               "01ALBA                          ".
+           05  FILLER              PIC X(32) VALUE
+               "02ARAD                          ".
+           05  FILLER              PIC X(32) VALUE
+               "03ARGES                         ".
+           05  FILLER              PIC X(32) VALUE
+               "04BACAU                         ".
+           05  FILLER              PIC X(32) VALUE
+               "05BIHOR                         ".
+           05  FILLER              PIC X(32) VALUE
+               "06BISTRITA-NASAUD               ".
+           05  FILLER              PIC X(32) VALUE
+               "07BOTOSANI                      ".
+           05  FILLER              PIC X(32) VALUE
+               "08BRASOV                        ".
+           05  FILLER              PIC X(32) VALUE
+               "09BRAILA                        ".
+           05  FILLER              PIC X(32) VALUE
+               "10BUZAU                         ".
+           05  FILLER              PIC X(32) VALUE
+               "11CARAS-SEVERIN                 ".
+           05  FILLER              PIC X(32) VALUE
+               "12CLUJ                          ".
+           05  FILLER              PIC X(32) VALUE
+               "13CONSTANTA                     ".
+           05  FILLER              PIC X(32) VALUE
+               "14COVASNA                       ".
+           05  FILLER              PIC X(32) VALUE
+               "15DAMBOVITA                     ".
+           05  FILLER              PIC X(32) VALUE
+               "16DOLJ                          ".
+           05  FILLER              PIC X(32) VALUE
+               "17GALATI                        ".
+           05  FILLER              PIC X(32) VALUE
+               "18GORJ                          ".
+           05  FILLER              PIC X(32) VALUE
+               "19HARGHITA                      ".
+           05  FILLER              PIC X(32) VALUE
+               "20HUNEDOARA                     ".
+           05  FILLER              PIC X(32) VALUE
+               "21IALOMITA                      ".
+           05  FILLER              PIC X(32) VALUE
+               "22IASI                          ".
+           05  FILLER              PIC X(32) VALUE
+               "23ILFOV                         ".
+           05  FILLER              PIC X(32) VALUE
+               "24MARAMURES                     ".
+           05  FILLER              PIC X(32) VALUE
+               "25MEHEDINTI                     ".
+           05  FILLER              PIC X(32) VALUE
+               "26MURES                         ".
+           05  FILLER              PIC X(32) VALUE
+               "27NEAMT                         ".
+           05  FILLER              PIC X(32) VALUE
+               "28OLT                           ".
+           05  FILLER              PIC X(32) VALUE
+               "29PRAHOVA                       ".
+           05  FILLER              PIC X(32) VALUE
+               "30SATU MARE                     ".
+           05  FILLER              PIC X(32) VALUE
+               "31SALAJ                         ".
+           05  FILLER              PIC X(32) VALUE
+               "32SIBIU                         ".
+           05  FILLER              PIC X(32) VALUE
+               "33SUCEAVA                       ".
+           05  FILLER              PIC X(32) VALUE
+               "34TELEORMAN                     ".
+           05  FILLER              PIC X(32) VALUE
+               "35TIMIS                         ".
+           05  FILLER              PIC X(32) VALUE
+               "36TULCEA                        ".
+           05  FILLER              PIC X(32) VALUE
+               "37VASLUI                        ".
+           05  FILLER              PIC X(32) VALUE
+               "38VALCEA                        ".
+           05  FILLER              PIC X(32) VALUE
+               "39VRANCEA                       ".
+           05  FILLER              PIC X(32) VALUE
+               "40BUCURESTI                     ".
+           05  FILLER              PIC X(32) VALUE
+               "41BUCURESTI SECTOR 1            ".
+           05  FILLER              PIC X(32) VALUE
+               "42BUCURESTI SECTOR 2            ".
+           05  FILLER              PIC X(32) VALUE
+               "43BUCURESTI SECTOR 3            ".
+           05  FILLER              PIC X(32) VALUE
+               "44BUCURESTI SECTOR 4            ".
+           05  FILLER              PIC X(32) VALUE
+               "45BUCURESTI SECTOR 5            ".
+           05  FILLER              PIC X(32) VALUE
+               "46BUCURESTI SECTOR 6            ".
+           05  FILLER              PIC X(32) VALUE
+               "47CALARASI                      ".
+           05  FILLER              PIC X(32) VALUE
+               "48GIURGIU                       ".
+           05  FILLER              PIC X(32) VALUE SPACES.
+           05  FILLER              PIC X(32) VALUE SPACES.
+           05  FILLER              PIC X(32) VALUE SPACES.
+           05  FILLER              PIC X(32) VALUE SPACES.
