@@ -19,6 +19,17 @@
            SELECT ST-OUTPUT ASSIGN TO 'Results.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ST-REJECT ASSIGN TO 'RejectedRows.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ST-EXCEPTIONS ASSIGN TO 'CnpExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SHARED ACROSS EVERY CNPMODULE CALLER - ONE CONSOLIDATED LIST
+      *> OF CHECKSUM FAILURES (CNP-QUIT = 2) FOR THE WHOLE BATCH SUITE
+           SELECT CNP-EXCEPTIONS ASSIGN TO 'CnpChecksumExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -29,10 +40,31 @@
            FD ST-OUTPUT.
            01 ST-OUTPUT-FD                 PIC X(200).
 
+           FD ST-REJECT.
+           01 ST-REJECT-FD                 PIC X(200).
+
+           FD ST-EXCEPTIONS.
+           01 ST-EXCEPTIONS-FD             PIC X(290).
+
+           FD CNP-EXCEPTIONS.
+           01 CNP-EXCEPTIONS-FD            PIC X(90).
+
       *-----------------------
        WORKING-STORAGE SECTION.
        01 CNP-INTERFACE.
            COPY CNP-INT.
+
+      *> ONE LINE PER CHECKSUM FAILURE: WHEN, WHICH PROGRAM, THE CNP
+      *> THAT FAILED
+       01 CNP-EXC-LINE.
+           05 CE-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-PROGRAM                   PIC X(16) VALUE
+               "BSUP1".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-CNP                       PIC X(13).
        01 STUDENT-GRADES-LINE              PIC X(200).
        01 STUDENT-GRADES.
         05 ST-CLASA                        PIC 9(04).
@@ -69,6 +101,24 @@
            88 INP1-EOF                     VALUE "E".
            88 INP1-NEOF                    VALUE "N".
 
+       01 ROW-SWITCH                       PIC X(1) VALUE "O".
+           88 ROW-OK                       VALUE "O".
+           88 ROW-BAD-PARSE                VALUE "B".
+
+       01 K-EXPECTED-COMMAS                PIC 9(3) VALUE 12.
+       01 WS-COMMA-COUNT                   PIC 9(3).
+
+       01 WS-RUN-COUNTERS.
+        05 WS-COUNT-READ                   PIC 9(5) VALUE 0.
+        05 WS-COUNT-VALID                  PIC 9(5) VALUE 0.
+        05 WS-COUNT-REJECTED               PIC 9(5) VALUE 0.
+        05 WS-COUNT-EXCEPTIONS             PIC 9(5) VALUE 0.
+
+       01 EXCEPTION-LINE.
+        05 EXC-REASON                      PIC X(90).
+        05 FILLER                          PIC X(02) VALUE SPACE.
+        05 EXC-RAW-LINE                    PIC X(200).
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -78,13 +128,38 @@
            PERFORM A0
            PERFORM WITH TEST AFTER UNTIL INP1-EOF
                PERFORM B0
-               PERFORM C0
-               PERFORM E0
-               PERFORM F-COMPUTE-CNP
-               PERFORM F-CALL-MODULE
-               PERFORM F-SET-OUTPUT
+               IF NOT INP1-EOF
+                   ADD 1 TO WS-COUNT-READ
+                   PERFORM D-VALIDATE-ROW
+                   IF ROW-OK
+                       PERFORM C0
+                       PERFORM E0
+                       PERFORM F-COMPUTE-CNP
+                       PERFORM F-CALL-MODULE
+                       IF CNP-QUIT = 0
+                           PERFORM F-SET-OUTPUT
+                           ADD 1 TO WS-COUNT-VALID
+                       ELSE
+                           PERFORM F-WRITE-EXCEPTION
+                           ADD 1 TO WS-COUNT-EXCEPTIONS
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-COUNT-REJECTED
+                   END-IF
+               END-IF
            END-PERFORM
+           PERFORM Y-PRINT-SUMMARY
            PERFORM Z0
+
+      *> TELL NIGHTLYBATCH'S CHAIN TO HALT IF THIS RUN REJECTED OR
+      *> EXCEPTIONED ANY ROW, INSTEAD OF LETTING A BAD BATCH FLOW
+      *> SILENTLY INTO THE NEXT STEP
+           IF WS-COUNT-REJECTED > 0 OR WS-COUNT-EXCEPTIONS > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            STOP RUN.
        S0Z.
            EXIT.
@@ -93,10 +168,30 @@
        A0A.
            OPEN INPUT ST-INPUT
            OPEN OUTPUT ST-OUTPUT
+           OPEN OUTPUT ST-REJECT
+           OPEN OUTPUT ST-EXCEPTIONS
+           OPEN EXTEND CNP-EXCEPTIONS
            .
        A0Z.
            EXIT.
 
+      *> COUNT THE FIELD DELIMITERS SO A ROW WITH A MISSING OR EXTRA
+      *> COMMA GETS DIVERTED INSTEAD OF SILENTLY MIS-PARSED
+       D-VALIDATE-ROW SECTION.
+       D-VALIDATE-ROWA.
+           SET ROW-OK                      TO TRUE
+           MOVE 0                          TO WS-COMMA-COUNT
+           INSPECT STUDENT-GRADES-LINE TALLYING WS-COMMA-COUNT
+                                        FOR ALL ","
+           IF WS-COMMA-COUNT NOT = K-EXPECTED-COMMAS
+               SET ROW-BAD-PARSE            TO TRUE
+               MOVE STUDENT-GRADES-LINE      TO ST-REJECT-FD
+               WRITE ST-REJECT-FD
+           END-IF
+           .
+       D-VALIDATE-ROWZ.
+           EXIT.
+
       *    Read one line from the file and write it into the declared
       *    data
        B0 SECTION.
@@ -403,7 +498,7 @@
            DISPLAY "CALLING CNPMODULE FOR CIFRA-CTR WITH "
            WS-CNP-FOR-MODULE
            MOVE WS-CNP-FOR-MODULE            TO CNP-VAL
-           CALL "CNPMODULE" USING CNP-VAL
+           CALL "CNPMODULE" USING CNP-INTERFACE
            MOVE CNP-CIF-CTRL-CORECT          TO WS-CNP-FOR-MODULE(13:1)
            DISPLAY WS-CNP-FOR-MODULE " IS CORECT CNP, WITH CORECT "
            " CIFRA-CONTROL"
@@ -423,12 +518,59 @@
        F-SET-OUTPUT0Z.
          EXIT.
 
+      *> CNPMODULE REJECTED THIS CNP - DIVERT THE RECORD INSTEAD OF
+      *> LETTING IT LAND IN THE MAIN OUTPUT ALONGSIDE CLEAN ROWS
+       F-WRITE-EXCEPTION SECTION.
+       F-WRITE-EXCEPTION0A.
+           DISPLAY CNP-ERR-MSG
+           MOVE SPACE                        TO EXCEPTION-LINE
+           STRING CNP-ERR-MSG DELIMITED BY SIZE
+                  " FOR CNP " WS-CNP-FOR-MODULE DELIMITED BY SIZE
+                  INTO EXC-REASON
+           ON OVERFLOW
+      *> CNP-ERR-MSG PLUS THE CNP CAN RUN LONGER THAN EXC-REASON -
+      *> STILL LOG WHAT FIT RATHER THAN LOSE THE RECORD
+               DISPLAY "WARNING: EXCEPTION REASON TRUNCATED FOR CNP "
+                   WS-CNP-FOR-MODULE
+           END-STRING
+           MOVE STUDENT-GRADES-LINE          TO EXC-RAW-LINE
+           MOVE EXCEPTION-LINE               TO ST-EXCEPTIONS-FD
+           WRITE ST-EXCEPTIONS-FD
+
+      *> A BAD CHECKSUM ALSO GOES TO THE SHARED CROSS-PROGRAM LOG
+           IF CNP-QUIT = 2
+               MOVE SPACE                    TO CNP-EXC-LINE
+               ACCEPT CE-DATE                FROM DATE YYYYMMDD
+               ACCEPT CE-TIME                FROM TIME
+               MOVE WS-CNP-FOR-MODULE        TO CE-CNP
+               MOVE CNP-EXC-LINE             TO CNP-EXCEPTIONS-FD
+               WRITE CNP-EXCEPTIONS-FD
+           END-IF
+           .
+       F-WRITE-EXCEPTION0Z.
+         EXIT.
+
+      *> END-OF-RUN BATCH SUMMARY SO A NIGHTLY RUN CAN BE EYEBALLED
+      *> WITHOUT DIGGING THROUGH THE OUTPUT FILE
+       Y-PRINT-SUMMARY SECTION.
+       Y-PRINT-SUMMARYA.
+           DISPLAY "===== BSUP1 RUN SUMMARY ====="
+           DISPLAY "ROWS READ        : " WS-COUNT-READ
+           DISPLAY "CNPs VALIDATED   : " WS-COUNT-VALID
+           DISPLAY "ROWS REJECTED    : " WS-COUNT-REJECTED
+           DISPLAY "CNP EXCEPTIONS   : " WS-COUNT-EXCEPTIONS
+           .
+       Y-PRINT-SUMMARYZ.
+           EXIT.
 
       *    Close all I-O files
        Z0 SECTION.
        Z0A.
            CLOSE ST-INPUT
            CLOSE ST-OUTPUT
+           CLOSE ST-REJECT
+           CLOSE ST-EXCEPTIONS
+           CLOSE CNP-EXCEPTIONS
            .
        Z0Z.
            EXIT.
