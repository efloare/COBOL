@@ -22,7 +22,7 @@
            SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
         *> OUTPUT OF JAR, INPUT FOR THIS PGM: SQL-STATUS OR ERROR?
-           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults\SQLSta.txt'
+           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults/SQLSta.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
         *> INPUT FROM ASSIGNMENT 5 (DUMMY)
@@ -31,6 +31,28 @@
         *> TRY TO CLEAN DB BEFORE INSERTING?
            SELECT STUDENT-DLL ASSIGN  TO 'StudMySQLDDL.sql'.
 
+        *> RESTART CHECKPOINT: LAST SAMPLEOUTPUTA5 RECORD NUMBER THAT
+        *> WAS SUCCESSFULLY PROCESSED, SO A RERUN AFTER A CRASH DOES
+        *> NOT REPLAY THE WHOLE FILE THROUGH THE JAR
+           SELECT CHECKPOINT-FILE ASSIGN TO 'InsertAllCheckpoint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+        *> DURABLE AUDIT TRAIL OF EVERY INSERT/UPDATE ATTEMPT
+           SELECT AUDIT-FILE ASSIGN TO 'InsertAllAudit.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> STATEMENTS WHOSE JAR INVOCATION OR INSERT/UPDATE FAILED ARE
+        *> ALSO APPENDED HERE SO THEY CAN BE REPLAYED ON THEIR OWN,
+        *> WITHOUT COMBING THROUGH THE WHOLE AUDIT TRAIL FOR THEM
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SHARED ACROSS EVERY CNPMODULE CALLER - ONE CONSOLIDATED LIST
+      *> OF CHECKSUM FAILURES (CNP-QUIT = 2) FOR THE WHOLE BATCH SUITE
+           SELECT CNP-EXCEPTIONS ASSIGN TO 'CnpChecksumExceptions.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
 
       *-----------------------
        DATA DIVISION.
@@ -48,13 +70,26 @@
        01 SQL-STATUS-FD                     PIC X(10).
 
         FD STUDENTI-FILE.
-        *> LENGTH = 4 + 30 + 30 + 13 = 77 CHARS
-       01 STUDENTI-FILE-FD                  PIC X(100).
+        *> LENGTH = 4 + 30 + 30 + 16 + 30 + 15 + 50 = 175 CHARS
+        *> (CLASA + NUME + PRENUME + CNP + PARENT NAME/PHONE/ADDRESS)
+       01 STUDENTI-FILE-FD                  PIC X(200).
 
         FD STUDENT-DLL RECORD IS VARYING IN SIZE
                               DEPENDING ON SQLSTATEMENT-LENGTH.
         01 SQLSTATEMENT                    PIC X(2500).
 
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-FD                   PIC 9(08).
+
+        FD AUDIT-FILE.
+        01 AUDIT-FD                        PIC X(4429).
+
+        FD DEAD-LETTER-FILE.
+        01 DEAD-LETTER-FD                  PIC X(4442).
+
+        FD CNP-EXCEPTIONS.
+        01 CNP-EXCEPTIONS-FD               PIC X(90).
+
 
       *-----------------------
        WORKING-STORAGE SECTION.
@@ -63,6 +98,19 @@
 
        01 CNP-INTERFACE.
            COPY CNP-INT.
+
+      *> ONE LINE PER CHECKSUM FAILURE: WHEN, WHICH PROGRAM, THE CNP
+      *> THAT FAILED
+       01 CNP-EXC-LINE.
+           05 CE-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-PROGRAM                   PIC X(16) VALUE
+               "SKELTESTINSERT".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 CE-CNP                       PIC X(13).
+
        01 FIELDS-FOR-SQL.
        05 K-INVOKE-JAR                     PIC X(27) VALUE
                "java -jar JSqlAdapter.jar ".
@@ -75,6 +123,11 @@
             05 WS-STUD-NUME                PIC X(30).
             05 WS-STUD-PRENUME             PIC X(30).
             05 WS-STUD-CNP                 PIC X(16).
+      *> PARENT-CONTACT FIELDS, CARRIED STRAIGHT THROUGH TO STUDENTI
+      *> THE SAME WAY CLASA/NUME/PRENUME/CNP ALREADY ARE
+            05 WS-STUD-PARENT-NAME         PIC X(30).
+            05 WS-STUD-PARENT-PHONE        PIC X(15).
+            05 WS-STUD-PARENT-ADDR         PIC X(50).
 
 
       *> WS-DEFINITION FOR SQL RESULT (CLASE)
@@ -89,15 +142,80 @@
           05  H-STUD-CLASA                 PIC X(04).
           05  H-STUD-DATANASTERII          PIC X(08).
           05  H-STUD-SEX                   PIC X(01).
+          05  H-STUD-PARENT-NAME           PIC X(30).
+          05  H-STUD-PARENT-PHONE          PIC X(15).
+          05  H-STUD-PARENT-ADDR           PIC X(50).
 
         *> HOST VARIABLE FOR TABLE CLASE
         01 H-CLASE.
            05  H-CLASE-CLASA                PIC X(04).
 
+        *> HOST VARIABLE HOLDING THE STUDENT'S CLASA AS CURRENTLY
+        *> STORED IN THE DATABASE, SO IT CAN BE COMPARED AGAINST THE
+        *> INCOMING ROW'S CLASA
+        01 H-STUDENTI-DB.
+           05  H-STUD-CLASA-DB              PIC X(04).
+
         01 OTHER-HOST-VARS.
            05 H-COUNT-CLASA                PIC 9.
            05 H-COUNT-STUDENT              PIC 9.
 
+        *> RESTART CHECKPOINT FIELDS
+        01 WS-CHECKPOINT-STATUS            PIC X(02).
+        01 WS-REC-NUM                      PIC 9(08) VALUE 0.
+        01 WS-CHECKPOINT-NUM               PIC 9(08) VALUE 0.
+
+        *> RUN-HEADER BANNER FIELDS - JOB NAME, START TIME, SOURCE
+        *> FILE AND RECORDS READ, DISPLAYED TO THE CONSOLE AT THE TOP
+        *> OF EVERY RUN
+        01 WS-HDR-DATE                     PIC 9(08).
+        01 WS-HDR-TIME                     PIC 9(08).
+        01 WS-HDR-RECORD-COUNT             PIC 9(08) VALUE 0.
+        01 WS-HDR-EOF-SWITCH               PIC X(01) VALUE "N".
+            88 HDR-COUNT-EOF                VALUE "Y".
+            88 HDR-COUNT-NEOF               VALUE "N".
+
+        *> RUNTIME SWITCH FOR F-CLEAN-DB, ASKED INTERACTIVELY INSTEAD
+        *> OF EDITING/RECOMPILING THE PROGRAM
+        01 WS-CLEAN-DB-FLAG                PIC X(01) VALUE "N".
+           88 RUN-CLEAN-DB                 VALUE "Y" "y".
+
+        *> DID THE "CALL SYSTEM" TO THE JAR ITSELF SUCCEED? SQL-RESULTS
+        *> AND SQL-STATUS-FILE ARE ONLY TRUSTWORTHY WHEN IT DID
+        01 JAR-CALL-SWITCH                 PIC X(01) VALUE "O".
+           88 JAR-CALL-OK                  VALUE "O".
+           88 JAR-CALL-FAILED              VALUE "F".
+        01 WS-JAR-RC                       PIC S9(04) VALUE 0.
+
+        *> HOW MANY STATEMENTS LANDED IN THE DEAD-LETTER FILE THIS
+        *> RUN - A NON-ZERO COUNT FAILS THE CHAIN IN NIGHTLYBATCH
+        01 WS-COUNT-DEADLETTER              PIC 9(05) VALUE 0.
+
+        *> AUDIT-TRAIL FIELDS
+        01 WS-AUDIT-OUTCOME                PIC X(10).
+        01 AUDIT-LINE.
+           05 AUDIT-DATE                   PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 AUDIT-TIME                   PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 AUDIT-OUTCOME                PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 AUDIT-STATEMENT              PIC X(4400).
+
+        *> DEAD-LETTER FIELDS: SAME SHAPE AS THE AUDIT LINE, PLUS
+        *> THE PROGRAM NAME, SO ALL DEAD-LETTER FILES SHARE A FORMAT
+        01 DEAD-LETTER-LINE.
+           05 DL-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-OUTCOME                   PIC X(10).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-PROGRAM                   PIC X(12) VALUE
+               "INSERTALL".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-STATEMENT                 PIC X(4400).
+
         01 PRG-STATUS                      PIC X(1).
            88 STATUS-OK                    VALUE "O".
            88 ERR                          VALUE "E".
@@ -123,27 +241,78 @@
        S0A.
            SET STATUS-OK TO TRUE
 
+           PERFORM A-COUNT-INPUT-RECORDS
+           PERFORM J-DISPLAY-RUN-HEADER
            PERFORM A0
+           PERFORM G-READ-CHECKPOINT
+           PERFORM G-PROMPT-CLEAN-DB
+
            PERFORM B0
            DISPLAY "FIRST LINE OF FILE READ: " WS-STUD-FILE
 
-           *>IF A CLEANING OF DB IS NEADED, UNCOMMENT "PERFORM F-CLEAN-DB"
-           *> *****************
-           *> PERFORM F-CLEAN-DB
-
            PERFORM UNTIL X-STUDENTI-EOF OR ERR
-               PERFORM F0
+               *> SKIP RECORDS ALREADY PROCESSED IN A PRIOR RUN
+               IF WS-REC-NUM > WS-CHECKPOINT-NUM
+                   PERFORM F0
+                   PERFORM H-WRITE-CHECKPOINT
+               END-IF
                PERFORM B0
            END-PERFORM
 
            PERFORM Z0
+
+      *> TELL NIGHTLYBATCH'S CHAIN TO HALT IF ANY STATEMENT THIS RUN
+      *> LANDED IN THE DEAD-LETTER FILE, INSTEAD OF LETTING A BAD
+      *> BATCH FLOW SILENTLY INTO THE NEXT STEP
+           IF WS-COUNT-DEADLETTER > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
            .
        S0Z.
            STOP RUN.
 
+      *> COUNT THE INPUT RECORDS BEFORE PROCESSING BEGINS SO THE
+      *> RUN-HEADER BANNER CAN REPORT "RECORDS READ" UP FRONT
+       A-COUNT-INPUT-RECORDS SECTION.
+       A-COUNT-INPUT-RECORDSA.
+           MOVE 0                        TO WS-HDR-RECORD-COUNT
+           SET HDR-COUNT-NEOF            TO TRUE
+           OPEN INPUT STUDENTI-FILE
+           PERFORM UNTIL HDR-COUNT-EOF
+               READ STUDENTI-FILE
+               AT END
+                   SET HDR-COUNT-EOF     TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HDR-RECORD-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE STUDENTI-FILE
+           .
+       A-COUNT-INPUT-RECORDSZ.
+           EXIT.
+
+      *> RUN-HEADER BANNER SO THE CONSOLE OUTPUT CAN BE TIED BACK TO
+      *> THE RUN THAT PRODUCED IT - JOB NAME, START TIME, SOURCE FILE,
+      *> AND RECORDS READ
+       J-DISPLAY-RUN-HEADER SECTION.
+       J-DISPLAY-RUN-HEADERA.
+           ACCEPT WS-HDR-DATE                FROM DATE YYYYMMDD
+           ACCEPT WS-HDR-TIME                FROM TIME
+           DISPLAY "JOB: INSERTALL  RUN: " WS-HDR-DATE " " WS-HDR-TIME
+           DISPLAY "SOURCE FILE: SampleOutputA5.txt  RECORDS READ: "
+                   WS-HDR-RECORD-COUNT
+           .
+       J-DISPLAY-RUN-HEADERZ.
+           EXIT.
+
        A0 SECTION.
        A0A.
            OPEN INPUT STUDENTI-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN EXTEND DEAD-LETTER-FILE
+           OPEN EXTEND CNP-EXCEPTIONS
            SET X-STUDENTI-NEOF         TO TRUE
            .
        A0Z.
@@ -158,12 +327,106 @@
 
            IF X-STUDENTI-NEOF
                MOVE STUDENTI-FILE-FD   TO WS-STUD-FILE
-
+               ADD 1 TO WS-REC-NUM
            END-IF
            .
        B0Z.
            EXIT.
 
+      *> READ THE LAST SUCCESSFULLY PROCESSED RECORD NUMBER, IF A
+      *> CHECKPOINT FILE FROM A PRIOR RUN EXISTS
+       G-READ-CHECKPOINT SECTION.
+       G-READ-CHECKPOINTA.
+           MOVE 0 TO WS-CHECKPOINT-NUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-NUM
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "RESUMING AFTER CHECKPOINT RECORD: "
+                        WS-CHECKPOINT-NUM
+           ELSE
+               DISPLAY "NO CHECKPOINT FOUND, STARTING FROM RECORD 1"
+           END-IF
+           .
+       G-READ-CHECKPOINTZ.
+           EXIT.
+
+      *> RECORD THE CURRENT RECORD NUMBER AS THE NEW RESTART POINT
+       H-WRITE-CHECKPOINT SECTION.
+       H-WRITE-CHECKPOINTA.
+           MOVE WS-REC-NUM TO CHECKPOINT-FD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-FD
+           CLOSE CHECKPOINT-FILE
+           .
+       H-WRITE-CHECKPOINTZ.
+           EXIT.
+
+      *> ASK THE OPERATOR WHETHER TO RUN F-CLEAN-DB, INSTEAD OF
+      *> REQUIRING THE SOURCE TO BE EDITED AND RECOMPILED
+       G-PROMPT-CLEAN-DB SECTION.
+       G-PROMPT-CLEAN-DBA.
+           DISPLAY "CLEAN DATABASE BEFORE LOADING? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CLEAN-DB-FLAG
+           IF RUN-CLEAN-DB
+               PERFORM F-CLEAN-DB
+           END-IF
+           .
+       G-PROMPT-CLEAN-DBZ.
+           EXIT.
+
+      *> INVOKE THE JAR AND CHECK THE OS-LEVEL RETURN CODE OF THE CALL
+      *> ITSELF BEFORE ANY CALLER TRUSTS SQL-RESULTS/SQL-STATUS-FILE
+       I-INVOKE-JAR SECTION.
+       I-INVOKE-JARA.
+           SET JAR-CALL-OK TO TRUE
+           CALL "SYSTEM" USING K-INVOKE-JAR
+           MOVE RETURN-CODE TO WS-JAR-RC
+           IF WS-JAR-RC NOT = 0
+               SET JAR-CALL-FAILED TO TRUE
+               DISPLAY "JAR INVOCATION FAILED, RETURN CODE: " WS-JAR-RC
+           END-IF
+           .
+       I-INVOKE-JARZ.
+           EXIT.
+
+      *> APPEND ONE LINE TO THE DURABLE AUDIT TRAIL: TIMESTAMP,
+      *> OUTCOME AND THE SQL STATEMENT THAT WAS ISSUED
+       J-WRITE-AUDIT SECTION.
+       J-WRITE-AUDITA.
+           MOVE SPACE TO AUDIT-LINE
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-OUTCOME TO AUDIT-OUTCOME
+           MOVE SQL-STATEMENT TO AUDIT-STATEMENT
+           MOVE AUDIT-LINE TO AUDIT-FD
+           WRITE AUDIT-FD
+
+           IF WS-AUDIT-OUTCOME NOT = "INSERTED" AND
+              WS-AUDIT-OUTCOME NOT = "UPDATED"
+               PERFORM K-WRITE-DEADLETTER
+           END-IF
+           .
+       J-WRITE-AUDITZ.
+           EXIT.
+
+      *> APPEND A STATEMENT THAT WAS NOT SUCCESSFULLY APPLIED TO THE
+      *> DEAD-LETTER FILE, SO IT CAN BE REPLAYED ON ITS OWN LATER
+       K-WRITE-DEADLETTER SECTION.
+       K-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           MOVE AUDIT-DATE TO DL-DATE
+           MOVE AUDIT-TIME TO DL-TIME
+           MOVE WS-AUDIT-OUTCOME TO DL-OUTCOME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           ADD 1 TO WS-COUNT-DEADLETTER
+           .
+       K-WRITE-DEADLETTERZ.
+           EXIT.
+
        F0 SECTION.
        F0A.
            *> FIRST, CHECK IF CURRENT CLASA EXISTS IN DB. IF IT DOES NOT
@@ -285,20 +548,22 @@
            CLOSE SQL-STATEMENT-FILE
 
            *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
-
-           *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
-           *> SQL STATUS WAS WRITTEN TO THE FILE.
-           OPEN INPUT SQL-STATUS-FILE
-           READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
-           CLOSE SQL-STATUS-FILE
-
-           IF SQL-STATUS-VALUE = "0   "
-               DISPLAY "COBOL SAYS: INSERTED SUCCESSFULY, CONGRATS!"
-           ELSE
-               *> SOMETHING WENT WRONG, BUT IT'S NOT A REASON TO STOP THE
-               *> PROGRAM.
-               DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
+               *> SQL STATUS WAS WRITTEN TO THE FILE.
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+
+               IF SQL-STATUS-VALUE = "0   "
+                   DISPLAY "COBOL SAYS: INSERTED SUCCESSFULY, CONGRATS!"
+               ELSE
+                   *> SOMETHING WENT WRONG, BUT IT'S NOT A REASON TO
+                   *> STOP THE PROGRAM.
+                   DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+               END-IF
            END-IF
            .
        F-CLEAN-DB0A.Z.
@@ -331,35 +596,25 @@
 
            MOVE WS-STUD-CNP(3:13)           TO CNP-VAL
            CALL "CNPMODULE" USING CNP-INTERFACE
-           EVALUATE CNP-QUIT
-           WHEN 0
-               DISPLAY "ALL OK"
+           DISPLAY CNP-ERR-MSG
+           IF CNP-QUIT = 0
                DISPLAY "SEX: " CNP-SEX
                DISPLAY CNP-DAT-ZI"/" CNP-DAT-LUNA "/" CNP-DAT-AN
                "(ZZ/LL/AAAA)"
                DISPLAY "JUD: " CNP-NUME-JUDET
                DISPLAY "CNP CIF CONTROL: " CNP-CIF-CTRL-CORECT
-
-           WHEN 1
-               DISPLAY "CIFRA PENTRU SEX INVALIDA!"
-           WHEN 2
-               DISPLAY "CIFRA DE CONTROL INVALIDA!"
-               DISPLAY "CNP CIF CTRL CORECTA: " CNP-CIF-CTRL-CORECT
-           WHEN 3
-               DISPLAY "LUNA INVALIDA!"
-           WHEN 4
-               DISPLAY "COMBINATIA ZI/LUNA INVALIDA!"
-           WHEN 5
-               DISPLAY "CNP NOT NUMERIC!"
-           WHEN 6
-               DISPLAY "JUDET INEXISTENT!"
-           WHEN 7
-               DISPLAY "AN INVALID!"
-           WHEN 8
-               DISPLAY "ZI INVALIDA!"
-           WHEN OTHER
-               DISPLAY "PROGRAM FAILED SOME TIMES :D"
-           END-EVALUATE
+           ELSE
+               IF CNP-QUIT = 2
+                   DISPLAY "CNP CIF CTRL CORECTA: " CNP-CIF-CTRL-CORECT
+      *> A BAD CHECKSUM ALSO GOES TO THE SHARED CROSS-PROGRAM LOG
+                   MOVE SPACE                TO CNP-EXC-LINE
+                   ACCEPT CE-DATE            FROM DATE YYYYMMDD
+                   ACCEPT CE-TIME            FROM TIME
+                   MOVE CNP-VAL              TO CE-CNP
+                   MOVE CNP-EXC-LINE         TO CNP-EXCEPTIONS-FD
+                   WRITE CNP-EXCEPTIONS-FD
+               END-IF
+           END-IF
            IF (CNP-QUIT = 0)
              MOVE CNP-VAL                TO H-STUD-CNP
              MOVE WS-STUD-NUME           TO H-STUD-NUME
@@ -367,12 +622,19 @@
              MOVE WS-STUD-CLASA          TO H-STUD-CLASA
              MOVE CNP-DAT-NASTERE        TO H-STUD-DATANASTERII
              MOVE CNP-SEX                TO H-STUD-SEX
+             MOVE WS-STUD-PARENT-NAME    TO H-STUD-PARENT-NAME
+             MOVE WS-STUD-PARENT-PHONE   TO H-STUD-PARENT-PHONE
+             MOVE WS-STUD-PARENT-ADDR    TO H-STUD-PARENT-ADDR
 
              *>CHECK THE EXISTANCE OF STUDENT
              PERFORM R-STUDENT-SE-1
 
-             *> IF EXIST, SKIP INSERT, ELSE INSERT
+             *> IF EXIST, UPDATE CLASA IF IT CHANGED; ELSE INSERT
              IF H-COUNT-STUDENT > 0
+               PERFORM R-STUDENT-SE-2
+               IF H-STUD-CLASA-DB NOT = H-STUD-CLASA
+                   PERFORM R-STUDENT-UP-1
+               END-IF
                GO TO F-PROCESS-STUDENTZ
              ELSE
                PERFORM R-STUDENT-IN-1
@@ -399,12 +661,16 @@
            CLOSE SQL-STATEMENT-FILE
 
            *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+           PERFORM I-INVOKE-JAR
 
-           *> READ THE RESULT FROM FILE
-           OPEN INPUT SQL-RESULTS
-           READ SQL-RESULTS INTO H-COUNT-CLASA
-           CLOSE SQL-RESULTS
+           IF JAR-CALL-OK
+               *> READ THE RESULT FROM FILE
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO H-COUNT-CLASA
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE 0 TO H-COUNT-CLASA
+           END-IF
            .
        R-CLASE-SE-1Z.
            EXIT.
@@ -425,22 +691,29 @@
            CLOSE SQL-STATEMENT-FILE
 
            *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
-
-           *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
-           *> SQL STATUS WAS WRITTEN TO THE FILE.
-           OPEN INPUT SQL-STATUS-FILE
-           READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
-           CLOSE SQL-STATUS-FILE
-
-           IF SQL-STATUS-VALUE = "0   "
-               DISPLAY "COBOL SAYS: INSERTED SUCCESSFULY, CONGRATS!"
-               DISPLAY "SQL-STATUS-VALUE = " SQL-STATUS-VALUE
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
+               *> SQL STATUS WAS WRITTEN TO THE FILE.
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+
+               IF SQL-STATUS-VALUE = "0   "
+                   DISPLAY "COBOL SAYS: INSERTED SUCCESSFULY, CONGRATS!"
+                   DISPLAY "SQL-STATUS-VALUE = " SQL-STATUS-VALUE
+                   MOVE "INSERTED" TO WS-AUDIT-OUTCOME
+               ELSE
+                   *> SOMETHING WENT WRONG, BUT IT'S NOT A REASON TO
+                   *> STOP THE PROGRAM.
+                   DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+                   MOVE "FAILED" TO WS-AUDIT-OUTCOME
+               END-IF
            ELSE
-               *> SOMETHING WENT WRONG, BUT IT'S NOT A REASON TO STOP THE
-               *> PROGRAM.
-               DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+               MOVE "JAR FAILED" TO WS-AUDIT-OUTCOME
            END-IF
+           PERFORM J-WRITE-AUDIT
            .
        R-CLASE-IN-1Z.
            EXIT.
@@ -472,14 +745,47 @@
            CLOSE SQL-STATEMENT-FILE
 
            *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+           PERFORM I-INVOKE-JAR
 
-           *> READ THE RESULT FROM FILE
-           OPEN INPUT SQL-RESULTS
-           READ SQL-RESULTS INTO H-COUNT-STUDENT
-           CLOSE SQL-RESULTS
+           IF JAR-CALL-OK
+               *> READ THE RESULT FROM FILE
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO H-COUNT-STUDENT
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE 0 TO H-COUNT-STUDENT
+           END-IF
            .
-       R-CLASE-SE-1Z.
+       R-STUDENT-SE-1Z.
+           EXIT.
+
+      *> FETCH THE STUDENT'S CURRENT CLASA FROM THE DATABASE, SO
+      *> F-PROCESS-STUDENT CAN TELL WHETHER IT CHANGED
+       R-STUDENT-SE-2 SECTION.
+       R-STUDENT-SE-2A.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "SELECT CLASA FROM STUDENTI WHERE CNP = '"
+                   H-STUD-CNP "'"
+                   DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+           DISPLAY SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           *> INVOKE THE JAR
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-RESULTS
+               READ SQL-RESULTS INTO H-STUD-CLASA-DB
+               CLOSE SQL-RESULTS
+           ELSE
+               MOVE H-STUD-CLASA TO H-STUD-CLASA-DB
+           END-IF
+           .
+       R-STUDENT-SE-2Z.
            EXIT.
 
        R-STUDENT-IN-1 SECTION.
@@ -489,11 +795,15 @@
            MOVE SPACE              TO SQL-STATEMENT
 
            STRING "INSERT INTO STUDENTI(CNP, CLASA, NUME, PRENUME, "
-           " DATANASTERII, SEX) VALUES ('"H-STUD-CNP"', "
+           " DATANASTERII, SEX, PARENT_NAME, PARENT_PHONE, "
+           " PARENT_ADDRESS) VALUES ('"H-STUD-CNP"', "
            "'"H-STUD-CLASA"' "
            ", '"H-STUD-NUME"','"H-STUD-PRENUME"',"
            "'"H-STUD-DATANASTERII"',"
-           "'"H-STUD-SEX"')"
+           "'"H-STUD-SEX"',"
+           "'"H-STUD-PARENT-NAME"',"
+           "'"H-STUD-PARENT-PHONE"',"
+           "'"H-STUD-PARENT-ADDR"')"
            DELIMITED BY SIZE INTO SQL-STATEMENT
 
            *> LET'S SEE HOW DOES THE STATEMENT LOOK.
@@ -504,28 +814,77 @@
            CLOSE SQL-STATEMENT-FILE
 
            *> INVOKE THE JAR
-           CALL "SYSTEM" USING K-INVOKE-JAR
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
+               *> SQL STATUS WAS WRITTEN TO THE FILE.
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+
+               IF SQL-STATUS-VALUE = "0   "
+                   DISPLAY "COBOL SAYS: INSERTED SUCCESSFULY, CONGRATS!"
+                   MOVE "INSERTED" TO WS-AUDIT-OUTCOME
+               ELSE
+                   *> SOMETHING WENT WRONG, BUT IT'S NOT A REASON TO
+                   *> STOP THE PROGRAM.
+                   DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+                   MOVE "FAILED" TO WS-AUDIT-OUTCOME
+               END-IF
+           ELSE
+               MOVE "JAR FAILED" TO WS-AUDIT-OUTCOME
+           END-IF
+           PERFORM J-WRITE-AUDIT
+           .
+       R-STUDENT-IN-1Z.
+           EXIT.
+
+      *> UPDATE A STUDENT'S CLASA WHEN THE INCOMING ROW DISAGREES WITH
+      *> WHAT IS ALREADY STORED (PROMOTION/TRANSFER)
+       R-STUDENT-UP-1 SECTION.
+       R-STUDENT-UP-1A.
+           MOVE SPACE              TO SQL-STATEMENT
+           STRING "UPDATE STUDENTI SET CLASA = '" H-STUD-CLASA "'"
+                  " WHERE CNP = '" H-STUD-CNP "'"
+                  DELIMITED BY SIZE
+           INTO SQL-STATEMENT
 
-           *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
-           *> SQL STATUS WAS WRITTEN TO THE FILE.
-           OPEN INPUT SQL-STATUS-FILE
-           READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
-           CLOSE SQL-STATUS-FILE
+           DISPLAY "SQL-UPDATE-STATEMENT: " SQL-STATEMENT
 
-           IF SQL-STATUS-VALUE = "0   "
-               DISPLAY "COBOL SAYS: INSERTED SUCCESSFULY, CONGRATS!"
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           *> INVOKE THE JAR
+           PERFORM I-INVOKE-JAR
+
+           IF JAR-CALL-OK
+               OPEN INPUT SQL-STATUS-FILE
+               READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+               CLOSE SQL-STATUS-FILE
+
+               IF SQL-STATUS-VALUE = "0   "
+                   DISPLAY "COBOL SAYS: UPDATED SUCCESSFULY, CONGRATS!"
+                   MOVE "UPDATED" TO WS-AUDIT-OUTCOME
+               ELSE
+                   DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+                   MOVE "FAILED" TO WS-AUDIT-OUTCOME
+               END-IF
            ELSE
-               *> SOMETHING WENT WRONG, BUT IT'S NOT A REASON TO STOP THE
-               *> PROGRAM.
-               DISPLAY "COBOL SAYS, SOMETHING WENT WRONG."
+               MOVE "JAR FAILED" TO WS-AUDIT-OUTCOME
            END-IF
+           PERFORM J-WRITE-AUDIT
            .
-       R-CLASE-IN-1Z.
+       R-STUDENT-UP-1Z.
            EXIT.
 
        Z0 SECTION.
        Z0A.
            CLOSE STUDENTI-FILE
+           CLOSE AUDIT-FILE
+           CLOSE DEAD-LETTER-FILE
+           CLOSE CNP-EXCEPTIONS
            .
        Z0Z.
            EXIT.
