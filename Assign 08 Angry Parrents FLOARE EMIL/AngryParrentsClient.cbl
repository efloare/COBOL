@@ -19,10 +19,31 @@
            ORGANIZATION IS LINE SEQUENTIAL.
 
         *> OUTPUT FILE OF JAR, INPUT FOR THIS PGM, RELATIVE PATH!
-           SELECT SQL-RESULTS ASSIGN TO 'SQLResults\SelectResult.txt'
+           SELECT SQL-RESULTS ASSIGN TO 'SQLResults/SelectResult.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
         *> OUTPUT OF JAR, INPUT FOR THIS PGM: SQL-STATUS OR ERROR?
-           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults\SQLSta.txt'
+           SELECT SQL-STATUS-FILE ASSIGN TO 'SQLResults/SQLSta.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> PRINTABLE "BLAME" LETTERS, ONE PER NOTIFICATION SENT
+           SELECT LETTER-FILE ASSIGN TO 'ParentLetters.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+        *> HISTORY OF CNP/MATERIE COMBINATIONS ALREADY REPORTED, SO A
+        *> RERUN DOES NOT BLAME THE SAME PROFESOR FOR THE SAME GRADE
+        *> TWICE
+           SELECT NOTIFY-HISTORY ASSIGN TO 'NotifiedGrades.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NOTIFY-STATUS.
+
+        *> NON-INTERACTIVE AT-RISK REPORT, ONE LINE PER FAILING GRADE
+        *> ACROSS EVERY CLASS/STUDENT/SUBJECT
+           SELECT AT-RISK-FILE ASSIGN TO 'AtRiskReport.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> STATEMENTS WHOSE JAR INVOCATION FAILED ARE APPENDED HERE
+      *> INSTEAD OF BEING SILENTLY DROPPED
+           SELECT DEAD-LETTER-FILE ASSIGN TO 'SQLDeadLetters.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
 
       *-----------------------
@@ -39,6 +60,18 @@
         FD SQL-STATUS-FILE.
        01 SQL-STATUS-FD                     PIC X(10).
 
+        FD LETTER-FILE.
+       01 LETTER-FILE-FD                    PIC X(200).
+
+        FD NOTIFY-HISTORY.
+       01 NOTIFY-HISTORY-FD                 PIC X(45).
+
+        FD AT-RISK-FILE.
+       01 AT-RISK-FILE-FD                   PIC X(100).
+
+        FD DEAD-LETTER-FILE.
+       01 DEAD-LETTER-FD                    PIC X(321).
+
       *-----------------------
        WORKING-STORAGE SECTION.
 
@@ -57,35 +90,111 @@
             05 WS-STUD-CNP                 PIC X(13).
             05 WS-STUD-MATERIE             PIC X(32).
 
+      *> HOW MANY FAILING GRADES IS A CNP ALLOWED TO HAVE BEFORE IT
+      *> COUNTS AS "AT RISK"? DEFAULTS TO THE ROMANIAN CORIGENT LINE
+      *> OF 5, BUT IS NOW A RUNTIME SETTING INSTEAD OF BEING BAKED
+      *> INTO THE SQL STRING
+       01 WS-THRESHOLD                     PIC 9(02) VALUE 5.
+
+      *> RUN IN NON-INTERACTIVE AT-RISK REPORT MODE INSTEAD OF THE
+      *> ORIGINAL ONE-STUDENT-AT-A-TIME ACCEPT FLOW?
+       01 WS-MODE-SWITCH                   PIC X(01) VALUE "N".
+           88 BATCH-MODE                    VALUE "Y" "y".
+
+      *> BLAME EVERY FAILING SUBJECT FOR THE SELECTED STUDENT IN ONE
+      *> PASS INSTEAD OF ACCEPTING JUST ONE?
+       01 WS-ALL-SUBJECTS-SWITCH           PIC X(01) VALUE "N".
+           88 ALL-SUBJECTS                  VALUE "Y" "y".
+
       *> COUNTERS
        01 COUNTER-VARS.
            05 COUNTER-SELECT               PIC 9(02).
-           05 COUNTER-CLASA                PIC 9(02).
+           05 COUNTER-CLASA                PIC 9(03).
            05 COUNTER-MATERIE              PIC 9(03).
            05 COUNTER-STUDENT              PIC 9(04).
            05 COUNTER-MATERI               PIC 9(03).
            05 MATERII-STUDENT              PIC 9(02).
 
+      *> HOW MANY ENTRIES EACH TABLE BELOW CAN HOLD - USED TO GUARD
+      *> THE READ LOOPS BELOW SO A RESULT SET BIGGER THAN THE TABLE
+      *> GETS A WARNING AND A CLEAN TRUNCATION INSTEAD OF AN OVERRUN
+       01 K-MAX-CLASA                      PIC 9(03) VALUE 200.
+       01 K-MAX-STUDENT                    PIC 9(04) VALUE 2000.
+       01 K-MAX-MATERIE                    PIC 9(03) VALUE 500.
+
       *> IN THIS WS-DEFINITION WILL BE MOVED SQL INTEROGATION
        *> SQL WILL BE INVOKE TO PUT REQUESTED SELECT LINE BY LINE
         01 WS-SQL-RES-CLASE.
-           05 CLASE-CLASA                 PIC X(04)  OCCURS 100 TIMES.
-           05 STUDENTI-CLASA                         OCCURS 100 TIMES.
+           05 CLASE-CLASA                 PIC X(04)  OCCURS 200 TIMES.
+           05 STUDENTI-CLASA                         OCCURS 2000 TIMES.
                10 STUDENTI-CNP            PIC 9(13).
                10 FILLER                  PIC X(02).
                10 STUDENTI-NUME           PIC X(30).
                10 STUDENTI-PRENUME        PIC X(20).
-           05 STUDENT-MATERII                        OCCURS 300 TIMES.
+           05 STUDENT-MATERII                        OCCURS 500 TIMES.
                10 MATERIE                 PIC X(30).
                10 NOTA                    PIC 9(02).
            *> FOR EVERY NEW NAME OF MATERIE WILL PUT HERE
-           05 NEW-MATERIE                 PIC X(30) OCCURS 300 TIMES.
+           05 NEW-MATERIE                 PIC X(30) OCCURS 500 TIMES.
            05 PROF.
              10 CNP-PROF                  PIC 9(13).
              10 PROF-TO-BLAME.
                15 PROF-TO-BLAME-NUME      PIC X(30).
                15 PROF-TO-BLAME-PRENUME   PIC X(30).
 
+      *> CNP/MATERIE PAIRS ALREADY REPORTED IN A PREVIOUS RUN, LOADED
+      *> FROM NOTIFY-HISTORY AT STARTUP
+       01 NOTIFIED-LIST.
+           05 NOTIFIED-ENTRY              OCCURS 500 TIMES.
+               10 NOTIFIED-CNP            PIC X(13).
+               10 NOTIFIED-MATERIE        PIC X(32).
+       01 NOTIFIED-COUNT                  PIC 9(04) VALUE 0.
+       01 NOTIFIED-IDX                    PIC 9(04).
+
+      *> SCRATCH AREA FOR BUILDING ONE NOTIFY-HISTORY RECORD IN
+      *> H-RECORD-NOTIFIED - SAME LAYOUT AS ONE NOTIFIED-ENTRY
+       01 WS-NOTIFY-LINE.
+           05 WS-NOTIFY-CNP                PIC X(13).
+           05 WS-NOTIFY-MATERIE            PIC X(32).
+       01 WS-NOTIFY-STATUS                PIC X(02).
+       01 ALREADY-NOTIFIED-SWITCH         PIC X(01) VALUE "N".
+           88 ALREADY-NOTIFIED             VALUE "Y".
+           88 NOT-NOTIFIED-YET             VALUE "N".
+
+       01 WS-LETTER-LINE.
+           05 FILLER                      PIC X(39) VALUE
+               "Stimate parinte, aveti toate motivele ".
+           05 FILLER                      PIC X(26) VALUE
+               "sa fiti suparat pe profeso".
+           05 FILLER                      PIC X(03) VALUE "rul".
+           05 FILLER                      PIC X(02) VALUE ": ".
+           05 LTR-PROF-NUME               PIC X(30).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 LTR-PROF-PRENUME            PIC X(30).
+           05 FILLER                      PIC X(02) VALUE ", ".
+           05 FILLER                      PIC X(11) VALUE
+               "LA MATERIA ".
+           05 LTR-MATERIE                 PIC X(30).
+
+       01 AT-RISK-LINE.
+           05 AR-CLASA                    PIC X(04).
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 AR-CNP                      PIC X(13).
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 AR-NUME                     PIC X(30).
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 AR-PRENUME                  PIC X(20).
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 AR-MATERIE                  PIC X(30).
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 AR-NOTA                     PIC Z9.
+           05 FILLER                      PIC X(02) VALUE SPACE.
+           05 AR-PROF-NUME                PIC X(30).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 AR-PROF-PRENUME             PIC X(30).
+
+       01 WS-AT-RISK-COUNT                PIC 9(05) VALUE 0.
+
        *> USEFULL STUFF
        01 LENGTH-OF-TEXT.
          05 LENGTH-TEXT                   PIC 9(02).
@@ -99,17 +208,51 @@
 
        01 SQL-STATUS-VALUE                PIC X(4).
 
+      *> DID THE MOST RECENT SQL-ADAPTER ROUND-TRIP SUCCEED? THE
+      *> BATCH LOOPS BELOW CHECK THIS AND SKIP JUST THE CURRENT
+      *> CLASA/STUDENT/MATERIE INSTEAD OF ABORTING THE WHOLE RUN
+       01 WS-SQL-ITEM-STATUS               PIC X(01) VALUE "O".
+           88 SQL-ITEM-OK                   VALUE "O".
+           88 SQL-ITEM-FAILED               VALUE "F".
+
+      *> ONE LINE PER DEAD-LETTERED STATEMENT: WHEN, WHICH PROGRAM,
+      *> AND THE STATEMENT TEXT ITSELF
+       01 DEAD-LETTER-LINE.
+           05 DL-DATE                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-TIME                      PIC 9(08).
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-PROGRAM               PIC X(12) VALUE "ANGRYPARENTS".
+           05 FILLER                       PIC X(01) VALUE SPACE.
+           05 DL-STATEMENT                 PIC X(290).
+
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        S0  SECTION.
        S0A.
            PERFORM A0
-           PERFORM B0
-           PERFORM F-SELECT-CLASA
-           PERFORM F-SELECT-STUDENT
-           PERFORM F-SELECT-MATERIE
-           PERFORM F-BLAME-PROF
+           PERFORM H-LOAD-NOTIFIED
+
+           IF BATCH-MODE
+               PERFORM G-BATCH-AT-RISK-REPORT
+           ELSE
+               PERFORM B0
+               PERFORM F-SELECT-CLASA
+               IF SQL-ITEM-FAILED
+                   GO TO Z0
+               END-IF
+               PERFORM F-SELECT-STUDENT
+               IF SQL-ITEM-FAILED
+                   GO TO Z0
+               END-IF
+               PERFORM F-SELECT-MATERIE
+               IF SQL-ITEM-FAILED
+                   GO TO Z0
+               END-IF
+               PERFORM F-BLAME-PROF
+           END-IF
+
            PERFORM Z0
            .
        S0Z.
@@ -117,11 +260,89 @@
 
        A0 SECTION.
        A0A.
-           *> OPEN INPUT FILE?
+           DISPLAY "FAILING GRADE THRESHOLD (BLANK = 5): "
+               WITH NO ADVANCING
+           ACCEPT WS-THRESHOLD
+           IF WS-THRESHOLD = 0
+               MOVE 5                      TO WS-THRESHOLD
+           END-IF
+
+           DISPLAY "RUN NON-INTERACTIVE AT-RISK REPORT? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-MODE-SWITCH
+
+           OPEN EXTEND LETTER-FILE
+           OPEN EXTEND DEAD-LETTER-FILE
            .
        A0Z.
            EXIT.
 
+      *> READ WHATEVER NOTIFY-HISTORY ALREADY HOLDS SO THIS RUN DOES
+      *> NOT RE-BLAME A CNP/MATERIE COMBINATION ALREADY SENT OUT
+       H-LOAD-NOTIFIED SECTION.
+       H-LOAD-NOTIFIEDA.
+           MOVE 0                          TO NOTIFIED-COUNT
+           OPEN INPUT NOTIFY-HISTORY
+           IF WS-NOTIFY-STATUS = "00"
+               MOVE 1                      TO NOTIFIED-IDX
+               SET INP1-NEOF               TO TRUE
+               PERFORM WITH TEST BEFORE UNTIL INP1-EOF
+                   READ NOTIFY-HISTORY INTO NOTIFIED-ENTRY(NOTIFIED-IDX)
+                       AT END
+                           SET INP1-EOF    TO TRUE
+                   END-READ
+                   IF NOT INP1-EOF AND NOTIFIED-IDX < 500
+                       ADD 1               TO NOTIFIED-IDX
+                   END-IF
+               END-PERFORM
+               IF NOTIFIED-IDX > 1
+                   COMPUTE NOTIFIED-COUNT = NOTIFIED-IDX - 1
+               END-IF
+               CLOSE NOTIFY-HISTORY
+           END-IF
+           OPEN EXTEND NOTIFY-HISTORY
+           .
+       H-LOAD-NOTIFIEDZ.
+           EXIT.
+
+      *> HAS THIS CNP/MATERIE COMBINATION ALREADY BEEN REPORTED?
+       H-CHECK-NOTIFIED SECTION.
+       H-CHECK-NOTIFIEDA.
+           SET NOT-NOTIFIED-YET            TO TRUE
+           MOVE 1                          TO NOTIFIED-IDX
+           PERFORM WITH TEST AFTER UNTIL
+                   NOTIFIED-IDX > NOTIFIED-COUNT OR ALREADY-NOTIFIED
+               IF NOTIFIED-CNP(NOTIFIED-IDX) = WS-STUD-CNP AND
+                  NOTIFIED-MATERIE(NOTIFIED-IDX) = WS-STUD-MATERIE
+                   SET ALREADY-NOTIFIED    TO TRUE
+               END-IF
+               ADD 1                       TO NOTIFIED-IDX
+           END-PERFORM
+           .
+       H-CHECK-NOTIFIEDZ.
+           EXIT.
+
+      *> RECORD THIS CNP/MATERIE COMBINATION SO A FUTURE RUN SKIPS IT
+       H-RECORD-NOTIFIED SECTION.
+       H-RECORD-NOTIFIEDA.
+      *> FIXED COLUMNS - CNP IN 1-13, MATERIE IN 14-45 - NO DELIMITER,
+      *> SO H-LOAD-NOTIFIED'S POSITIONAL READ INTO NOTIFIED-ENTRY
+      *> LINES UP WITH WHAT IS WRITTEN HERE
+           MOVE SPACE                      TO WS-NOTIFY-LINE
+           MOVE WS-STUD-CNP                TO WS-NOTIFY-CNP
+           MOVE WS-STUD-MATERIE            TO WS-NOTIFY-MATERIE
+           MOVE WS-NOTIFY-LINE             TO NOTIFY-HISTORY-FD
+           WRITE NOTIFY-HISTORY-FD
+
+           IF NOTIFIED-COUNT < 500
+               ADD 1                       TO NOTIFIED-COUNT
+               MOVE WS-STUD-CNP         TO NOTIFIED-CNP(NOTIFIED-COUNT)
+               MOVE WS-STUD-MATERIE  TO NOTIFIED-MATERIE(NOTIFIED-COUNT)
+           END-IF
+           .
+       H-RECORD-NOTIFIEDZ.
+           EXIT.
+
        B0 SECTION.
        B0A.
          *> PERFORM READ
@@ -155,13 +376,16 @@
 
            IF SQL-STATUS-VALUE = "0   "
                DISPLAY "COBOL SAYS: SELECTED SUCCESSFULY!"
+               SET SQL-ITEM-OK                TO TRUE
            ELSE
-               *> SOMETHING WENT WRONG WHIT SELECTION
+               *> SOMETHING WENT WRONG WHIT SELECTION - LET THE
+               *> CALLER DECIDE WHETHER TO ABORT (INTERACTIVE MODE)
+               *> OR SKIP JUST THIS ITEM (BATCH MODE)
                DISPLAY "COBOL SAYS: WE HAVE NOTHING "
                "TO DISPLAY?"
                DISPLAY "SQL SAY: " SQL-STATUS-VALUE
-               DISPLAY "EXITING..."
-               GO TO Z0
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
            END-IF
            .
 
@@ -178,7 +402,13 @@
                    SET INP1-EOF            TO TRUE
              END-READ
              IF NOT INP1-EOF
-              ADD 1                        TO COUNTER-CLASA *> COUNTING
+              IF COUNTER-CLASA >= K-MAX-CLASA
+                  DISPLAY "TOO MANY CLASE ROWS, TRUNCATED AT "
+                      K-MAX-CLASA
+                  SET INP1-EOF            TO TRUE
+              ELSE
+                  ADD 1                   TO COUNTER-CLASA
+              END-IF
              END-IF
            END-PERFORM
 
@@ -213,9 +443,11 @@
            EXIT.
 
        F-SELECT-STUDENT SECTION.
-           *> THIS SECTION WILL INTEROGATE DB FOR STUDENTS FROM SELECTED CLASE
+           *> THIS SECTION WILL INTEROGATE DB FOR STUDENTS FROM SELECTED
+           *> CLASE
        F-SELECT-STUDENTA.
-         *> FIRST : INTERROGATION OF DB ABOUT ALL "STUDENT" FROM DESIERED CLASE.
+         *> FIRST : INTERROGATION OF DB ABOUT ALL "STUDENT" FROM
+         *> DESIERED CLASE.
          *> PUTTING IN FILE LINE BY LINE
 
            *> PREPARE SQL STATEMENT
@@ -239,13 +471,16 @@
 
            IF SQL-STATUS-VALUE = "0   "
                DISPLAY "COBOL SAYS: SELECTED SUCCESSFULY!"
+               SET SQL-ITEM-OK                TO TRUE
            ELSE
-               *> SOMETHING WENT WRONG WHIT SELECTION
+               *> SOMETHING WENT WRONG WHIT SELECTION - LET THE
+               *> CALLER DECIDE WHETHER TO ABORT (INTERACTIVE MODE)
+               *> OR SKIP JUST THIS ITEM (BATCH MODE)
                DISPLAY "COBOL SAYS: WE HAVE NOTHING "
                "TO DISPLAY?"
                DISPLAY "SQL SAY: " SQL-STATUS-VALUE
-               DISPLAY "EXITING..."
-               GO TO Z0
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
            END-IF
            .
 
@@ -263,7 +498,13 @@
                    SET INP1-EOF            TO TRUE
              END-READ
              IF NOT INP1-EOF
-              ADD 1                        TO COUNTER-STUDENT *> COUNTING
+              IF COUNTER-STUDENT >= K-MAX-STUDENT
+                  DISPLAY "TOO MANY STUDENT ROWS, TRUNCATED AT "
+                      K-MAX-STUDENT
+                  SET INP1-EOF            TO TRUE
+              ELSE
+                  ADD 1                   TO COUNTER-STUDENT
+              END-IF
              END-IF
            END-PERFORM
 
@@ -272,7 +513,7 @@
 
            CLOSE SQL-RESULTS
            .
-       F-SELECT-CLASAF.
+       F-SELECT-STUDENTF.
            *> DISPLAY ALL STUNDENTS FROM CLASA
            DISPLAY "Alegeti studentul:"
            DISPLAY "OPTIUNE    CNP        NUME        "
@@ -280,7 +521,8 @@
            MOVE 1 TO COUNTER-SELECT
            PERFORM WITH TEST AFTER UNTIL
                                  COUNTER-SELECT > COUNTER-STUDENT
-             *> REMOVE SPACES FROM WS? BUT NEW DISPLAY WILL PUT A '\N', A NEW LINE
+             *> REMOVE SPACES FROM WS? BUT NEW DISPLAY WILL PUT A
+             *> '\N', A NEW LINE
              MOVE 12 TO LENGTH-TEXT
              DISPLAY " " COUNTER-SELECT " -   "
              STUDENTI-CNP(COUNTER-SELECT)
@@ -304,12 +546,12 @@
            MOVE STUDENTI-NUME(COUNTER-SELECT)        TO WS-STUD-NUME
            MOVE STUDENTI-PRENUME(COUNTER-SELECT)     TO WS-STUD-PRENUME
            .
-       F-SELECT-CLASA0Z.
+       F-SELECT-STUDENT0Z.
            EXIT.
 
        F-SELECT-MATERIE SECTION.
            *> THIS SECTION WILL INTEROGATE DB FOR
-           *> "NOTE" ON "MATERII" < 5 FROM
+           *> "NOTE" ON "MATERII" < THRESHOLD FROM
            *> SELECTED STUDENT WHIT SELECTED CLASS
 
        F-SELECT-MATERIEA.
@@ -321,7 +563,8 @@
            *> PREPARE SQL STATEMENT
            MOVE SPACE                           TO SQL-STATEMENT
            STRING "SELECT MATERIE, NOTA FROM NOTE "
-           "WHERE CNP = '"WS-STUD-CNP"'  AND NOTA < 5"
+           "WHERE CNP = '"WS-STUD-CNP"'  AND NOTA < "
+           WS-THRESHOLD
            INTO SQL-STATEMENT
 
            OPEN OUTPUT SQL-STATEMENT-FILE
@@ -339,18 +582,22 @@
 
            IF SQL-STATUS-VALUE = "0   "
                DISPLAY "COBOL SAYS: SELECTED SUCCESSFULY!"
+               SET SQL-ITEM-OK                TO TRUE
            ELSE
-               *> SOMETHING WENT WRONG WHIT SELECTION
+               *> SOMETHING WENT WRONG WHIT SELECTION - LET THE
+               *> CALLER DECIDE WHETHER TO ABORT (INTERACTIVE MODE)
+               *> OR SKIP JUST THIS ITEM (BATCH MODE)
                DISPLAY "COBOL SAYS: WE HAVE NOTHING "
                "TO DISPLAY?"
                DISPLAY "SQL SAY: " SQL-STATUS-VALUE
-               DISPLAY "EXITING..."
-               GO TO Z0
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
            END-IF
            .
 
        F-SELECT-MATERIEB.
-           *> READ THE RESULT OF INTEROGATION FROM FILE INTO STUDENT-MATERII
+           *> READ THE RESULT OF INTEROGATION FROM FILE INTO
+           *> STUDENT-MATERII
            *> LINE BY LINE
            *> COUNTING EVERY LINE
            OPEN INPUT SQL-RESULTS
@@ -363,7 +610,13 @@
                    SET INP1-EOF            TO TRUE
              END-READ
              IF NOT INP1-EOF
-              ADD 1                        TO COUNTER-MATERIE *> COUNTING
+              IF COUNTER-MATERIE >= K-MAX-MATERIE
+                  DISPLAY "TOO MANY MATERIE ROWS, TRUNCATED AT "
+                      K-MAX-MATERIE
+                  SET INP1-EOF            TO TRUE
+              ELSE
+                  ADD 1                   TO COUNTER-MATERIE
+              END-IF
              END-IF
            END-PERFORM
 
@@ -373,7 +626,7 @@
            CLOSE SQL-RESULTS
            .
        F-SELECT-MATERIEF.
-           *> DISPLAY ALL "NOTE" < 5 FROM STUDENT
+           *> DISPLAY ALL "NOTE" < THRESHOLD FROM STUDENT
            DISPLAY "Alegeti materia: "
            DISPLAY "OPTIUNE   MATERIE     NOTA"
            MOVE 1                          TO COUNTER-SELECT
@@ -381,7 +634,8 @@
            MOVE 1                          TO FLAGG
            PERFORM WITH TEST AFTER UNTIL
                                  COUNTER-SELECT > COUNTER-MATERIE
-             *> REMOVE SPACES FROM WS? BUT NEW DISPLAY WILL PUT A '\N', A NEW LINE
+             *> REMOVE SPACES FROM WS? BUT NEW DISPLAY WILL PUT A
+             *> '\N', A NEW LINE
              MOVE 12 TO LENGTH-TEXT
              PERFORM E0          *> NEW "MATERIE" ? YES, THAN FLAGG = 1
              IF FLAGG = 1
@@ -397,16 +651,26 @@
              END-IF
 
            END-PERFORM
-         *> ACCEPT SELECTION
-           ACCEPT COUNTER-SELECT
 
-           IF NOT(COUNTER-SELECT <= MATERII-STUDENT)
-                       OR (COUNTER-SELECT NOT NUMERIC)
-               DISPLAY "INVALID SELECTION"
-               GO TO  Z0
-           END-IF
+           *> BLAME EVERY FAILING SUBJECT IN ONE PASS, OR JUST ONE?
+           DISPLAY "BLAME ALL FAILING SUBJECTS? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-ALL-SUBJECTS-SWITCH
+
+           IF ALL-SUBJECTS
+               MOVE 0                      TO COUNTER-SELECT
+           ELSE
+             *> ACCEPT SELECTION
+               ACCEPT COUNTER-SELECT
+
+               IF NOT(COUNTER-SELECT <= MATERII-STUDENT)
+                           OR (COUNTER-SELECT NOT NUMERIC)
+                   DISPLAY "INVALID SELECTION"
+                   GO TO  Z0
+               END-IF
 
-           MOVE NEW-MATERIE(COUNTER-SELECT)      TO WS-STUD-MATERIE
+               MOVE NEW-MATERIE(COUNTER-SELECT)  TO WS-STUD-MATERIE
+           END-IF
            .
 
        F-SELECT-MATERIEAZ.
@@ -414,12 +678,48 @@
 
        F-BLAME-PROF SECTION.
        F-BLAME-PROFA.
+         *> IF THE OPERATOR ASKED FOR ALL FAILING SUBJECTS, LOOP
+         *> F-BLAME-PROF-ONE OVER EVERY ONE OF THEM; OTHERWISE JUST
+         *> THE SINGLE MATERIE THE OPERATOR PICKED ABOVE
+           IF ALL-SUBJECTS
+               MOVE 1                      TO COUNTER-SELECT
+               PERFORM WITH TEST AFTER UNTIL
+                       COUNTER-SELECT > MATERII-STUDENT
+                   MOVE NEW-MATERIE(COUNTER-SELECT) TO WS-STUD-MATERIE
+                   PERFORM F-BLAME-PROF-ONE
+      *> ONE SUBJECT'S SQL FAILURE ONLY SKIPS THAT SUBJECT - THE
+      *> SWEEP MUST STILL BLAME EVERY OTHER FAILING SUBJECT
+                   IF SQL-ITEM-FAILED
+                       DISPLAY "COULD NOT BLAME A PROFESOR FOR "
+                           WS-STUD-MATERIE ", SKIPPING"
+                   END-IF
+                   ADD 1                   TO COUNTER-SELECT
+               END-PERFORM
+           ELSE
+               PERFORM F-BLAME-PROF-ONE
+               IF SQL-ITEM-FAILED
+                   GO TO Z0
+               END-IF
+           END-IF
+           .
+       F-BLAME-PROFZ.
+           EXIT.
+
+      *> BLAME THE PROFESOR RESPONSIBLE FOR WS-STUD-MATERIE, UNLESS
+      *> THIS EXACT CNP/MATERIE COMBINATION WAS ALREADY REPORTED
+       F-BLAME-PROF-ONE SECTION.
+       F-BLAME-PROF-ONEA.
+           PERFORM H-CHECK-NOTIFIED
+           IF ALREADY-NOTIFIED
+               DISPLAY "ALREADY NOTIFIED FOR " WS-STUD-MATERIE
+                   ", SKIPPING"
+               SET SQL-ITEM-OK                 TO TRUE
+           ELSE
          *> FIRST : INTERROGATION OF PROFESORIMATERIECLASA
          *> ABOUT CNP OF PROFESOR THAT HAVE
          *> SELECTED "MATERIE" AND SELECTED "CLASA".
          *> AFTER THAT, PUT IN FILE
 
-           *> PREPARE SQL STATEMENT
            MOVE SPACE                           TO SQL-STATEMENT
            STRING "SELECT CNP FROM PROFESORMATERIECLASA WHERE "
            "MATERIE = '"WS-STUD-MATERIE"' AND CLASA = "
@@ -441,17 +741,19 @@
 
            IF SQL-STATUS-VALUE = "0   "
                DISPLAY "COBOL SAYS: SELECTED SUCCESSFULY!"
+               SET SQL-ITEM-OK                TO TRUE
            ELSE
-               *> SOMETHING WENT WRONG WHIT SELECTION
+               *> SOMETHING WENT WRONG WHIT SELECTION - SKIP JUST
+               *> THIS SUBJECT/STUDENT INSTEAD OF ABORTING THE RUN;
+               *> THE CALLER DECIDES WHAT TO DO NEXT
                DISPLAY "COBOL SAYS: WE HAVE NOTHING "
                "TO DISPLAY?"
                DISPLAY "SQL SAY: " SQL-STATUS-VALUE
-               DISPLAY "EXITING..."
-               GO TO Z0
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
+               GO TO F-BLAME-PROF-ONEZ
            END-IF
-           .
 
-       F-BLAME-PROFB.
            *> READ THE RESULT OF INTEROGATION FROM FILE INTO CNP-PROF
            *> JUST A LINE
            OPEN INPUT SQL-RESULTS
@@ -481,22 +783,34 @@
 
            IF SQL-STATUS-VALUE = "0   "
                DISPLAY "COBOL SAYS: SELECTED SUCCESSFULY!"
+               SET SQL-ITEM-OK                TO TRUE
            ELSE
-               *> SOMETHING WENT WRONG WHIT SELECTION
+               *> SOMETHING WENT WRONG WHIT SELECTION - SKIP JUST
+               *> THIS SUBJECT/STUDENT INSTEAD OF ABORTING THE RUN;
+               *> THE CALLER DECIDES WHAT TO DO NEXT
                DISPLAY "COBOL SAYS: WE HAVE NOTHING "
                "TO DISPLAY?"
                DISPLAY "SQL SAY: " SQL-STATUS-VALUE
-               DISPLAY "EXITING..."
-               GO TO Z0
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
+               GO TO F-BLAME-PROF-ONEZ
            END-IF
 
            *> DISPLAY PROF  TO BLAME
            OPEN INPUT SQL-RESULTS
            READ SQL-RESULTS INTO PROF-TO-BLAME
            CLOSE SQL-RESULTS
+
+           PERFORM F-BLAME-PROFF
+           PERFORM H-RECORD-NOTIFIED
+           END-IF
            .
+       F-BLAME-PROF-ONEZ.
+           EXIT.
+
        F-BLAME-PROFF.
-           *> BLAME
+           *> WRITE THE LETTER TO LETTER-FILE INSTEAD OF JUST
+           *> DISPLAYING IT, SO IT CAN ACTUALLY BE PRINTED/MAILED
            *> REMOVE SPACE BEFORE PRINTING
            MOVE 0                                TO LENGTH-TEXT
            PERFORM VARYING LENGTH-TEXT FROM 1 BY 1
@@ -516,9 +830,226 @@
            PROF-TO-BLAME-NUME(1:LENGTH-TEXT)
            PROF-TO-BLAME-PRENUME(1:LENGTH-TEXT2)
            "!"
+
+           MOVE SPACE                           TO WS-LETTER-LINE
+           MOVE PROF-TO-BLAME-NUME              TO LTR-PROF-NUME
+           MOVE PROF-TO-BLAME-PRENUME           TO LTR-PROF-PRENUME
+           MOVE WS-STUD-MATERIE                 TO LTR-MATERIE
+
+           MOVE SPACE                           TO LETTER-FILE-FD
+           MOVE WS-LETTER-LINE                  TO LETTER-FILE-FD
+           WRITE LETTER-FILE-FD
            .
 
-       F-BLAME-PROFZ.
+       F-BLAME-PROFZZ.
+           EXIT.
+
+      *> NON-INTERACTIVE SWEEP OF EVERY CLASS/STUDENT/SUBJECT, NO
+      *> ACCEPT PROMPTS - WRITES ONE AT-RISK-FILE LINE PER FAILING
+      *> GRADE TOGETHER WITH THE RESPONSIBLE PROFESOR
+       G-BATCH-AT-RISK-REPORT SECTION.
+       G-BATCH-AT-RISK-REPORTA.
+           OPEN OUTPUT AT-RISK-FILE
+           MOVE 0                          TO WS-AT-RISK-COUNT
+
+           PERFORM F-SELECT-CLASAA
+           PERFORM F-SELECT-CLASAB
+           .
+
+       G-BATCH-AT-RISK-REPORTB.
+           IF SQL-ITEM-FAILED
+               DISPLAY "COULD NOT RETRIEVE THE CLASA LIST, "
+                   "AT-RISK REPORT SKIPPED"
+           ELSE
+               MOVE 1                      TO COUNTER-SELECT
+               PERFORM WITH TEST AFTER UNTIL
+                       COUNTER-SELECT > COUNTER-CLASA
+                   MOVE CLASE-CLASA(COUNTER-SELECT) TO WS-STUD-CLASA
+                   PERFORM G-BATCH-ONE-CLASA
+                   ADD 1                   TO COUNTER-SELECT
+               END-PERFORM
+           END-IF
+
+           DISPLAY "AT-RISK LINES WRITTEN: " WS-AT-RISK-COUNT
+           CLOSE AT-RISK-FILE
+           .
+       G-BATCH-AT-RISK-REPORTZ.
+           EXIT.
+
+      *> ALL FAILING GRADES FOR EVERY STUDENT IN WS-STUD-CLASA
+       G-BATCH-ONE-CLASA SECTION.
+       G-BATCH-ONE-CLASAA.
+           PERFORM F-SELECT-STUDENTA
+           PERFORM F-SELECT-STUDENTB
+
+      *> A FAILED LOOKUP FOR ONE CLASA ONLY SKIPS THAT CLASA - THE
+      *> OUTER CLASA LOOP IN G-BATCH-AT-RISK-REPORTB KEEPS GOING
+           IF SQL-ITEM-FAILED
+               DISPLAY "COULD NOT RETRIEVE STUDENTS FOR CLASA "
+                   WS-STUD-CLASA ", SKIPPING"
+           ELSE
+               MOVE 1                      TO COUNTER-MATERI
+               PERFORM WITH TEST AFTER UNTIL
+                       COUNTER-MATERI > COUNTER-STUDENT
+                   MOVE STUDENTI-CNP(COUNTER-MATERI)    TO WS-STUD-CNP
+                   MOVE STUDENTI-NUME(COUNTER-MATERI)   TO WS-STUD-NUME
+                   MOVE STUDENTI-PRENUME(COUNTER-MATERI)
+                                                TO WS-STUD-PRENUME
+                   PERFORM G-BATCH-ONE-STUDENT
+                   ADD 1                   TO COUNTER-MATERI
+               END-PERFORM
+           END-IF
+           .
+       G-BATCH-ONE-CLASAZ.
+           EXIT.
+
+      *> ALL FAILING GRADES FOR WS-STUD-CNP, ONE AT-RISK-FILE LINE
+      *> PER FAILING SUBJECT
+       G-BATCH-ONE-STUDENT SECTION.
+       G-BATCH-ONE-STUDENTA.
+           PERFORM F-SELECT-MATERIEA
+
+      *> A FAILED LOOKUP FOR ONE STUDENT ONLY SKIPS THAT STUDENT -
+      *> THE OUTER STUDENT LOOP IN G-BATCH-ONE-CLASAA KEEPS GOING
+           IF SQL-ITEM-FAILED
+               DISPLAY "COULD NOT RETRIEVE FAILING GRADES FOR CNP "
+                   WS-STUD-CNP ", SKIPPING"
+           ELSE
+               OPEN INPUT SQL-RESULTS
+               MOVE 1                      TO COUNTER-MATERIE
+               SET INP1-NEOF               TO TRUE
+               PERFORM WITH TEST BEFORE UNTIL INP1-EOF
+                   READ SQL-RESULTS
+                       INTO STUDENT-MATERII(COUNTER-MATERIE)
+                       AT END
+                           SET INP1-EOF    TO TRUE
+                   END-READ
+                   IF NOT INP1-EOF
+                     IF COUNTER-MATERIE >= K-MAX-MATERIE
+                       DISPLAY "TOO MANY MATERIE ROWS, TRUNCATED AT "
+                           K-MAX-MATERIE
+                       SET INP1-EOF      TO TRUE
+                     ELSE
+                       ADD 1             TO COUNTER-MATERIE
+                     END-IF
+                   END-IF
+               END-PERFORM
+               SUBTRACT 1 FROM COUNTER-MATERIE
+               CLOSE SQL-RESULTS
+
+               MOVE 1                      TO COUNTER-SELECT
+               PERFORM WITH TEST AFTER UNTIL
+                       COUNTER-SELECT > COUNTER-MATERIE
+                   MOVE MATERIE(COUNTER-SELECT) TO WS-STUD-MATERIE
+                   PERFORM G-BATCH-ONE-GRADE
+                   ADD 1                   TO COUNTER-SELECT
+               END-PERFORM
+           END-IF
+           .
+       G-BATCH-ONE-STUDENTZ.
+           EXIT.
+
+      *> LOOK UP THE PROFESOR FOR ONE FAILING GRADE AND WRITE THE
+      *> REPORT LINE
+       G-BATCH-ONE-GRADE SECTION.
+       G-BATCH-ONE-GRADEA.
+           MOVE SPACE                           TO SQL-STATEMENT
+           STRING "SELECT CNP FROM PROFESORMATERIECLASA WHERE "
+           "MATERIE = '"WS-STUD-MATERIE"' AND CLASA = "
+           "'"WS-STUD-CLASA"'"
+           INTO SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           *> INVOKE THE JAR
+           CALL "SYSTEM" USING K-INVOKE-JAR
+
+           *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
+           *> SQL STATUS WAS WRITTEN TO THE FILE.
+           OPEN INPUT SQL-STATUS-FILE
+           READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+           CLOSE SQL-STATUS-FILE
+
+           IF SQL-STATUS-VALUE = "0   "
+               SET SQL-ITEM-OK                TO TRUE
+           ELSE
+               *> SOMETHING WENT WRONG WHIT SELECTION - SKIP JUST
+               *> THIS GRADE INSTEAD OF BLAMING A STALE PROFESOR
+               DISPLAY "SQL SAY: " SQL-STATUS-VALUE
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
+               GO TO G-BATCH-ONE-GRADEZ
+           END-IF
+
+           OPEN INPUT SQL-RESULTS
+           READ SQL-RESULTS INTO CNP-PROF
+               AT END
+                   SET SQL-ITEM-FAILED         TO TRUE
+           END-READ
+           CLOSE SQL-RESULTS
+
+           IF SQL-ITEM-FAILED
+               GO TO G-BATCH-ONE-GRADEZ
+           END-IF
+
+           MOVE SPACE                           TO SQL-STATEMENT
+           STRING "SELECT NUME, PRENUME FROM PROFESORI WHERE "
+           "CNP = '"CNP-PROF"'"
+           INTO SQL-STATEMENT
+
+           OPEN OUTPUT SQL-STATEMENT-FILE
+           WRITE SQL-STATEMENT-FILE-FD FROM SQL-STATEMENT
+           CLOSE SQL-STATEMENT-FILE
+
+           *> INVOKE THE JAR
+           CALL "SYSTEM" USING K-INVOKE-JAR
+
+           *> DID SOMETHING GO WRONG? LET'S CHECK THE SQLSTA FILE.
+           *> SQL STATUS WAS WRITTEN TO THE FILE.
+           OPEN INPUT SQL-STATUS-FILE
+           READ SQL-STATUS-FILE INTO SQL-STATUS-VALUE
+           CLOSE SQL-STATUS-FILE
+
+           IF SQL-STATUS-VALUE = "0   "
+               SET SQL-ITEM-OK                TO TRUE
+           ELSE
+               *> SOMETHING WENT WRONG WHIT SELECTION - SKIP JUST
+               *> THIS GRADE INSTEAD OF BLAMING A STALE PROFESOR
+               DISPLAY "SQL SAY: " SQL-STATUS-VALUE
+               SET SQL-ITEM-FAILED             TO TRUE
+               PERFORM J-WRITE-DEADLETTER
+               GO TO G-BATCH-ONE-GRADEZ
+           END-IF
+
+           OPEN INPUT SQL-RESULTS
+           READ SQL-RESULTS INTO PROF-TO-BLAME
+               AT END
+                   SET SQL-ITEM-FAILED         TO TRUE
+           END-READ
+           CLOSE SQL-RESULTS
+
+           IF SQL-ITEM-FAILED
+               GO TO G-BATCH-ONE-GRADEZ
+           END-IF
+
+           MOVE SPACE                      TO AT-RISK-LINE
+           MOVE WS-STUD-CLASA              TO AR-CLASA
+           MOVE WS-STUD-CNP                TO AR-CNP
+           MOVE WS-STUD-NUME               TO AR-NUME
+           MOVE WS-STUD-PRENUME            TO AR-PRENUME
+           MOVE WS-STUD-MATERIE            TO AR-MATERIE
+           MOVE NOTA(COUNTER-SELECT)       TO AR-NOTA
+           MOVE PROF-TO-BLAME-NUME         TO AR-PROF-NUME
+           MOVE PROF-TO-BLAME-PRENUME      TO AR-PROF-PRENUME
+
+           MOVE SPACE                      TO AT-RISK-FILE-FD
+           MOVE AT-RISK-LINE               TO AT-RISK-FILE-FD
+           WRITE AT-RISK-FILE-FD
+           ADD 1                           TO WS-AT-RISK-COUNT
+           .
+       G-BATCH-ONE-GRADEZ.
            EXIT.
 
        E0  SECTION.
@@ -541,9 +1072,25 @@
 
        Z0  SECTION.
        Z0A.
-           *> CLOSE FILE
+           CLOSE LETTER-FILE
+           CLOSE NOTIFY-HISTORY
+           CLOSE DEAD-LETTER-FILE
            .
        Z0Z.
            EXIT.
 
+      *> APPEND THE STATEMENT THAT COULD NOT BE RUN TO THE DEAD-LETTER
+      *> FILE SO IT CAN BE REPLAYED LATER INSTEAD OF BEING LOST
+       J-WRITE-DEADLETTER SECTION.
+       J-WRITE-DEADLETTERA.
+           MOVE SPACE TO DEAD-LETTER-LINE
+           ACCEPT DL-DATE FROM DATE YYYYMMDD
+           ACCEPT DL-TIME FROM TIME
+           MOVE SQL-STATEMENT TO DL-STATEMENT
+           MOVE DEAD-LETTER-LINE TO DEAD-LETTER-FD
+           WRITE DEAD-LETTER-FD
+           .
+       J-WRITE-DEADLETTERZ.
+           EXIT.
+
        END PROGRAM ANGRYPARENTS.
