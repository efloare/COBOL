@@ -36,24 +36,39 @@
            88  INP1-EOF                VALUE "E".
            88  INP1-NEOF               VALUE "N".
 
+      *> WORK FIELD FOR REPORTING MULTIPLE-MATCH POSITIONS
+       01  WS-DISPLAY-IDX              PIC 9(2).
+
        01  INTF.
            05 OP-CODE                      PIC X(1).
                88 OP-SEQUENTIAL            VALUE "S".
                88 OP-BINARY                VALUE "B".
+               88 OP-NAME                  VALUE "N".
+               88 OP-INSERT                VALUE "I".
            05 LIN  OCCURS 100.
                10  SURNAME                 PIC X(30).
                10  NAME                    PIC X(30).
                10  CNP                     PIC 9(13).
+      *> CARRIES WHATEVER THE SOURCE LINE HELD PAST CNP (ST-INPUT-FD
+      *> IS 103 BYTES WIDE, 30 MORE THAN SURNAME+NAME+CNP) SO A
+      *> READ/WRITE ROUND-TRIP THROUGH LIN DOES NOT TRUNCATE THE
+      *> REST OF THE RECORD
+               10  LIN-FILLER              PIC X(30).
            05  N                           PIC 9(2).
            05  INP-CNP                     PIC X(13).
+           05  INP-SURNAME                 PIC X(30).
+           05  INP-NAME                    PIC X(30).
            05  OUT-SURNAME-NAME            PIC X(60).
+           05  MATCH-COUNT                 PIC 9(2).
+           05  MATCH-POS                   PIC 9(2) OCCURS 100.
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        S0  SECTION.
        S0A.
            PERFORM A0
-           PERFORM B0 VARYING N FROM 1 BY 1 UNTIL INP1-EOF
+           MOVE 0                          TO N
+           PERFORM B0 UNTIL INP1-EOF
            PERFORM F0
            PERFORM Z0
            STOP RUN.
@@ -68,9 +83,14 @@
 
        B0  SECTION.
        B0A.
+      *> N IS ADVANCED BEFORE THE READ AND BACKED OUT ON AT END SO IT
+      *> ENDS THE LOOP HOLDING THE TRUE RECORD COUNT, NOT ONE (OR TWO)
+      *> PAST IT
+           ADD 1 TO N
            READ ST-INPUT                  INTO LIN (N)
            AT END
                SET INP1-EOF               TO TRUE
+               SUBTRACT 1 FROM N
            END-READ.
        B0Z.
 
@@ -94,6 +114,7 @@
                DISPLAY "NOT FOUND"
            WHEN 2
                DISPLAY "MULTIPLE OCCURRENCES"
+               PERFORM H-DISPLAY-MATCHES
            WHEN 3
                DISPLAY "EMPTY INPUT-CNP"
            WHEN OTHER
@@ -103,6 +124,18 @@
        F0Z.
            EXIT.
 
+      *> LIST EVERY DUPLICATE CNP POSITION F-SEARCH-SEQ FOUND, SO
+      *> THE OPERATOR CAN GO AUDIT THOSE RECORDS IN THE SOURCE FILE
+       H-DISPLAY-MATCHES SECTION.
+       H-DISPLAY-MATCHESA.
+           DISPLAY "MATCHES FOUND: " MATCH-COUNT
+           PERFORM VARYING WS-DISPLAY-IDX FROM 1 BY 1
+                   UNTIL WS-DISPLAY-IDX > MATCH-COUNT
+               DISPLAY "  AT POSITION: " MATCH-POS(WS-DISPLAY-IDX)
+           END-PERFORM
+           .
+       H-DISPLAY-MATCHESZ.
+           EXIT.
 
        Z0 SECTION.
        Z0A.
