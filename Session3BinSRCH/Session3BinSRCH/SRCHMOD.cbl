@@ -22,14 +22,28 @@
            05 LFT         PIC 9(2).
            05 RGT         PIC 9(2).
            05 MID         PIC 9(2).
+           05 SEQ-IDX     PIC 9(2).
 
        01 WORK-STATUS PIC X(1) VALUE "N".
            88 NOT-FOUND            VALUE "N".
            88 FOUND                VALUE "F".
-       01  FLAGG               PIC 9(1).
        01 PRG-STATUS  PIC X(1).
        88 STATUS-OK         VALUE "O".
        88 ERR               VALUE "E".
+
+      *> HOW MANY ENTRIES LIN CAN HOLD, PER ITS OCCURS CLAUSE BELOW -
+      *> GUARDS F-INSERT-ENTRY AGAINST OVERRUNNING IT
+       01 K-MAX-LIN   PIC 9(3) VALUE 100.
+
+      *> WORK FIELDS FOR THE SELECTION SORT IN G-SORT-LIN
+       01 WS-SORT-I   PIC 9(2).
+       01 WS-SORT-J   PIC 9(2).
+       01 WS-SORT-BEST PIC 9(2).
+       01 LIN-TEMP.
+           05 LIN-TEMP-SURNAME        PIC X(30).
+           05 LIN-TEMP-NAME           PIC X(30).
+           05 LIN-TEMP-CNP            PIC 9(13).
+           05 LIN-TEMP-FILLER         PIC X(30).
       *-----------------------
        LINKAGE SECTION.
 
@@ -37,17 +51,32 @@
       *       00 - SUCCESFULL
       *       01 - NOT FOUND
       *       02 - MULTIPLE CNPs FOUND
+      *       03 - EMPTY INPUT CRITERIA
+      *       04 - LIN TABLE FULL, INSERT REJECTED
            05 OP-CODE      PIC X(1).
                88 OP-SEQUENTIAL    VALUE "S".
                88 OP-BINARY        VALUE "B".
+               88 OP-NAME          VALUE "N".
+               88 OP-INSERT        VALUE "I".
 
            05 LIN  OCCURS 100.
                10  SURNAME PIC X(30).
                10  NAME    PIC X(30).
                10  CNP     PIC 9(13).
+      *> CARRIES WHATEVER THE SOURCE LINE HELD PAST CNP (ST-INPUT-FD
+      *> IS 103 BYTES WIDE, 30 MORE THAN SURNAME+NAME+CNP) SO A
+      *> READ/WRITE ROUND-TRIP THROUGH LIN DOES NOT TRUNCATE THE
+      *> REST OF THE RECORD
+               10  LIN-FILLER PIC X(30).
            05 N            PIC 9(2).
            05 INP-CNP      PIC X(13).
+           05 INP-SURNAME  PIC X(30).
+           05 INP-NAME     PIC X(30).
            05 OUT-SURNAME-NAME PIC X(60).
+      *> FILLED IN BY F-SEARCH-SEQ: HOW MANY CNP MATCHES WERE FOUND
+      *> AND AT WHICH POSITIONS, FOR AUDITING DUPLICATE CNP ENTRIES
+           05 MATCH-COUNT      PIC 9(2).
+           05 MATCH-POS        PIC 9(2) OCCURS 100.
 
 
 
@@ -68,9 +97,16 @@
        A0A.
            MOVE 1 TO RETURN-CODE
            SET STATUS-OK TO TRUE
-           IF INP-CNP <= SPACE
-               MOVE 3          TO RETURN-CODE
-               SET ERR         TO TRUE
+           IF OP-NAME
+               IF INP-SURNAME <= SPACE AND INP-NAME <= SPACE
+                   MOVE 3      TO RETURN-CODE
+                   SET ERR     TO TRUE
+               END-IF
+           ELSE
+               IF INP-CNP <= SPACE
+                   MOVE 3          TO RETURN-CODE
+                   SET ERR         TO TRUE
+               END-IF
            END-IF
            .
        A0Z.
@@ -83,9 +119,25 @@
            DISPLAY N
            EVALUATE TRUE
            WHEN OP-SEQUENTIAL
+      *> F-SEARCH-SEQ NOW AUDITS EVERY MATCH ITSELF AND SETS
+      *> RETURN-CODE/FOUND DIRECTLY, SO SKIP THE ADJACENT-DUPLICATE
+      *> CHECK BELOW (THAT CHECK ONLY MAKES SENSE FOR A BINARY
+      *> SEARCH'S SINGLE MID POSITION)
                PERFORM F-SEARCH-SEQ
+               GO TO F0Z
            WHEN OP-BINARY
                PERFORM F-SEARCH-BIN
+           WHEN OP-NAME
+      *> F-SEARCH-NAME NOW AUDITS EVERY MATCH ITSELF AND SETS
+      *> RETURN-CODE/FOUND DIRECTLY (THE SAME WAY F-SEARCH-SEQ DOES
+      *> FOR CNP), SO SKIP THE ADJACENT-CNP CHECK BELOW - TWO
+      *> DIFFERENT STUDENTS SHARING A NAME WON'T SHARE A CNP, SO THAT
+      *> CHECK CAN NEVER CATCH THIS CASE
+               PERFORM F-SEARCH-NAME
+               GO TO F0Z
+           WHEN OP-INSERT
+               PERFORM F-INSERT-ENTRY
+               GO TO F0Z
            END-EVALUATE
 
 
@@ -143,36 +195,117 @@
            EXIT.
 
 
+      *> FIND EVERY LIN ENTRY WHOSE CNP MATCHES INP-CNP - NOT JUST
+      *> THE FIRST ONE - SO DUPLICATE CNP ENTRIES CAN BE AUDITED
+      *> INSTEAD OF PRODUCING A SINGLE AMBIGUOUS RETURN CODE
        F-SEARCH-SEQ SECTION.
-       MOVE 0             TO FLAGG
-       *> COMPUTE N = N - 2
-       DISPLAY N.
        F-SEARCH-SEQA.
+           MOVE 0                  TO MATCH-COUNT
+           MOVE 1                  TO SEQ-IDX
+           PERFORM TEST BEFORE UNTIL SEQ-IDX > N
+               IF CNP(SEQ-IDX) = INP-CNP
+                   ADD 1           TO MATCH-COUNT
+                   MOVE SEQ-IDX    TO MATCH-POS(MATCH-COUNT)
+                   IF MATCH-COUNT = 1
+                       STRING SURNAME(SEQ-IDX) NAME(SEQ-IDX)
+                            DELIMITED BY SIZE INTO OUT-SURNAME-NAME
+                   END-IF
+               END-IF
+               ADD 1               TO SEQ-IDX
+           END-PERFORM
 
+           EVALUATE TRUE
+               WHEN MATCH-COUNT = 0
+                   MOVE 1          TO RETURN-CODE
+               WHEN MATCH-COUNT = 1
+                   MOVE 0          TO RETURN-CODE
+                   SET FOUND       TO TRUE
+               WHEN OTHER
+                   MOVE 2          TO RETURN-CODE
+                   SET FOUND       TO TRUE
+           END-EVALUATE
+           .
+       F-SEARCH-SEQZ.
+           EXIT.
 
-
-           PERFORM UNTIL N = 0
-               DISPLAY "N = " N
-               DISPLAY "FLAGG= " FLAGG
-               IF INP-CNP = CNP(N)
-                   STRING SURNAME (N) NAME(N)
-                        DELIMITED BY SIZE INTO OUT-SURNAME-NAME
-                   ADD 1 TO FLAGG
-                   COMPUTE N = N - 1
-               ELSE IF INP-CNP NOT = CNP (N)
-                   COMPUTE N = N - 1
-               IF N = 1
-                   COMPUTE FLAGG = FLAGG - 1
-                   MOVE FLAGG TO RETURN-CODE
-
+      *> SEARCH LIN BY SURNAME/NAME INSTEAD OF CNP, FOR FRONT-DESK
+      *> STAFF WHO DO NOT HAVE THE STUDENT'S CNP ON HAND. FINDS EVERY
+      *> MATCH - NOT JUST THE FIRST ONE - SINCE TWO DIFFERENT
+      *> STUDENTS (EACH WITH THEIR OWN CNP) CAN SHARE A SURNAME/NAME
+       F-SEARCH-NAME SECTION.
+       F-SEARCH-NAMEA.
+           MOVE 0                  TO MATCH-COUNT
+           MOVE 1                  TO SEQ-IDX
+           PERFORM TEST BEFORE UNTIL SEQ-IDX > N
+               IF SURNAME(SEQ-IDX) = INP-SURNAME
+               AND NAME(SEQ-IDX) = INP-NAME
+                   ADD 1           TO MATCH-COUNT
+                   MOVE SEQ-IDX    TO MATCH-POS(MATCH-COUNT)
+                   IF MATCH-COUNT = 1
+                       STRING SURNAME(SEQ-IDX) NAME(SEQ-IDX)
+                            DELIMITED BY SIZE INTO OUT-SURNAME-NAME
+                       MOVE CNP(SEQ-IDX) TO INP-CNP
+                   END-IF
                END-IF
-               END-PERFORM
+               ADD 1               TO SEQ-IDX
+           END-PERFORM
 
+           EVALUATE TRUE
+               WHEN MATCH-COUNT = 0
+                   MOVE 1          TO RETURN-CODE
+               WHEN MATCH-COUNT = 1
+                   MOVE 0          TO RETURN-CODE
+                   SET FOUND       TO TRUE
+               WHEN OTHER
+                   MOVE 2          TO RETURN-CODE
+                   SET FOUND       TO TRUE
+           END-EVALUATE
+           .
+       F-SEARCH-NAMEZ.
+           EXIT.
 
-           MOVE FLAGG TO RETURN-CODE
+      *> APPEND A NEW LIN ENTRY (FROM INP-SURNAME/INP-NAME/INP-CNP)
+      *> AND RE-SORT THE TABLE BY CNP SO THE BINARY SEARCH STAYS
+      *> VALID. THE CALLER THAT OWNS THE FILE (PRGBAT) IS
+      *> RESPONSIBLE FOR RE-WRITING IT FROM THE UPDATED LIN/N.
+       F-INSERT-ENTRY SECTION.
+       F-INSERT-ENTRYA.
+           IF N >= K-MAX-LIN
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               ADD 1               TO N
+               MOVE INP-SURNAME    TO SURNAME(N)
+               MOVE INP-NAME       TO NAME(N)
+               MOVE INP-CNP        TO CNP(N)
+               MOVE SPACE          TO LIN-FILLER(N)
+               PERFORM G-SORT-LIN
+               MOVE 0              TO RETURN-CODE
+           END-IF
            .
+       F-INSERT-ENTRYZ.
+           EXIT.
 
-       F-SEARCH-SEQZ.
+      *> SELECTION SORT OF LIN(1:N) ASCENDING BY CNP
+       G-SORT-LIN SECTION.
+       G-SORT-LINA.
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I >= N
+               MOVE WS-SORT-I          TO WS-SORT-BEST
+               COMPUTE WS-SORT-J = WS-SORT-I + 1
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-J BY 1
+                       UNTIL WS-SORT-J > N
+                   IF CNP(WS-SORT-J) < CNP(WS-SORT-BEST)
+                       MOVE WS-SORT-J  TO WS-SORT-BEST
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-BEST NOT = WS-SORT-I
+                   MOVE LIN(WS-SORT-I)    TO LIN-TEMP
+                   MOVE LIN(WS-SORT-BEST) TO LIN(WS-SORT-I)
+                   MOVE LIN-TEMP          TO LIN(WS-SORT-BEST)
+               END-IF
+           END-PERFORM
+           .
+       G-SORT-LINZ.
            EXIT.
 
        END PROGRAM "SRCHMOD".
