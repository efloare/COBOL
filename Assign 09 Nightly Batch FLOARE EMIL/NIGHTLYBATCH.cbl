@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: NIGHTLY DRIVER JOB - RUNS BSUP1, THE ASSIGN 06 LOADER
+      *          (SkelTestInsert), THE ASSIGN 07 LOADER (InsertAll,
+      *          WHICH IN TURN DRIVES PROFMODULE/NOTEMODULE) AND
+      *          STUDENTS_GEN_AVG IN SEQUENCE, STOPPING THE CHAIN AS
+      *          SOON AS ONE STEP COMES BACK WITH A NON-ZERO RETURN
+      *          CODE INSTEAD OF RUNNING THE NEXT STEP AGAINST
+      *          INCOMPLETE DATA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. NIGHTLYBATCH.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> ONE LINE PER STEP RUN, SO A MORNING CHECK DOES NOT HAVE TO
+      *> RE-RUN THE CHAIN TO SEE WHERE A NIGHT'S LOAD STOPPED
+           SELECT NIGHTLY-LOG-FILE ASSIGN TO 'NightlyBatchLog.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD NIGHTLY-LOG-FILE.
+           01 NIGHTLY-LOG-FD                PIC X(54).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+      *> EACH STEP IS RUN AS A SEPARATE OS PROCESS (THE SAME WAY EVERY
+      *> PROGRAM IN THIS SYSTEM SHELLS OUT TO JSqlAdapter.jar) BECAUSE
+      *> BSUP1/SkelTestInsert/InsertAll/STUDENTS_GEN_AVG ARE EACH
+      *> STANDALONE MAIN PROGRAMS THAT END IN STOP RUN, NOT CALLABLE
+      *> SUBPROGRAMS
+       01 STEP-TABLE-DATA.
+           05 FILLER                   PIC X(20) VALUE "BSUP1".
+           05 FILLER                   PIC X(90) VALUE
+               "cd 'Assign 05 Floare Emil' && ./BSUP1".
+           05 FILLER                   PIC X(20) VALUE
+               "SKELTESTINSERT".
+           05 FILLER                   PIC X(90) VALUE
+               "cd 'Assign 06 Floare Emil' && ./SkelTestInsert".
+           05 FILLER                   PIC X(20) VALUE "INSERTALL".
+           05 FILLER                   PIC X(90) VALUE
+               "cd 'Assign 07 FLOARE EMIL' && ./InsertAll".
+           05 FILLER                   PIC X(20) VALUE
+               "STUDENTS_GEN_AVG".
+           05 FILLER                   PIC X(90) VALUE
+               "cd '16-03 Assign' && ./STUDENTS_GEN_AVG".
+
+       01 STEP-TABLE REDEFINES STEP-TABLE-DATA.
+           05 STEP-ENTRY OCCURS 4 TIMES INDEXED BY STEP-IDX.
+               10 STEP-NAME             PIC X(20).
+               10 STEP-COMMAND          PIC X(90).
+
+       01 WS-STEP-NAME                  PIC X(20).
+       01 WS-STEP-COMMAND               PIC X(90).
+       01 WS-STEP-RC                    PIC S9(04).
+
+       01 WS-CHAIN-SWITCH               PIC X(01) VALUE "O".
+           88 CHAIN-OK                  VALUE "O".
+           88 CHAIN-HALTED              VALUE "H".
+
+      *> ONE LINE PER STEP: WHEN IT RAN, WHICH STEP, ITS RETURN CODE
+      *> AND WHETHER IT PASSED OR HALTED THE CHAIN
+       01 NIGHTLY-LOG-LINE.
+           05 LOG-DATE                  PIC 9(08).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 LOG-TIME                  PIC 9(08).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 LOG-STEP                  PIC X(20).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 LOG-RC                    PIC S9(04).
+           05 FILLER                    PIC X(01) VALUE SPACE.
+           05 LOG-OUTCOME                PIC X(10).
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       S0 SECTION.
+       S0A.
+           DISPLAY "BEGINNING NIGHTLY BATCH ORCHESTRATION"
+           PERFORM A0
+           PERFORM B0-RUN-STEP THRU B0-RUN-STEPZ
+               VARYING STEP-IDX FROM 1 BY 1
+               UNTIL STEP-IDX > 4 OR CHAIN-HALTED
+           PERFORM Y-PRINT-SUMMARY
+           PERFORM Z0
+           IF CHAIN-HALTED
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN
+           .
+       S0Z.
+           EXIT.
+
+       A0 SECTION.
+       A0A.
+           OPEN EXTEND NIGHTLY-LOG-FILE
+           .
+       A0Z.
+           EXIT.
+
+      *> RUN ONE STEP OF THE CHAIN AND CHECK ITS RETURN CODE BEFORE
+      *> LETTING THE NEXT STEP START
+       B0-RUN-STEP SECTION.
+       B0-RUN-STEPA.
+           MOVE STEP-NAME(STEP-IDX)     TO WS-STEP-NAME
+           MOVE STEP-COMMAND(STEP-IDX)  TO WS-STEP-COMMAND
+           DISPLAY "RUNNING STEP: " WS-STEP-NAME
+
+           CALL "SYSTEM" USING WS-STEP-COMMAND
+           MOVE RETURN-CODE             TO WS-STEP-RC
+
+           IF WS-STEP-RC = 0
+               DISPLAY WS-STEP-NAME " COMPLETED OK"
+               PERFORM C0-WRITE-LOG
+           ELSE
+               SET CHAIN-HALTED         TO TRUE
+               DISPLAY WS-STEP-NAME
+                   " FAILED, RETURN CODE: " WS-STEP-RC
+               DISPLAY "HALTING NIGHTLY BATCH CHAIN"
+               PERFORM C0-WRITE-LOG
+           END-IF
+           .
+       B0-RUN-STEPZ.
+           EXIT.
+
+      *> APPEND ONE OUTCOME LINE FOR THE STEP JUST RUN
+       C0-WRITE-LOG SECTION.
+       C0-WRITE-LOGA.
+           MOVE SPACE                   TO NIGHTLY-LOG-LINE
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT LOG-TIME FROM TIME
+           MOVE WS-STEP-NAME            TO LOG-STEP
+           MOVE WS-STEP-RC              TO LOG-RC
+           IF WS-STEP-RC = 0
+               MOVE "OK"                TO LOG-OUTCOME
+           ELSE
+               MOVE "HALTED"            TO LOG-OUTCOME
+           END-IF
+
+           MOVE NIGHTLY-LOG-LINE        TO NIGHTLY-LOG-FD
+           WRITE NIGHTLY-LOG-FD
+           .
+       C0-WRITE-LOGZ.
+           EXIT.
+
+      *> END-OF-RUN SUMMARY SO A NIGHTLY RUN CAN BE EYEBALLED WITHOUT
+      *> DIGGING THROUGH THE LOG FILE
+       Y-PRINT-SUMMARY SECTION.
+       Y-PRINT-SUMMARYA.
+           DISPLAY "===== NIGHTLYBATCH RUN SUMMARY ====="
+           IF CHAIN-HALTED
+               DISPLAY "CHAIN HALTED AT STEP: " WS-STEP-NAME
+               DISPLAY "REMAINING STEPS WERE NOT RUN"
+           ELSE
+               DISPLAY "ALL STEPS COMPLETED OK"
+           END-IF
+           .
+       Y-PRINT-SUMMARYZ.
+           EXIT.
+
+       Z0 SECTION.
+       Z0A.
+           CLOSE NIGHTLY-LOG-FILE
+           .
+       Z0Z.
+           EXIT.
+       END PROGRAM NIGHTLYBATCH.
